@@ -0,0 +1,18 @@
+
+       01  CLAIM-RECORD.
+           05 CLM-CUSTOMER-NUM         PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CLM-CLAIM-NUMBER         PIC X(15).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CLM-CLAIM-DATE           PIC 9(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CLM-CLAIM-TYPE           PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CLM-PAID-AMOUNT          PIC 9(8)V99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CLM-RESERVE-AMOUNT       PIC 9(8)V99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CLM-CLAIM-STATUS         PIC X(1).
+              88 CLM-OPEN              VALUE 'O'.
+              88 CLM-CLOSED            VALUE 'C'.
+              88 CLM-DENIED            VALUE 'D'.
