@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAPCICS1.
+      *================================================================*
+      * PROGRAM: LGAPCICS1 - ONLINE POLICY PREMIUM INQUIRY            *
+      * PURPOSE: CICS PSEUDO-CONVERSATIONAL TRANSACTION (TRANID LGAP) *
+      *          THAT LOOKS UP A CUSTOMER'S CALCULATED PREMIUM FROM   *
+      *          THE OUTPUT FILE FOR ONLINE DISPLAY                   *
+      * AUTHOR:  LGAP DEVELOPMENT TEAM                                 *
+      * NOTE:    THIS PROGRAM IS NOT COMPILED IN THE BATCH BUILD --   *
+      *          IT RUNS UNDER CICS AGAINST THE OUTPUTD VSAM FILE     *
+      *          THAT THE BATCH OUTPUT.DAT IS LOADED INTO.            *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-KEY             PIC X(10).
+
+           COPY OUTPUTREC.
+           COPY LGAPMAP1.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05 CA-CUSTOMER-NUM          PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       P100-MAIN.
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(P900-MAPFAIL)
+                NOTFND(P910-NOTFND)
+                ERROR(P990-ERROR)
+           END-EXEC
+
+      *    EIBCALEN = 0 means this is the first invocation of the
+      *    transaction (no COMMAREA passed in yet) -- paint the empty
+      *    inquiry screen and return pseudo-conversationally rather
+      *    than trying to RECEIVE a map the terminal never sent.
+      *    Only the returning leg, with a COMMAREA present, actually
+      *    receives the keyed-in customer number and looks it up.
+           IF EIBCALEN = 0
+               PERFORM P105-SEND-INITIAL-MAP
+           ELSE
+               PERFORM P110-RECEIVE-AND-LOOKUP
+           END-IF.
+
+       P105-SEND-INITIAL-MAP.
+           MOVE SPACES TO LGAPM1O
+           MOVE SPACES TO MSGO
+           EXEC CICS SEND MAP('LGAPM1')
+                           MAPSET('LGAPMS1')
+                           FROM(LGAPM1O)
+                           ERASE
+           END-EXEC
+           EXEC CICS RETURN TRANSID('LGAP')
+                             COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       P110-RECEIVE-AND-LOOKUP.
+           EXEC CICS RECEIVE MAP('LGAPM1')
+                              MAPSET('LGAPMS1')
+                              INTO(LGAPM1I)
+           END-EXEC
+
+           MOVE CUSNOI TO WS-CUSTOMER-KEY
+
+           EXEC CICS READ DATASET('OUTPUTD')
+                           INTO(OUTPUT-RECORD)
+                           RIDFLD(WS-CUSTOMER-KEY)
+                           KEYLENGTH(10)
+           END-EXEC
+
+           PERFORM P200-BUILD-RESPONSE-MAP
+
+           MOVE WS-CUSTOMER-KEY TO CA-CUSTOMER-NUM
+
+           EXEC CICS SEND MAP('LGAPM1')
+                           MAPSET('LGAPMS1')
+                           FROM(LGAPM1O)
+                           ERASE
+           END-EXEC
+
+           EXEC CICS RETURN TRANSID('LGAP')
+                             COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       P200-BUILD-RESPONSE-MAP.
+           MOVE OUT-CUSTOMER-NUM TO CUSNOO
+           MOVE OUT-PROPERTY-TYPE TO PROPTO
+           MOVE OUT-RISK-SCORE TO RISKSO
+           MOVE OUT-FIRE-PREMIUM TO FIREPO
+           MOVE OUT-TOTAL-PREMIUM TO TOTPRO
+           MOVE OUT-STATUS TO STATO
+           MOVE SPACES TO MSGO.
+
+       P900-MAPFAIL.
+      *    No customer number keyed -- redisplay the inquiry screen.
+           MOVE 'ENTER A CUSTOMER NUMBER' TO MSGO
+           EXEC CICS SEND MAP('LGAPM1')
+                           MAPSET('LGAPMS1')
+                           FROM(LGAPM1O)
+                           ERASE
+           END-EXEC
+           EXEC CICS RETURN TRANSID('LGAP')
+                             COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       P910-NOTFND.
+      *    No OUTPUTD record for that customer -- report and redisplay.
+           MOVE 'CUSTOMER NOT FOUND' TO MSGO
+           MOVE SPACES TO PROPTO
+           MOVE SPACES TO STATO
+           MOVE ZERO TO RISKSO
+           MOVE ZERO TO FIREPO
+           MOVE ZERO TO TOTPRO
+           EXEC CICS SEND MAP('LGAPM1')
+                           MAPSET('LGAPMS1')
+                           FROM(LGAPM1O)
+                           ERASE
+           END-EXEC
+           EXEC CICS RETURN TRANSID('LGAP')
+                             COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       P990-ERROR.
+      *    Anything else CICS raises -- end the transaction cleanly.
+           MOVE 'SYSTEM ERROR - CONTACT SUPPORT' TO MSGO
+           EXEC CICS SEND TEXT FROM(MSGO)
+                            LENGTH(40)
+                            ERASE
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
