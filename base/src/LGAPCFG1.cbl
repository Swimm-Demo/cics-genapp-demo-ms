@@ -0,0 +1,270 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAPCFG1.
+      *================================================================*
+      * PROGRAM: LGAPCFG1 - CONFIG.DAT MAINTENANCE UTILITY             *
+      * PURPOSE: APPLY A BATCH OF ADD/UPDATE/DELETE MAINTENANCE        *
+      *          TRANSACTIONS TO THE CONFIG.DAT PARAMETER FILE READ BY *
+      *          LGAPDB01, SO OPERATIONS CAN CHANGE RATING PARAMETERS  *
+      *          (THRESHOLDS, EFFECTIVE-DATED OVERRIDES, THE AS_OF_DATE*
+      *          CATCH-UP KEY, ETC.) WITHOUT HAND-EDITING THE FILE.    *
+      *          PRODUCES A RESULT EXTRACT AND A SUMMARY REPORT OF     *
+      *          WHAT WAS APPLIED, UPDATED, OR REJECTED.               *
+      * AUTHOR:  LGAP DEVELOPMENT TEAM                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-FILE ASSIGN TO 'CFGMAINT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-MNT-STAT.
+
+           SELECT CONFIG-FILE ASSIGN TO 'CONFIG.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CONFIG-KEY
+                  FILE STATUS IS WS-CONFIG-STAT.
+
+           SELECT RESULT-FILE ASSIGN TO 'CFGRSLT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RES-STAT.
+
+           SELECT REPORT-FILE ASSIGN TO 'CFGRPT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STAT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  MAINT-FILE.
+           COPY CFGMAINT.
+
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD.
+           05 CONFIG-KEY               PIC X(20).
+           05 CONFIG-VALUE             PIC X(100).
+           05 CONFIG-TYPE              PIC X(1).
+              88 NUMERIC-CONFIG        VALUE 'N'.
+              88 TEXT-CONFIG           VALUE 'T'.
+              88 DATE-CONFIG           VALUE 'D'.
+
+       FD  RESULT-FILE.
+       01  RESULT-LINE                 PIC X(200).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-MNT-STAT                 PIC X(2).
+           88 MAINT-OK                 VALUE '00'.
+           88 MAINT-EOF                VALUE '10'.
+
+       01  WS-CONFIG-STAT              PIC X(2).
+           88 CONFIG-OK                VALUE '00'.
+           88 CONFIG-NOT-FOUND         VALUE '23'.
+           88 CONFIG-DUPLICATE         VALUE '22'.
+
+       01  WS-RES-STAT                 PIC X(2).
+           88 RESULT-FILE-OK           VALUE '00'.
+
+       01  WS-RPT-STAT                 PIC X(2).
+           88 REPORT-OK                VALUE '00'.
+
+       01  WS-COUNTERS.
+           05 WS-TOTAL-REC             PIC 9(5) VALUE ZERO.
+           05 WS-ADDED-CNT             PIC 9(5) VALUE ZERO.
+           05 WS-UPDATED-CNT           PIC 9(5) VALUE ZERO.
+           05 WS-DELETED-CNT           PIC 9(5) VALUE ZERO.
+           05 WS-REJECTED-CNT          PIC 9(5) VALUE ZERO.
+
+       01  WS-RESULT-CODE              PIC X(10).
+
+       01  WS-DATE-TIME.
+           05 WS-CURRENT-DATE          PIC 9(8).
+
+       PROCEDURE DIVISION.
+
+       P100-MAIN.
+           PERFORM P200-INIT
+           PERFORM P300-OPEN-FILES
+           PERFORM P400-WRITE-RESULT-HEADER
+           PERFORM P500-PROCESS-RECORDS
+           PERFORM P600-WRITE-SUMMARY
+           PERFORM P700-CLOSE-FILES
+           STOP RUN.
+
+       P200-INIT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+       P300-OPEN-FILES.
+           OPEN INPUT MAINT-FILE
+           IF NOT MAINT-OK
+               DISPLAY 'ERROR: Cannot open maintenance txn file: '
+                       WS-MNT-STAT
+               STOP RUN
+           END-IF
+
+           OPEN I-O CONFIG-FILE
+           IF NOT CONFIG-OK
+               DISPLAY 'ERROR: Cannot open CONFIG.DAT for update: '
+                       WS-CONFIG-STAT
+               CLOSE MAINT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RESULT-FILE
+           IF NOT RESULT-FILE-OK
+               DISPLAY 'ERROR: Cannot open result extract file: '
+                       WS-RES-STAT
+               CLOSE MAINT-FILE
+               CLOSE CONFIG-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR: Cannot open maintenance report file: '
+                       WS-RPT-STAT
+               CLOSE MAINT-FILE
+               CLOSE CONFIG-FILE
+               CLOSE RESULT-FILE
+               STOP RUN
+           END-IF.
+
+       P400-WRITE-RESULT-HEADER.
+           STRING 'ACTION' ',' 'CONFIG_KEY' ',' 'CONFIG_VALUE' ','
+                  'CONFIG_TYPE' ',' 'RESULT'
+                  DELIMITED BY SIZE INTO RESULT-LINE
+           WRITE RESULT-LINE.
+
+       P500-PROCESS-RECORDS.
+           PERFORM P510-READ-MAINT-TXN
+           PERFORM UNTIL MAINT-EOF
+               PERFORM P520-APPLY-TXN
+               PERFORM P510-READ-MAINT-TXN
+           END-PERFORM.
+
+       P510-READ-MAINT-TXN.
+           READ MAINT-FILE
+           END-READ.
+
+       P520-APPLY-TXN.
+           ADD 1 TO WS-TOTAL-REC
+           EVALUATE TRUE
+               WHEN CFGM-ACTION-ADD
+                   PERFORM P530-ADD-ENTRY
+               WHEN CFGM-ACTION-UPDATE
+                   PERFORM P540-UPDATE-ENTRY
+               WHEN CFGM-ACTION-DELETE
+                   PERFORM P550-DELETE-ENTRY
+               WHEN OTHER
+                   MOVE 'BAD ACTION' TO WS-RESULT-CODE
+                   ADD 1 TO WS-REJECTED-CNT
+           END-EVALUATE
+           PERFORM P560-WRITE-RESULT-RECORD.
+
+       P530-ADD-ENTRY.
+           MOVE CFGM-KEY TO CONFIG-KEY
+           MOVE CFGM-VALUE TO CONFIG-VALUE
+           MOVE CFGM-TYPE TO CONFIG-TYPE
+           WRITE CONFIG-RECORD
+           IF CONFIG-OK
+               MOVE 'ADDED' TO WS-RESULT-CODE
+               ADD 1 TO WS-ADDED-CNT
+           ELSE
+               MOVE 'DUPLICATE KEY' TO WS-RESULT-CODE
+               ADD 1 TO WS-REJECTED-CNT
+           END-IF.
+
+       P540-UPDATE-ENTRY.
+           MOVE CFGM-KEY TO CONFIG-KEY
+           READ CONFIG-FILE
+           IF CONFIG-OK
+               MOVE CFGM-VALUE TO CONFIG-VALUE
+               MOVE CFGM-TYPE TO CONFIG-TYPE
+               REWRITE CONFIG-RECORD
+               IF CONFIG-OK
+                   MOVE 'UPDATED' TO WS-RESULT-CODE
+                   ADD 1 TO WS-UPDATED-CNT
+               ELSE
+                   MOVE 'REWRITE FAILED' TO WS-RESULT-CODE
+                   ADD 1 TO WS-REJECTED-CNT
+               END-IF
+           ELSE
+               MOVE 'KEY NOT FOUND' TO WS-RESULT-CODE
+               ADD 1 TO WS-REJECTED-CNT
+           END-IF.
+
+       P550-DELETE-ENTRY.
+           MOVE CFGM-KEY TO CONFIG-KEY
+           READ CONFIG-FILE
+           IF CONFIG-OK
+               DELETE CONFIG-FILE
+               IF CONFIG-OK
+                   MOVE 'DELETED' TO WS-RESULT-CODE
+                   ADD 1 TO WS-DELETED-CNT
+               ELSE
+                   MOVE 'DELETE FAILED' TO WS-RESULT-CODE
+                   ADD 1 TO WS-REJECTED-CNT
+               END-IF
+           ELSE
+               MOVE 'KEY NOT FOUND' TO WS-RESULT-CODE
+               ADD 1 TO WS-REJECTED-CNT
+           END-IF.
+
+       P560-WRITE-RESULT-RECORD.
+           STRING CFGM-ACTION ','
+                  FUNCTION TRIM(CFGM-KEY) ','
+                  FUNCTION TRIM(CFGM-VALUE) ','
+                  CFGM-TYPE ','
+                  FUNCTION TRIM(WS-RESULT-CODE)
+                  DELIMITED BY SIZE INTO RESULT-LINE
+           WRITE RESULT-LINE.
+
+       P600-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '        CONFIG.DAT MAINTENANCE SUMMARY REPORT'
+                TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Run Date:              ' WS-CURRENT-DATE
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Transactions Read:     ' WS-TOTAL-REC
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Entries Added:         ' WS-ADDED-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Entries Updated:       ' WS-UPDATED-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Entries Deleted:       ' WS-DELETED-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Transactions Rejected: ' WS-REJECTED-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '              END OF REPORT' TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       P700-CLOSE-FILES.
+           CLOSE MAINT-FILE
+           CLOSE CONFIG-FILE
+           CLOSE RESULT-FILE
+           CLOSE REPORT-FILE.
