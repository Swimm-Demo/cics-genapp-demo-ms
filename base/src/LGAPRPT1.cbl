@@ -20,6 +20,14 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS WS-RPT-STAT.
 
+           SELECT HISTORY-FILE ASSIGN TO 'TRENDHST.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-HIST-STAT.
+
+           SELECT CSV-FILE ASSIGN TO 'CSVEXTR.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CSV-STAT.
+
        DATA DIVISION.
        
        FILE SECTION.
@@ -29,6 +37,12 @@
        FD  REPORT-FILE.
        01  REPORT-LINE                 PIC X(133).
 
+       FD  HISTORY-FILE.
+           COPY TRENDHS.
+
+       FD  CSV-FILE.
+       01  CSV-LINE                    PIC X(200).
+
        WORKING-STORAGE SECTION.
        
       *----------------------------------------------------------------*
@@ -41,6 +55,13 @@
        01  WS-RPT-STAT                 PIC X(2).
            88 REPORT-OK                VALUE '00'.
 
+       01  WS-HIST-STAT                PIC X(2).
+           88 HISTORY-FILE-OK          VALUE '00'.
+           88 HISTORY-EOF              VALUE '10'.
+
+       01  WS-CSV-STAT                 PIC X(2).
+           88 CSV-FILE-OK              VALUE '00'.
+
       *----------------------------------------------------------------*
       * COUNTERS AND ACCUMULATORS                                     *
       *----------------------------------------------------------------*
@@ -66,6 +87,25 @@
            05 WS-MED-RISK-CNT          PIC 9(6) VALUE ZERO.
            05 WS-LOW-RISK-CNT          PIC 9(6) VALUE ZERO.
 
+      *----------------------------------------------------------------*
+      * PERIOD-OVER-PERIOD TREND DATA                                 *
+      *----------------------------------------------------------------*
+       01  WS-PRIOR-RUN-FOUND           PIC X VALUE 'N'.
+           88 PRIOR-RUN-FOUND           VALUE 'Y'.
+
+       01  WS-PRIOR-RUN.
+           05 WS-PRIOR-RUN-DATE         PIC 9(8) VALUE ZERO.
+           05 WS-PRIOR-TOTAL-REC        PIC 9(7) VALUE ZERO.
+           05 WS-PRIOR-APPROVED-CNT     PIC 9(6) VALUE ZERO.
+           05 WS-PRIOR-GRAND-TOTAL-PREM PIC 9(13)V99 VALUE ZERO.
+           05 WS-PRIOR-AVG-RISK-SCORE   PIC 999V99 VALUE ZERO.
+
+       01  WS-TREND-CALCULATIONS.
+           05 WS-PREM-PCT-CHANGE        PIC S999V99.
+           05 WS-VOLUME-PCT-CHANGE      PIC S999V99.
+           05 WS-RISK-SCORE-CHANGE      PIC S999V99.
+           05 WS-PCT-DISPLAY            PIC +ZZ9.99.
+
       *----------------------------------------------------------------*
       * WORK AREAS                                                    *
       *----------------------------------------------------------------*
@@ -83,6 +123,19 @@
            05 WS-FORMAT-DATE           PIC X(10).
            05 WS-FORMAT-TIME           PIC X(8).
 
+      *----------------------------------------------------------------*
+      * PRODUCTION BY AGENCY                                          *
+      *----------------------------------------------------------------*
+       01  WS-AGENCY-TOTALS.
+           05 WS-AGENCY-COUNT          PIC 99 VALUE ZERO.
+           05 WS-AGENCY-TABLE          OCCURS 25 TIMES
+                                       INDEXED BY AGY-IDX.
+              10 WS-AGY-CODE           PIC X(4).
+              10 WS-AGY-REC-CNT        PIC 9(6).
+              10 WS-AGY-TOTAL-PREM     PIC 9(12)V99.
+
+       01  WS-AGY-MATCH-IDX            PIC 99 VALUE ZERO.
+
       *----------------------------------------------------------------*
       * REPORT HEADER LINES                                           *
       *----------------------------------------------------------------*
@@ -136,7 +189,36 @@
            PERFORM P210-FORMAT-DATE-TIME
            INITIALIZE WS-COUNTERS
            INITIALIZE WS-PREMIUM-TOTALS
-           INITIALIZE WS-RISK-ANALYSIS.
+           INITIALIZE WS-RISK-ANALYSIS
+           PERFORM P220-LOAD-TREND-HISTORY.
+
+       P220-LOAD-TREND-HISTORY.
+      *    TRENDHST.DAT accumulates one record per prior run; since it
+      *    is line sequential there is no keyed access to "the last
+      *    one", so read it end to end and keep whichever record was
+      *    read last as the prior run to trend against.
+           OPEN INPUT HISTORY-FILE
+           IF NOT HISTORY-FILE-OK
+               GO TO P220-EXIT
+           END-IF
+           PERFORM P221-READ-HISTORY
+           PERFORM UNTIL HISTORY-EOF
+               MOVE 'Y' TO WS-PRIOR-RUN-FOUND
+               MOVE TRH-RUN-DATE TO WS-PRIOR-RUN-DATE
+               MOVE TRH-TOTAL-REC TO WS-PRIOR-TOTAL-REC
+               MOVE TRH-APPROVED-CNT TO WS-PRIOR-APPROVED-CNT
+               MOVE TRH-GRAND-TOTAL-PREM TO WS-PRIOR-GRAND-TOTAL-PREM
+               MOVE TRH-AVG-RISK-SCORE TO WS-PRIOR-AVG-RISK-SCORE
+               PERFORM P221-READ-HISTORY
+           END-PERFORM
+           CLOSE HISTORY-FILE.
+
+       P220-EXIT.
+           EXIT.
+
+       P221-READ-HISTORY.
+           READ HISTORY-FILE
+           END-READ.
 
        P210-FORMAT-DATE-TIME.
            STRING WS-CURRENT-DATE(5:2) '/'
@@ -161,8 +243,29 @@
                DISPLAY 'ERROR: Cannot open report file: ' WS-RPT-STAT
                CLOSE INPUT-FILE
                STOP RUN
+           END-IF
+
+           OPEN OUTPUT CSV-FILE
+           IF NOT CSV-FILE-OK
+               DISPLAY 'Warning: Cannot open CSV extract file: '
+                       WS-CSV-STAT
+           ELSE
+               PERFORM P405-WRITE-CSV-HEADER
            END-IF.
 
+       P405-WRITE-CSV-HEADER.
+           STRING 'CUSTOMER_NUM,AGENCY_CODE,PROPERTY_TYPE,POSTCODE,'
+                  DELIMITED BY SIZE
+                  'RISK_SCORE,FIRE_PREMIUM,CRIME_PREMIUM,'
+                  DELIMITED BY SIZE
+                  'FLOOD_PREMIUM,WEATHER_PREMIUM,'
+                  DELIMITED BY SIZE
+                  'EARTHQUAKE_PREMIUM,LIABILITY_PREMIUM,'
+                  DELIMITED BY SIZE
+                  'TOTAL_PREMIUM,STATUS' DELIMITED BY SIZE
+                  INTO CSV-LINE
+           WRITE CSV-LINE.
+
        P400-WRITE-HEADERS.
            WRITE REPORT-LINE FROM RPT-HEADER-1 AFTER ADVANCING PAGE
            MOVE WS-FORMAT-DATE TO RPT-DATE
@@ -196,7 +299,8 @@
            MOVE FUNCTION NUMVAL(OUT-FIRE-PREMIUM) TO WS-FIRE-PREM-NUM
            MOVE FUNCTION NUMVAL(OUT-CRIME-PREMIUM) TO WS-CRIME-PREM-NUM
            MOVE FUNCTION NUMVAL(OUT-FLOOD-PREMIUM) TO WS-FLOOD-PREM-NUM
-           MOVE FUNCTION NUMVAL(OUT-WEATHER-PREMIUM) TO WS-WEATHER-PREM-NUM
+           MOVE FUNCTION NUMVAL(OUT-WEATHER-PREMIUM)
+                TO WS-WEATHER-PREM-NUM
            MOVE FUNCTION NUMVAL(OUT-TOTAL-PREMIUM) TO WS-TOTAL-PREM-NUM
            
       *    Accumulate totals
@@ -227,17 +331,80 @@
                    ADD 1 TO WS-MED-RISK-CNT
                WHEN OTHER
                    ADD 1 TO WS-LOW-RISK-CNT
-           END-EVALUATE.
-           
+           END-EVALUATE
+
+           PERFORM P525-WRITE-CSV-DETAIL
+           PERFORM P526-ACCUM-AGENCY-TOTALS.
+
        P520-EXIT.
            EXIT.
 
+       P525-WRITE-CSV-DETAIL.
+           IF NOT CSV-FILE-OK
+               GO TO P525-EXIT
+           END-IF
+           STRING FUNCTION TRIM(OUT-CUSTOMER-NUM) ','
+                  FUNCTION TRIM(OUT-AGENCY-CODE) ','
+                  FUNCTION TRIM(OUT-PROPERTY-TYPE) ','
+                  FUNCTION TRIM(OUT-POSTCODE) ','
+                  FUNCTION TRIM(OUT-RISK-SCORE) ','
+                  FUNCTION TRIM(OUT-FIRE-PREMIUM) ','
+                  FUNCTION TRIM(OUT-CRIME-PREMIUM) ','
+                  FUNCTION TRIM(OUT-FLOOD-PREMIUM) ','
+                  FUNCTION TRIM(OUT-WEATHER-PREMIUM) ','
+                  FUNCTION TRIM(OUT-EARTHQUAKE-PREMIUM) ','
+                  FUNCTION TRIM(OUT-LIABILITY-PREMIUM) ','
+                  FUNCTION TRIM(OUT-TOTAL-PREMIUM) ','
+                  FUNCTION TRIM(OUT-STATUS)
+                  DELIMITED BY SIZE INTO CSV-LINE
+           WRITE CSV-LINE.
+
+       P525-EXIT.
+           EXIT.
+
+       P526-ACCUM-AGENCY-TOTALS.
+      *    Keep one running total per producing agency so the report
+      *    can show production by agency; the table is small (25
+      *    agencies) so a straight linear search is sufficient.
+           MOVE ZERO TO WS-AGY-MATCH-IDX
+           IF WS-AGENCY-COUNT > ZERO
+               PERFORM P527-CHECK-AGENCY-ENTRY
+                       VARYING AGY-IDX FROM 1 BY 1
+                       UNTIL AGY-IDX > WS-AGENCY-COUNT
+           END-IF
+           IF WS-AGY-MATCH-IDX = ZERO
+               IF WS-AGENCY-COUNT < 25
+                   ADD 1 TO WS-AGENCY-COUNT
+                   MOVE WS-AGENCY-COUNT TO WS-AGY-MATCH-IDX
+                   SET AGY-IDX TO WS-AGY-MATCH-IDX
+                   MOVE OUT-AGENCY-CODE TO WS-AGY-CODE (AGY-IDX)
+                   MOVE ZERO TO WS-AGY-REC-CNT (AGY-IDX)
+                   MOVE ZERO TO WS-AGY-TOTAL-PREM (AGY-IDX)
+               ELSE
+                   GO TO P526-EXIT
+               END-IF
+           END-IF
+           SET AGY-IDX TO WS-AGY-MATCH-IDX
+           ADD 1 TO WS-AGY-REC-CNT (AGY-IDX)
+           ADD WS-TOTAL-PREM-NUM TO WS-AGY-TOTAL-PREM (AGY-IDX).
+
+       P526-EXIT.
+           EXIT.
+
+       P527-CHECK-AGENCY-ENTRY.
+           IF WS-AGY-CODE (AGY-IDX) = OUT-AGENCY-CODE
+               MOVE AGY-IDX TO WS-AGY-MATCH-IDX
+           END-IF.
+
        P600-WRITE-SUMMARY.
            PERFORM P610-CALC-AVERAGES
            PERFORM P620-WRITE-VOLUME-SECTION
            PERFORM P630-WRITE-STATUS-SECTION
            PERFORM P640-WRITE-PREMIUM-SECTION
-           PERFORM P650-WRITE-RISK-SECTION.
+           PERFORM P650-WRITE-RISK-SECTION
+           PERFORM P660-WRITE-TREND-SECTION
+           PERFORM P665-WRITE-AGENCY-SECTION
+           PERFORM P670-UPDATE-TREND-HISTORY.
 
        P610-CALC-AVERAGES.
            SUBTRACT WS-HEADER-CNT FROM WS-TOTAL-REC
@@ -350,15 +517,138 @@
            
            MOVE 'Low Risk Policies (<120):' TO RPT-DETAIL-LABEL
            MOVE WS-LOW-RISK-CNT TO RPT-DETAIL-VALUE
-           WRITE REPORT-LINE FROM RPT-DETAIL-LINE 
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       P660-WRITE-TREND-SECTION.
+      *    Compare this run's volume, premium, and average risk score
+      *    against the most recent prior run on file, when there is
+      *    one to compare against.
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE 'PERIOD-OVER-PERIOD TREND' TO RPT-SECTION-TITLE
+           WRITE REPORT-LINE FROM RPT-SECTION-HEADER
                AFTER ADVANCING 1 LINE
-           
-           WRITE REPORT-LINE FROM RPT-BLANK-LINE 
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE
+
+           IF NOT PRIOR-RUN-FOUND
+               MOVE 'No prior run on file for comparison'
+                    TO RPT-DETAIL-LABEL
+               MOVE SPACES TO RPT-DETAIL-VALUE
+               WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               MOVE 'Prior Run Date:' TO RPT-DETAIL-LABEL
+               MOVE WS-PRIOR-RUN-DATE TO RPT-DETAIL-VALUE
+               WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+
+               IF WS-PRIOR-TOTAL-REC > ZERO
+                   COMPUTE WS-VOLUME-PCT-CHANGE ROUNDED =
+                       ((WS-TOTAL-REC - WS-PRIOR-TOTAL-REC) /
+                        WS-PRIOR-TOTAL-REC) * 100
+                   MOVE WS-VOLUME-PCT-CHANGE TO WS-PCT-DISPLAY
+                   MOVE 'Volume Change vs Prior Run (%):'
+                        TO RPT-DETAIL-LABEL
+                   MOVE WS-PCT-DISPLAY TO RPT-DETAIL-VALUE
+                   WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               END-IF
+
+               IF WS-PRIOR-GRAND-TOTAL-PREM > ZERO
+                   COMPUTE WS-PREM-PCT-CHANGE ROUNDED =
+                       ((WS-GRAND-TOTAL-PREM -
+                         WS-PRIOR-GRAND-TOTAL-PREM)
+                        / WS-PRIOR-GRAND-TOTAL-PREM) * 100
+                   MOVE WS-PREM-PCT-CHANGE TO WS-PCT-DISPLAY
+                   MOVE 'Premium Change vs Prior Run (%):'
+                        TO RPT-DETAIL-LABEL
+                   MOVE WS-PCT-DISPLAY TO RPT-DETAIL-VALUE
+                   WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+                       AFTER ADVANCING 1 LINE
+               END-IF
+
+               COMPUTE WS-RISK-SCORE-CHANGE ROUNDED =
+                   WS-AVG-RISK-SCORE - WS-PRIOR-AVG-RISK-SCORE
+               MOVE WS-RISK-SCORE-CHANGE TO WS-PCT-DISPLAY
+               MOVE 'Avg Risk Score Change vs Prior Run:'
+                    TO RPT-DETAIL-LABEL
+               MOVE WS-PCT-DISPLAY TO RPT-DETAIL-VALUE
+               WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+       P665-WRITE-AGENCY-SECTION.
+      *    One line per producing agency seen on this run's input.
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE 'PRODUCTION BY AGENCY' TO RPT-SECTION-TITLE
+           WRITE REPORT-LINE FROM RPT-SECTION-HEADER
+               AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE
+
+           IF WS-AGENCY-COUNT = ZERO
+               MOVE 'No agency code present on input'
+                    TO RPT-DETAIL-LABEL
+               MOVE SPACES TO RPT-DETAIL-VALUE
+               WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               PERFORM P666-WRITE-AGENCY-LINE
+                       VARYING AGY-IDX FROM 1 BY 1
+                       UNTIL AGY-IDX > WS-AGENCY-COUNT
+           END-IF
+
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
                AFTER ADVANCING 2 LINES
            MOVE 'END OF REPORT' TO RPT-SECTION-TITLE
-           WRITE REPORT-LINE FROM RPT-SECTION-HEADER 
+           WRITE REPORT-LINE FROM RPT-SECTION-HEADER
                AFTER ADVANCING 1 LINE.
 
+       P666-WRITE-AGENCY-LINE.
+           MOVE SPACES TO RPT-DETAIL-LABEL
+           STRING 'Agency ' WS-AGY-CODE (AGY-IDX)
+                  ' - Policies:' DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LABEL
+           MOVE WS-AGY-REC-CNT (AGY-IDX) TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE '  Total Premium:' TO RPT-DETAIL-LABEL
+           MOVE WS-AGY-TOTAL-PREM (AGY-IDX) TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       P670-UPDATE-TREND-HISTORY.
+      *    Append this run's totals so the next run can trend against
+      *    them; TRENDHST.DAT is never truncated, same append-with-
+      *    fallback pattern as LGAPDB01's AUDIT.DAT.
+           OPEN EXTEND HISTORY-FILE
+           IF NOT HISTORY-FILE-OK
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           IF NOT HISTORY-FILE-OK
+               DISPLAY 'Warning: Cannot open trend history file: '
+                       WS-HIST-STAT
+               GO TO P670-EXIT
+           END-IF
+           MOVE WS-CURRENT-DATE TO TRH-RUN-DATE
+           MOVE WS-FORMAT-TIME TO TRH-RUN-TIME
+           MOVE WS-TOTAL-REC TO TRH-TOTAL-REC
+           MOVE WS-APPROVED-CNT TO TRH-APPROVED-CNT
+           MOVE WS-GRAND-TOTAL-PREM TO TRH-GRAND-TOTAL-PREM
+           MOVE WS-AVG-RISK-SCORE TO TRH-AVG-RISK-SCORE
+           WRITE TREND-HISTORY-RECORD
+           CLOSE HISTORY-FILE.
+
+       P670-EXIT.
+           EXIT.
+
        P700-CLOSE-FILES.
            CLOSE INPUT-FILE
-           CLOSE REPORT-FILE.
\ No newline at end of file
+           CLOSE REPORT-FILE
+           IF CSV-FILE-OK
+               CLOSE CSV-FILE
+           END-IF.
\ No newline at end of file
