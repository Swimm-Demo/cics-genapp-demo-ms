@@ -0,0 +1,14 @@
+       01  MORTGAGEE-RECORD.
+           05 MTG-CUSTOMER-NUM         PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 MTG-MORTGAGEE-NAME       PIC X(40).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 MTG-LOAN-NUMBER          PIC X(20).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 MTG-LOAN-BALANCE         PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 MTG-POLICY-STATUS        PIC X(20).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 MTG-TOTAL-PREMIUM        PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 MTG-NOTIFICATION-REASON  PIC X(50).
