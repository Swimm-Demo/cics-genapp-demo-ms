@@ -0,0 +1,421 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAPRPT2.
+      *================================================================*
+      * PROGRAM: LGAPRPT2 - LOSS RATIO / CLAIMS EXPERIENCE REPORT     *
+      * PURPOSE: READS THE PREMIUM OUTPUT FILE AND THE CLAIMS FILE    *
+      *          AND PRODUCES AN AGGREGATE LOSS RATIO AND CLAIMS      *
+      *          EXPERIENCE REPORT BY CLAIM TYPE                      *
+      * AUTHOR:  LGAP DEVELOPMENT TEAM                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREMIUM-FILE ASSIGN TO 'OUTPUT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PREM-STAT.
+
+           SELECT CLAIMS-FILE ASSIGN TO 'CLAIMS.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CLM-STAT.
+
+           SELECT REPORT-FILE ASSIGN TO 'LOSSRPT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STAT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PREMIUM-FILE.
+           COPY OUTPUTREC.
+
+       FD  CLAIMS-FILE.
+           COPY CLAIMREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      * FILE STATUS FIELDS                                            *
+      *----------------------------------------------------------------*
+       01  WS-PREM-STAT                PIC X(2).
+           88 PREMIUM-OK               VALUE '00'.
+           88 PREMIUM-EOF              VALUE '10'.
+
+       01  WS-CLM-STAT                 PIC X(2).
+           88 CLAIMS-OK                VALUE '00'.
+           88 CLAIMS-EOF               VALUE '10'.
+
+       01  WS-RPT-STAT                 PIC X(2).
+           88 REPORT-OK                VALUE '00'.
+
+      *----------------------------------------------------------------*
+      * PREMIUM TOTALS                                                *
+      *----------------------------------------------------------------*
+       01  WS-PREMIUM-TOTALS.
+           05 WS-PREM-REC-CNT          PIC 9(7) VALUE ZERO.
+           05 WS-HEADER-CNT            PIC 9(2) VALUE ZERO.
+           05 WS-TOTAL-EARNED-PREM     PIC 9(13)V99 VALUE ZERO.
+           05 WS-PREM-NUM              PIC 9(9)V99.
+
+      *----------------------------------------------------------------*
+      * CLAIMS TOTALS                                                 *
+      *----------------------------------------------------------------*
+       01  WS-CLAIMS-TOTALS.
+           05 WS-TOTAL-CLAIM-CNT       PIC 9(7) VALUE ZERO.
+           05 WS-OPEN-CLAIM-CNT        PIC 9(6) VALUE ZERO.
+           05 WS-CLOSED-CLAIM-CNT      PIC 9(6) VALUE ZERO.
+           05 WS-DENIED-CLAIM-CNT      PIC 9(6) VALUE ZERO.
+           05 WS-TOTAL-PAID            PIC 9(12)V99 VALUE ZERO.
+           05 WS-TOTAL-RESERVE         PIC 9(12)V99 VALUE ZERO.
+           05 WS-TOTAL-INCURRED        PIC 9(12)V99 VALUE ZERO.
+
+       01  WS-LOSS-RATIO               PIC 999V99 VALUE ZERO.
+       01  WS-LOSS-RATIO-DISPLAY       PIC ZZ9.99.
+
+      *----------------------------------------------------------------*
+      * CLAIMS EXPERIENCE BY CLAIM TYPE                               *
+      *----------------------------------------------------------------*
+       01  WS-CLAIM-TYPE-TOTALS.
+           05 WS-CLAIM-TYPE-COUNT      PIC 99 VALUE ZERO.
+           05 WS-CLAIM-TYPE-TABLE      OCCURS 20 TIMES
+                                       INDEXED BY CLT-IDX.
+              10 WS-CLT-CODE           PIC X(10).
+              10 WS-CLT-CLAIM-CNT      PIC 9(6).
+              10 WS-CLT-PAID-AMT       PIC 9(10)V99.
+
+       01  WS-CLT-MATCH-IDX            PIC 99 VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      * WORK AREAS                                                    *
+      *----------------------------------------------------------------*
+       01  WS-DATE-TIME.
+           05 WS-CURRENT-DATE          PIC 9(8).
+           05 WS-CURRENT-TIME          PIC 9(6).
+           05 WS-FORMAT-DATE           PIC X(10).
+           05 WS-FORMAT-TIME           PIC X(8).
+
+      *----------------------------------------------------------------*
+      * REPORT HEADER LINES                                           *
+      *----------------------------------------------------------------*
+       01  RPT-HEADER-1.
+           05 FILLER                   PIC X(35) VALUE SPACES.
+           05 FILLER                   PIC X(63)
+              VALUE 'LOSS RATIO / CLAIMS EXPERIENCE REPORT'.
+           05 FILLER                   PIC X(35) VALUE SPACES.
+
+       01  RPT-HEADER-2.
+           05 FILLER                   PIC X(5) VALUE 'DATE:'.
+           05 RPT-DATE                 PIC X(10).
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(5) VALUE 'TIME:'.
+           05 RPT-TIME                 PIC X(8).
+           05 FILLER                   PIC X(95) VALUE SPACES.
+
+       01  RPT-HEADER-3.
+           05 FILLER                   PIC X(133) VALUE ALL '='.
+
+      *----------------------------------------------------------------*
+      * REPORT DETAIL LINES                                           *
+      *----------------------------------------------------------------*
+       01  RPT-SECTION-HEADER.
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 RPT-SECTION-TITLE        PIC X(50).
+           05 FILLER                   PIC X(80) VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 RPT-DETAIL-LABEL         PIC X(40).
+           05 RPT-DETAIL-VALUE         PIC X(25).
+           05 FILLER                   PIC X(63) VALUE SPACES.
+
+       01  RPT-BLANK-LINE              PIC X(133) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       P100-MAIN.
+           PERFORM P200-INIT
+           PERFORM P300-OPEN-FILES
+           PERFORM P400-WRITE-HEADERS
+           PERFORM P500-PROCESS-PREMIUMS
+           PERFORM P550-PROCESS-CLAIMS
+           PERFORM P600-WRITE-SUMMARY
+           PERFORM P700-CLOSE-FILES
+           STOP RUN.
+
+       P200-INIT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           PERFORM P210-FORMAT-DATE-TIME
+           INITIALIZE WS-PREMIUM-TOTALS
+           INITIALIZE WS-CLAIMS-TOTALS
+           INITIALIZE WS-CLAIM-TYPE-TOTALS.
+
+       P210-FORMAT-DATE-TIME.
+           STRING WS-CURRENT-DATE(5:2) '/'
+                  WS-CURRENT-DATE(7:2) '/'
+                  WS-CURRENT-DATE(1:4)
+                  DELIMITED BY SIZE INTO WS-FORMAT-DATE
+
+           STRING WS-CURRENT-TIME(1:2) ':'
+                  WS-CURRENT-TIME(3:2) ':'
+                  WS-CURRENT-TIME(5:2)
+                  DELIMITED BY SIZE INTO WS-FORMAT-TIME.
+
+       P300-OPEN-FILES.
+           OPEN INPUT PREMIUM-FILE
+           IF NOT PREMIUM-OK
+               DISPLAY 'ERROR: Cannot open premium file: ' WS-PREM-STAT
+               STOP RUN
+           END-IF
+
+           OPEN INPUT CLAIMS-FILE
+           IF NOT CLAIMS-OK
+               DISPLAY 'Warning: Cannot open claims file: ' WS-CLM-STAT
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR: Cannot open report file: ' WS-RPT-STAT
+               CLOSE PREMIUM-FILE
+               STOP RUN
+           END-IF.
+
+       P400-WRITE-HEADERS.
+           WRITE REPORT-LINE FROM RPT-HEADER-1 AFTER ADVANCING PAGE
+           MOVE WS-FORMAT-DATE TO RPT-DATE
+           MOVE WS-FORMAT-TIME TO RPT-TIME
+           WRITE REPORT-LINE FROM RPT-HEADER-2 AFTER ADVANCING 2 LINES
+           WRITE REPORT-LINE FROM RPT-HEADER-3 AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE AFTER ADVANCING 1 LINE.
+
+       P500-PROCESS-PREMIUMS.
+           PERFORM P510-READ-PREMIUM
+           PERFORM UNTIL PREMIUM-EOF
+               PERFORM P520-ACCUM-PREMIUM
+               PERFORM P510-READ-PREMIUM
+           END-PERFORM.
+
+       P510-READ-PREMIUM.
+           READ PREMIUM-FILE
+           END-READ.
+
+       P520-ACCUM-PREMIUM.
+           ADD 1 TO WS-PREM-REC-CNT
+
+      *    Skip header record
+           IF WS-PREM-REC-CNT = 1
+               ADD 1 TO WS-HEADER-CNT
+               GO TO P520-EXIT
+           END-IF
+
+           MOVE FUNCTION NUMVAL(OUT-TOTAL-PREMIUM) TO WS-PREM-NUM
+           ADD WS-PREM-NUM TO WS-TOTAL-EARNED-PREM.
+
+       P520-EXIT.
+           EXIT.
+
+       P550-PROCESS-CLAIMS.
+           IF NOT CLAIMS-OK
+               GO TO P550-EXIT
+           END-IF
+           PERFORM P560-READ-CLAIM
+           PERFORM UNTIL CLAIMS-EOF
+               PERFORM P570-ACCUM-CLAIM
+               PERFORM P560-READ-CLAIM
+           END-PERFORM
+           CLOSE CLAIMS-FILE.
+
+       P550-EXIT.
+           EXIT.
+
+       P560-READ-CLAIM.
+           READ CLAIMS-FILE
+           END-READ.
+
+       P570-ACCUM-CLAIM.
+           ADD 1 TO WS-TOTAL-CLAIM-CNT
+           ADD CLM-PAID-AMOUNT TO WS-TOTAL-PAID
+           ADD CLM-RESERVE-AMOUNT TO WS-TOTAL-RESERVE
+
+           EVALUATE TRUE
+               WHEN CLM-OPEN
+                   ADD 1 TO WS-OPEN-CLAIM-CNT
+               WHEN CLM-CLOSED
+                   ADD 1 TO WS-CLOSED-CLAIM-CNT
+               WHEN CLM-DENIED
+                   ADD 1 TO WS-DENIED-CLAIM-CNT
+           END-EVALUATE
+
+           PERFORM P575-ACCUM-CLAIM-TYPE.
+
+       P575-ACCUM-CLAIM-TYPE.
+      *    Same find-or-add table pattern used for the agency
+      *    breakdown in LGAPRPT1 -- the type list is short so a
+      *    linear search is sufficient.
+           MOVE ZERO TO WS-CLT-MATCH-IDX
+           IF WS-CLAIM-TYPE-COUNT > ZERO
+               PERFORM P576-CHECK-CLAIM-TYPE-ENTRY
+                       VARYING CLT-IDX FROM 1 BY 1
+                       UNTIL CLT-IDX > WS-CLAIM-TYPE-COUNT
+           END-IF
+           IF WS-CLT-MATCH-IDX = ZERO
+               IF WS-CLAIM-TYPE-COUNT < 20
+                   ADD 1 TO WS-CLAIM-TYPE-COUNT
+                   MOVE WS-CLAIM-TYPE-COUNT TO WS-CLT-MATCH-IDX
+                   SET CLT-IDX TO WS-CLT-MATCH-IDX
+                   MOVE CLM-CLAIM-TYPE TO WS-CLT-CODE (CLT-IDX)
+               ELSE
+                   GO TO P575-EXIT
+               END-IF
+           END-IF
+           SET CLT-IDX TO WS-CLT-MATCH-IDX
+           ADD 1 TO WS-CLT-CLAIM-CNT (CLT-IDX)
+           ADD CLM-PAID-AMOUNT TO WS-CLT-PAID-AMT (CLT-IDX).
+
+       P575-EXIT.
+           EXIT.
+
+       P576-CHECK-CLAIM-TYPE-ENTRY.
+           IF WS-CLT-CODE (CLT-IDX) = CLM-CLAIM-TYPE
+               MOVE CLT-IDX TO WS-CLT-MATCH-IDX
+           END-IF.
+
+       P600-WRITE-SUMMARY.
+           PERFORM P610-WRITE-PREMIUM-SECTION
+           PERFORM P620-WRITE-CLAIMS-SECTION
+           PERFORM P630-WRITE-LOSS-RATIO-SECTION
+           PERFORM P640-WRITE-CLAIM-TYPE-SECTION.
+
+       P610-WRITE-PREMIUM-SECTION.
+           MOVE 'EARNED PREMIUM' TO RPT-SECTION-TITLE
+           WRITE REPORT-LINE FROM RPT-SECTION-HEADER
+               AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'Total Policies:' TO RPT-DETAIL-LABEL
+           SUBTRACT WS-HEADER-CNT FROM WS-PREM-REC-CNT
+           MOVE WS-PREM-REC-CNT TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'Total Earned Premium:' TO RPT-DETAIL-LABEL
+           MOVE WS-TOTAL-EARNED-PREM TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       P620-WRITE-CLAIMS-SECTION.
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE 'CLAIMS EXPERIENCE' TO RPT-SECTION-TITLE
+           WRITE REPORT-LINE FROM RPT-SECTION-HEADER
+               AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'Total Claims:' TO RPT-DETAIL-LABEL
+           MOVE WS-TOTAL-CLAIM-CNT TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'Open Claims:' TO RPT-DETAIL-LABEL
+           MOVE WS-OPEN-CLAIM-CNT TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'Closed Claims:' TO RPT-DETAIL-LABEL
+           MOVE WS-CLOSED-CLAIM-CNT TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'Denied Claims:' TO RPT-DETAIL-LABEL
+           MOVE WS-DENIED-CLAIM-CNT TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'Total Paid Losses:' TO RPT-DETAIL-LABEL
+           MOVE WS-TOTAL-PAID TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE 'Total Case Reserves:' TO RPT-DETAIL-LABEL
+           MOVE WS-TOTAL-RESERVE TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           ADD WS-TOTAL-PAID WS-TOTAL-RESERVE GIVING WS-TOTAL-INCURRED
+           MOVE 'Total Incurred Losses:' TO RPT-DETAIL-LABEL
+           MOVE WS-TOTAL-INCURRED TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       P630-WRITE-LOSS-RATIO-SECTION.
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE 'LOSS RATIO' TO RPT-SECTION-TITLE
+           WRITE REPORT-LINE FROM RPT-SECTION-HEADER
+               AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE
+
+           IF WS-TOTAL-EARNED-PREM > ZERO
+               COMPUTE WS-LOSS-RATIO ROUNDED =
+                   (WS-TOTAL-INCURRED / WS-TOTAL-EARNED-PREM) * 100
+           ELSE
+               MOVE ZERO TO WS-LOSS-RATIO
+           END-IF
+           MOVE WS-LOSS-RATIO TO WS-LOSS-RATIO-DISPLAY
+
+           MOVE 'Incurred Loss Ratio (%):' TO RPT-DETAIL-LABEL
+           MOVE WS-LOSS-RATIO-DISPLAY TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       P640-WRITE-CLAIM-TYPE-SECTION.
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE 'EXPERIENCE BY CLAIM TYPE' TO RPT-SECTION-TITLE
+           WRITE REPORT-LINE FROM RPT-SECTION-HEADER
+               AFTER ADVANCING 1 LINE
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 1 LINE
+
+           IF WS-CLAIM-TYPE-COUNT = ZERO
+               MOVE 'No claims on file' TO RPT-DETAIL-LABEL
+               MOVE SPACES TO RPT-DETAIL-VALUE
+               WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               PERFORM P645-WRITE-CLAIM-TYPE-LINE
+                       VARYING CLT-IDX FROM 1 BY 1
+                       UNTIL CLT-IDX > WS-CLAIM-TYPE-COUNT
+           END-IF
+
+           WRITE REPORT-LINE FROM RPT-BLANK-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE 'END OF REPORT' TO RPT-SECTION-TITLE
+           WRITE REPORT-LINE FROM RPT-SECTION-HEADER
+               AFTER ADVANCING 1 LINE.
+
+       P645-WRITE-CLAIM-TYPE-LINE.
+           MOVE SPACES TO RPT-DETAIL-LABEL
+           STRING 'Type ' WS-CLT-CODE (CLT-IDX)
+                  ' - Claims:' DELIMITED BY SIZE
+                  INTO RPT-DETAIL-LABEL
+           MOVE WS-CLT-CLAIM-CNT (CLT-IDX) TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE '  Paid Amount:' TO RPT-DETAIL-LABEL
+           MOVE WS-CLT-PAID-AMT (CLT-IDX) TO RPT-DETAIL-VALUE
+           WRITE REPORT-LINE FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       P700-CLOSE-FILES.
+           CLOSE PREMIUM-FILE
+           CLOSE REPORT-FILE.
