@@ -0,0 +1,12 @@
+       01  ENDORSEMENT-RECORD.
+           05 ENDO-CUSTOMER-NUM        PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 ENDO-PERIL-TYPE          PIC X(10).
+              88 ENDO-FIRE-PERIL       VALUE 'FIRE'.
+              88 ENDO-CRIME-PERIL      VALUE 'CRIME'.
+              88 ENDO-FLOOD-PERIL      VALUE 'FLOOD'.
+              88 ENDO-WEATHER-PERIL    VALUE 'WEATHER'.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 ENDO-COVERAGE-CHANGE-PCT PIC S9(3)V99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 ENDO-EFFECTIVE-DATE      PIC 9(8).
