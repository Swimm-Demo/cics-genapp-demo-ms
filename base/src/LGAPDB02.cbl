@@ -17,7 +17,41 @@ IDENTIFICATION DIVISION.
        01  WS-WEATHER-FACTOR           PIC V99 VALUE 0.90.
        01  WS-MAX-COVERAGE             PIC 9(8)V99.
        01  WS-COVERAGE-500K            PIC 9(8)V99 VALUE 500000.00.
-       
+       01  WS-FLOOD-RISK-ADD           PIC 999.
+       01  WS-WEATHER-RISK-ADD         PIC 999.
+       01  WS-WIND-POOL-FACTOR         PIC V99 VALUE 1.25.
+       01  WS-WILDFIRE-FACTOR          PIC V99 VALUE 1.15.
+       01  WS-ZONE-RISK-ADD            PIC 999.
+       01  WS-PERIL-ADD-TOTAL          PIC 999.
+       01  WS-OCCUPANCY-ADD            PIC 999.
+       01  WS-LOCATION-ADD             PIC 999.
+       01  WS-STRUCT-ADD               PIC 999.
+       01  WS-PROTECTION-ADD           PIC 999.
+       01  WS-METRO-MATCH-ADD          PIC 999.
+
+       01  WS-METRO-TABLE.
+           05 WS-METRO-ENTRY           OCCURS 10 TIMES
+                                       INDEXED BY WS-METRO-IDX.
+              10 WS-METRO-NAME         PIC X(15).
+              10 WS-METRO-LAT-MIN      PIC S9(7)V9(6) COMP-3.
+              10 WS-METRO-LAT-MAX      PIC S9(7)V9(6) COMP-3.
+              10 WS-METRO-LONG-MIN     PIC S9(8)V9(6) COMP-3.
+              10 WS-METRO-LONG-MAX     PIC S9(8)V9(6) COMP-3.
+              10 WS-METRO-RISK-ADD     PIC 99.
+
+       01  WS-COAST-DISTANCE           PIC 9(4)V99.
+       01  WS-COAST-DIST-ADD           PIC 99.
+       01  WS-COAST-LAT-DIFF           PIC S9(4)V9(6).
+       01  WS-COAST-LONG-DIFF          PIC S9(4)V9(6).
+       01  WS-COAST-TRY-DIST           PIC 9(4)V99.
+
+       01  WS-COAST-POINT-TABLE.
+           05 WS-COAST-POINT           OCCURS 8 TIMES
+                                       INDEXED BY WS-COAST-IDX.
+              10 WS-COAST-NAME         PIC X(15).
+              10 WS-COAST-LAT          PIC S9(7)V9(6) COMP-3.
+              10 WS-COAST-LONG         PIC S9(8)V9(6) COMP-3.
+
        LINKAGE SECTION.
        01  LK-PROPERTY-TYPE            PIC X(15).
        01  LK-POSTCODE                 PIC X(8).
@@ -29,18 +63,152 @@ IDENTIFICATION DIVISION.
        01  LK-WEATHER-COVERAGE         PIC 9(8)V99.
        01  LK-CUSTOMER-HISTORY         PIC X(1).
        01  LK-RISK-SCORE               PIC 999.
-       
-       PROCEDURE DIVISION USING LK-PROPERTY-TYPE, LK-POSTCODE, LK-LATITUDE,
-                                LK-LONGITUDE, LK-FIRE-COVERAGE, 
-                                LK-CRIME-COVERAGE, LK-FLOOD-COVERAGE,
-                                LK-WEATHER-COVERAGE, LK-CUSTOMER-HISTORY,
-                                LK-RISK-SCORE.
-       
+       01  LK-TERRITORY-CODE           PIC X(5).
+       01  LK-ZONE-TABLE.
+           05 LK-ZONE-ENTRY            OCCURS 3 TIMES
+                                       INDEXED BY LK-ZONE-IDX.
+              10 LK-ZONE-TYPE          PIC X(15).
+              10 LK-ZONE-MULTIPLIER    PIC V99.
+              10 LK-CAT-EXPOSURE       PIC 9(3).
+              10 LK-ZONE-TERR-CODE     PIC X(5).
+       01  LK-STRUCT-RISK-TABLE.
+           05 LK-STRUCT-RISK-ENTRY     OCCURS 5 TIMES
+                                       INDEXED BY LK-RISK-IDX.
+              10 LK-SRISK-TYPE         PIC X(10).
+              10 LK-SRISK-WEIGHT       PIC V999.
+              10 LK-SRISK-SCORE        PIC 999.
+              10 LK-SRISK-CATEGORY     PIC X(1).
+
+       PROCEDURE DIVISION USING LK-PROPERTY-TYPE, LK-POSTCODE,
+                                LK-LATITUDE, LK-LONGITUDE,
+                                LK-FIRE-COVERAGE, LK-CRIME-COVERAGE,
+                                LK-FLOOD-COVERAGE, LK-WEATHER-COVERAGE,
+                                LK-CUSTOMER-HISTORY, LK-RISK-SCORE,
+                                LK-TERRITORY-CODE, LK-ZONE-TABLE,
+                                LK-STRUCT-RISK-TABLE.
+
        MAIN-LOGIC.
+           PERFORM BUILD-METRO-TABLE
+           PERFORM BUILD-COAST-TABLE
            PERFORM GET-RISK-FACTORS
            PERFORM CALCULATE-RISK-SCORE
            GOBACK.
-       
+
+       BUILD-METRO-TABLE.
+      *    Maintainable table of major-metro coordinate boxes driving
+      *    urban risk scoring in ASSESS-LOCATION-RISK -- adding a new
+      *    metro area means adding an entry here, not another nested
+      *    IF. Risk-add reflects each metro's catastrophe exposure as
+      *    well as urban density: coastal/hurricane metros load higher
+      *    than interior ones.
+           MOVE 'NEW YORK' TO WS-METRO-NAME (1)
+           MOVE 40.000000 TO WS-METRO-LAT-MIN (1)
+           MOVE 41.000000 TO WS-METRO-LAT-MAX (1)
+           MOVE -74.500000 TO WS-METRO-LONG-MIN (1)
+           MOVE -73.500000 TO WS-METRO-LONG-MAX (1)
+           MOVE 10 TO WS-METRO-RISK-ADD (1)
+
+           MOVE 'LOS ANGELES' TO WS-METRO-NAME (2)
+           MOVE 34.000000 TO WS-METRO-LAT-MIN (2)
+           MOVE 35.000000 TO WS-METRO-LAT-MAX (2)
+           MOVE -118.500000 TO WS-METRO-LONG-MIN (2)
+           MOVE -117.500000 TO WS-METRO-LONG-MAX (2)
+           MOVE 10 TO WS-METRO-RISK-ADD (2)
+
+           MOVE 'CHICAGO' TO WS-METRO-NAME (3)
+           MOVE 41.500000 TO WS-METRO-LAT-MIN (3)
+           MOVE 42.500000 TO WS-METRO-LAT-MAX (3)
+           MOVE -88.000000 TO WS-METRO-LONG-MIN (3)
+           MOVE -87.000000 TO WS-METRO-LONG-MAX (3)
+           MOVE 10 TO WS-METRO-RISK-ADD (3)
+
+           MOVE 'HOUSTON' TO WS-METRO-NAME (4)
+           MOVE 29.300000 TO WS-METRO-LAT-MIN (4)
+           MOVE 30.300000 TO WS-METRO-LAT-MAX (4)
+           MOVE -95.800000 TO WS-METRO-LONG-MIN (4)
+           MOVE -94.800000 TO WS-METRO-LONG-MAX (4)
+           MOVE 15 TO WS-METRO-RISK-ADD (4)
+
+           MOVE 'MIAMI' TO WS-METRO-NAME (5)
+           MOVE 25.500000 TO WS-METRO-LAT-MIN (5)
+           MOVE 26.500000 TO WS-METRO-LAT-MAX (5)
+           MOVE -80.500000 TO WS-METRO-LONG-MIN (5)
+           MOVE -79.500000 TO WS-METRO-LONG-MAX (5)
+           MOVE 15 TO WS-METRO-RISK-ADD (5)
+
+           MOVE 'SEATTLE' TO WS-METRO-NAME (6)
+           MOVE 47.200000 TO WS-METRO-LAT-MIN (6)
+           MOVE 47.900000 TO WS-METRO-LAT-MAX (6)
+           MOVE -122.800000 TO WS-METRO-LONG-MIN (6)
+           MOVE -121.800000 TO WS-METRO-LONG-MAX (6)
+           MOVE 12 TO WS-METRO-RISK-ADD (6)
+
+           MOVE 'BOSTON' TO WS-METRO-NAME (7)
+           MOVE 42.000000 TO WS-METRO-LAT-MIN (7)
+           MOVE 42.800000 TO WS-METRO-LAT-MAX (7)
+           MOVE -71.500000 TO WS-METRO-LONG-MIN (7)
+           MOVE -70.500000 TO WS-METRO-LONG-MAX (7)
+           MOVE 10 TO WS-METRO-RISK-ADD (7)
+
+           MOVE 'DALLAS' TO WS-METRO-NAME (8)
+           MOVE 32.400000 TO WS-METRO-LAT-MIN (8)
+           MOVE 33.200000 TO WS-METRO-LAT-MAX (8)
+           MOVE -97.200000 TO WS-METRO-LONG-MIN (8)
+           MOVE -96.400000 TO WS-METRO-LONG-MAX (8)
+           MOVE 10 TO WS-METRO-RISK-ADD (8)
+
+           MOVE 'PHOENIX' TO WS-METRO-NAME (9)
+           MOVE 33.000000 TO WS-METRO-LAT-MIN (9)
+           MOVE 34.000000 TO WS-METRO-LAT-MAX (9)
+           MOVE -112.500000 TO WS-METRO-LONG-MIN (9)
+           MOVE -111.500000 TO WS-METRO-LONG-MAX (9)
+           MOVE 08 TO WS-METRO-RISK-ADD (9)
+
+           MOVE 'ATLANTA' TO WS-METRO-NAME (10)
+           MOVE 33.300000 TO WS-METRO-LAT-MIN (10)
+           MOVE 34.100000 TO WS-METRO-LAT-MAX (10)
+           MOVE -84.800000 TO WS-METRO-LONG-MIN (10)
+           MOVE -84.000000 TO WS-METRO-LONG-MAX (10)
+           MOVE 10 TO WS-METRO-RISK-ADD (10).
+
+       BUILD-COAST-TABLE.
+      *    Representative anchor points along the US Atlantic, Gulf,
+      *    and Pacific coastlines, used by ASSESS-COAST-DISTANCE to
+      *    approximate how close a property sits to open water --
+      *    the real driver of hurricane and storm-surge exposure that
+      *    the lat/long precision on every record was never used for.
+           MOVE 'BOSTON' TO WS-COAST-NAME (1)
+           MOVE 42.360000 TO WS-COAST-LAT (1)
+           MOVE -71.060000 TO WS-COAST-LONG (1)
+
+           MOVE 'NEW YORK HARBOR' TO WS-COAST-NAME (2)
+           MOVE 40.700000 TO WS-COAST-LAT (2)
+           MOVE -74.010000 TO WS-COAST-LONG (2)
+
+           MOVE 'MIAMI BEACH' TO WS-COAST-NAME (3)
+           MOVE 25.790000 TO WS-COAST-LAT (3)
+           MOVE -80.130000 TO WS-COAST-LONG (3)
+
+           MOVE 'GALVESTON' TO WS-COAST-NAME (4)
+           MOVE 29.300000 TO WS-COAST-LAT (4)
+           MOVE -94.800000 TO WS-COAST-LONG (4)
+
+           MOVE 'NEW ORLEANS' TO WS-COAST-NAME (5)
+           MOVE 29.950000 TO WS-COAST-LAT (5)
+           MOVE -90.070000 TO WS-COAST-LONG (5)
+
+           MOVE 'LOS ANGELES' TO WS-COAST-NAME (6)
+           MOVE 33.740000 TO WS-COAST-LAT (6)
+           MOVE -118.290000 TO WS-COAST-LONG (6)
+
+           MOVE 'SAN FRANCISCO' TO WS-COAST-NAME (7)
+           MOVE 37.770000 TO WS-COAST-LAT (7)
+           MOVE -122.420000 TO WS-COAST-LONG (7)
+
+           MOVE 'SEATTLE' TO WS-COAST-NAME (8)
+           MOVE 47.610000 TO WS-COAST-LAT (8)
+           MOVE -122.330000 TO WS-COAST-LONG (8).
+
        GET-RISK-FACTORS.
            EXEC SQL
                SELECT FACTOR_VALUE INTO :WS-FIRE-FACTOR
@@ -65,31 +233,70 @@ IDENTIFICATION DIVISION.
            ELSE
                MOVE 0.60 TO WS-CRIME-FACTOR
            END-IF.
-       
+
+           EXEC SQL
+               SELECT FACTOR_VALUE INTO :WS-FLOOD-FACTOR
+               FROM RISK_FACTORS
+               WHERE PERIL_TYPE = 'FLOOD'
+           END-EXEC.
+
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE 1.20 TO WS-FLOOD-FACTOR
+           END-IF.
+
+           EXEC SQL
+               SELECT FACTOR_VALUE INTO :WS-WEATHER-FACTOR
+               FROM RISK_FACTORS
+               WHERE PERIL_TYPE = 'WEATHER'
+           END-EXEC.
+
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE 0.90 TO WS-WEATHER-FACTOR
+           END-IF.
+
        CALCULATE-RISK-SCORE.
            MOVE 100 TO LK-RISK-SCORE
+           MOVE ZERO TO WS-PERIL-ADD-TOTAL
+           MOVE ZERO TO WS-OCCUPANCY-ADD
+           MOVE ZERO TO WS-LOCATION-ADD
+           MOVE ZERO TO WS-STRUCT-ADD
+           MOVE ZERO TO WS-PROTECTION-ADD
 
            EVALUATE LK-PROPERTY-TYPE
              WHEN 'WAREHOUSE'
                ADD 50 TO LK-RISK-SCORE
-             WHEN 'FACTORY' 
+               ADD 50 TO WS-OCCUPANCY-ADD
+             WHEN 'FACTORY'
                ADD 75 TO LK-RISK-SCORE
+               ADD 75 TO WS-OCCUPANCY-ADD
              WHEN 'OFFICE'
                ADD 25 TO LK-RISK-SCORE
+               ADD 25 TO WS-OCCUPANCY-ADD
              WHEN 'RETAIL'
                ADD 40 TO LK-RISK-SCORE
+               ADD 40 TO WS-OCCUPANCY-ADD
              WHEN OTHER
                ADD 30 TO LK-RISK-SCORE
+               ADD 30 TO WS-OCCUPANCY-ADD
            END-EVALUATE
 
            IF LK-POSTCODE(1:2) = 'FL' OR
               LK-POSTCODE(1:2) = 'CR'
              ADD 30 TO LK-RISK-SCORE
+             ADD 30 TO WS-LOCATION-ADD
            END-IF
 
            PERFORM CHECK-COVERAGE-AMOUNTS
-           PERFORM ASSESS-LOCATION-RISK  
-           PERFORM EVALUATE-CUSTOMER-HISTORY.
+           PERFORM ASSESS-PERIL-FACTORS
+           PERFORM ASSESS-LOCATION-RISK
+           PERFORM ASSESS-COAST-DISTANCE
+           PERFORM ASSESS-CAT-ZONES
+           PERFORM EVALUATE-CUSTOMER-HISTORY
+           PERFORM BUILD-RISK-BREAKDOWN.
 
        CHECK-COVERAGE-AMOUNTS.
            MOVE ZERO TO WS-MAX-COVERAGE
@@ -112,35 +319,208 @@ IDENTIFICATION DIVISION.
            
            IF WS-MAX-COVERAGE > WS-COVERAGE-500K
                ADD 15 TO LK-RISK-SCORE
+               ADD 15 TO WS-STRUCT-ADD
+           END-IF.
+
+       ASSESS-PERIL-FACTORS.
+      *    Flood/weather factors looked up from RISK_FACTORS scale how
+      *    much the presence of that coverage adds to the risk score.
+           IF LK-FLOOD-COVERAGE > ZERO
+               COMPUTE WS-FLOOD-RISK-ADD = WS-FLOOD-FACTOR * 20
+               ADD WS-FLOOD-RISK-ADD TO LK-RISK-SCORE
+               ADD WS-FLOOD-RISK-ADD TO WS-PERIL-ADD-TOTAL
+           END-IF
+
+           IF LK-WEATHER-COVERAGE > ZERO
+               COMPUTE WS-WEATHER-RISK-ADD = WS-WEATHER-FACTOR * 20
+               ADD WS-WEATHER-RISK-ADD TO LK-RISK-SCORE
+               ADD WS-WEATHER-RISK-ADD TO WS-PERIL-ADD-TOTAL
            END-IF.
 
        ASSESS-LOCATION-RISK.
-      *    Urban areas: major cities (simplified lat/long ranges)
-      *    NYC area: 40-41N, 74.5-73.5W
-      *    LA area: 34-35N, 118.5-117.5W
-           IF (LK-LATITUDE > 40.000000 AND LK-LATITUDE < 41.000000 AND
-               LK-LONGITUDE > -74.500000 AND LK-LONGITUDE < -73.500000) OR
-              (LK-LATITUDE > 34.000000 AND LK-LATITUDE < 35.000000 AND
-               LK-LONGITUDE > -118.500000 AND LK-LONGITUDE < -117.500000)
-               ADD 10 TO LK-RISK-SCORE
+      *    Real territory-based urban scoring driven by the
+      *    maintainable WS-METRO-TABLE (built in BUILD-METRO-TABLE)
+      *    instead of two hardcoded NYC/LA coordinate boxes -- every
+      *    major metro we track gets scored on its own urban density
+      *    and catastrophe exposure rather than falling through to a
+      *    flat "suburban" bucket.
+           MOVE ZERO TO WS-METRO-MATCH-ADD
+           PERFORM CHECK-METRO-SLOT
+                   VARYING WS-METRO-IDX FROM 1 BY 1
+                   UNTIL WS-METRO-IDX > 10
+
+           IF WS-METRO-MATCH-ADD > ZERO
+               ADD WS-METRO-MATCH-ADD TO LK-RISK-SCORE
+               ADD WS-METRO-MATCH-ADD TO WS-LOCATION-ADD
            ELSE
       *        Check if in continental US (suburban vs rural)
-               IF (LK-LATITUDE > 25.000000 AND LK-LATITUDE < 49.000000 AND
-                   LK-LONGITUDE > -125.000000 AND LK-LONGITUDE < -66.000000)
+               IF (LK-LATITUDE > 25.000000 AND
+                   LK-LATITUDE < 49.000000 AND
+                   LK-LONGITUDE > -125.000000 AND
+                   LK-LONGITUDE < -66.000000)
                    ADD 5 TO LK-RISK-SCORE
+                   ADD 5 TO WS-LOCATION-ADD
                ELSE
                    ADD 20 TO LK-RISK-SCORE
+                   ADD 20 TO WS-LOCATION-ADD
                END-IF
            END-IF.
 
+       CHECK-METRO-SLOT.
+           IF LK-LATITUDE > WS-METRO-LAT-MIN (WS-METRO-IDX) AND
+              LK-LATITUDE < WS-METRO-LAT-MAX (WS-METRO-IDX) AND
+              LK-LONGITUDE > WS-METRO-LONG-MIN (WS-METRO-IDX) AND
+              LK-LONGITUDE < WS-METRO-LONG-MAX (WS-METRO-IDX)
+               MOVE WS-METRO-RISK-ADD (WS-METRO-IDX)
+                    TO WS-METRO-MATCH-ADD
+           END-IF.
+
+       ASSESS-COAST-DISTANCE.
+      *    Approximate (taxicab, not true great-circle) distance in
+      *    miles to the nearest coastal anchor point in
+      *    WS-COAST-POINT-TABLE, then load the risk score the way
+      *    actual proximity to open water drives storm-surge and
+      *    hurricane exposure.
+           MOVE 9999.99 TO WS-COAST-DISTANCE
+           PERFORM FIND-NEAREST-COAST-POINT
+                   VARYING WS-COAST-IDX FROM 1 BY 1
+                   UNTIL WS-COAST-IDX > 8
+
+           EVALUATE TRUE
+               WHEN WS-COAST-DISTANCE < 5
+                   MOVE 25 TO WS-COAST-DIST-ADD
+               WHEN WS-COAST-DISTANCE < 15
+                   MOVE 15 TO WS-COAST-DIST-ADD
+               WHEN WS-COAST-DISTANCE < 50
+                   MOVE 5 TO WS-COAST-DIST-ADD
+               WHEN OTHER
+                   MOVE ZERO TO WS-COAST-DIST-ADD
+           END-EVALUATE
+
+           ADD WS-COAST-DIST-ADD TO LK-RISK-SCORE
+           ADD WS-COAST-DIST-ADD TO WS-LOCATION-ADD.
+
+       FIND-NEAREST-COAST-POINT.
+           COMPUTE WS-COAST-LAT-DIFF =
+               LK-LATITUDE - WS-COAST-LAT (WS-COAST-IDX)
+           COMPUTE WS-COAST-LONG-DIFF =
+               LK-LONGITUDE - WS-COAST-LONG (WS-COAST-IDX)
+           IF WS-COAST-LAT-DIFF < ZERO
+               MULTIPLY WS-COAST-LAT-DIFF BY -1
+                   GIVING WS-COAST-LAT-DIFF
+           END-IF
+           IF WS-COAST-LONG-DIFF < ZERO
+               MULTIPLY WS-COAST-LONG-DIFF BY -1
+                   GIVING WS-COAST-LONG-DIFF
+           END-IF
+           COMPUTE WS-COAST-TRY-DIST ROUNDED =
+               (WS-COAST-LAT-DIFF * 69) + (WS-COAST-LONG-DIFF * 54.6)
+           IF WS-COAST-TRY-DIST < WS-COAST-DISTANCE
+               MOVE WS-COAST-TRY-DIST TO WS-COAST-DISTANCE
+           END-IF.
+
+       ASSESS-CAT-ZONES.
+      *    Score the property against each catastrophe zone we track
+      *    (wind pool, flood zone, wildfire interface) instead of
+      *    relying on the single urban/suburban/rural bucket from
+      *    ASSESS-LOCATION-RISK.
+           PERFORM SCORE-CAT-ZONE VARYING LK-ZONE-IDX FROM 1 BY 1
+                   UNTIL LK-ZONE-IDX > 3.
+
+       SCORE-CAT-ZONE.
+           MOVE LK-TERRITORY-CODE TO LK-ZONE-TERR-CODE (LK-ZONE-IDX)
+
+           EVALUATE LK-ZONE-IDX
+               WHEN 1
+                   MOVE 'WIND POOL' TO LK-ZONE-TYPE (LK-ZONE-IDX)
+                   IF LK-POSTCODE (1:2) = 'FL' OR
+                      LK-POSTCODE (1:2) = 'CR' OR
+                      (LK-LONGITUDE > -81.000000 AND
+                       LK-LONGITUDE < -65.000000 AND
+                       LK-LATITUDE > 25.000000 AND
+                       LK-LATITUDE < 45.000000)
+                       MOVE WS-WIND-POOL-FACTOR TO
+                            LK-ZONE-MULTIPLIER (LK-ZONE-IDX)
+                       MOVE 150 TO LK-CAT-EXPOSURE (LK-ZONE-IDX)
+                   ELSE
+                       MOVE 1.00 TO LK-ZONE-MULTIPLIER (LK-ZONE-IDX)
+                       MOVE 025 TO LK-CAT-EXPOSURE (LK-ZONE-IDX)
+                   END-IF
+               WHEN 2
+                   MOVE 'FLOOD ZONE' TO LK-ZONE-TYPE (LK-ZONE-IDX)
+                   IF LK-FLOOD-COVERAGE > ZERO
+                       MOVE WS-FLOOD-FACTOR TO
+                            LK-ZONE-MULTIPLIER (LK-ZONE-IDX)
+                       MOVE 100 TO LK-CAT-EXPOSURE (LK-ZONE-IDX)
+                   ELSE
+                       MOVE 1.00 TO LK-ZONE-MULTIPLIER (LK-ZONE-IDX)
+                       MOVE 010 TO LK-CAT-EXPOSURE (LK-ZONE-IDX)
+                   END-IF
+               WHEN 3
+                   MOVE 'WILDFIRE INTFC' TO LK-ZONE-TYPE (LK-ZONE-IDX)
+                   IF LK-LATITUDE > 32.000000 AND
+                      LK-LATITUDE < 49.000000 AND
+                      LK-LONGITUDE > -125.000000 AND
+                      LK-LONGITUDE < -115.000000
+                       MOVE WS-WILDFIRE-FACTOR TO
+                            LK-ZONE-MULTIPLIER (LK-ZONE-IDX)
+                       MOVE 120 TO LK-CAT-EXPOSURE (LK-ZONE-IDX)
+                   ELSE
+                       MOVE 1.00 TO LK-ZONE-MULTIPLIER (LK-ZONE-IDX)
+                       MOVE 015 TO LK-CAT-EXPOSURE (LK-ZONE-IDX)
+                   END-IF
+           END-EVALUATE
+
+           COMPUTE WS-ZONE-RISK-ADD =
+               (LK-CAT-EXPOSURE (LK-ZONE-IDX) *
+                LK-ZONE-MULTIPLIER (LK-ZONE-IDX)) / 10
+           ADD WS-ZONE-RISK-ADD TO LK-RISK-SCORE
+           ADD WS-ZONE-RISK-ADD TO WS-LOCATION-ADD.
+
        EVALUATE-CUSTOMER-HISTORY.
            EVALUATE LK-CUSTOMER-HISTORY
                WHEN 'N'
                    ADD 10 TO LK-RISK-SCORE
+                   ADD 10 TO WS-PROTECTION-ADD
                WHEN 'G'
                    SUBTRACT 5 FROM LK-RISK-SCORE
+                   ADD 5 TO WS-PROTECTION-ADD
+               WHEN 'P'
+                   SUBTRACT 10 FROM LK-RISK-SCORE
+                   ADD 10 TO WS-PROTECTION-ADD
                WHEN 'R'
                    ADD 25 TO LK-RISK-SCORE
+                   ADD 25 TO WS-PROTECTION-ADD
                WHEN OTHER
                    ADD 10 TO LK-RISK-SCORE
-           END-EVALUATE.
\ No newline at end of file
+                   ADD 10 TO WS-PROTECTION-ADD
+           END-EVALUATE.
+
+       BUILD-RISK-BREAKDOWN.
+      *    Attribute the adds already folded into LK-RISK-SCORE above
+      *    to the five risk categories WS-PROPERTY-RISKS defines, so
+      *    underwriters can see how the final score was built up.
+           MOVE 'PERIL FACTOR' TO LK-SRISK-TYPE (1)
+           MOVE 'F' TO LK-SRISK-CATEGORY (1)
+           MOVE 0.200 TO LK-SRISK-WEIGHT (1)
+           MOVE WS-PERIL-ADD-TOTAL TO LK-SRISK-SCORE (1)
+
+           MOVE 'COVERAGE AMT' TO LK-SRISK-TYPE (2)
+           MOVE 'S' TO LK-SRISK-CATEGORY (2)
+           MOVE 0.150 TO LK-SRISK-WEIGHT (2)
+           MOVE WS-STRUCT-ADD TO LK-SRISK-SCORE (2)
+
+           MOVE 'LOCATION' TO LK-SRISK-TYPE (3)
+           MOVE 'L' TO LK-SRISK-CATEGORY (3)
+           MOVE 0.300 TO LK-SRISK-WEIGHT (3)
+           MOVE WS-LOCATION-ADD TO LK-SRISK-SCORE (3)
+
+           MOVE 'OCCUPANCY' TO LK-SRISK-TYPE (4)
+           MOVE 'O' TO LK-SRISK-CATEGORY (4)
+           MOVE 0.250 TO LK-SRISK-WEIGHT (4)
+           MOVE WS-OCCUPANCY-ADD TO LK-SRISK-SCORE (4)
+
+           MOVE 'CUST HISTORY' TO LK-SRISK-TYPE (5)
+           MOVE 'P' TO LK-SRISK-CATEGORY (5)
+           MOVE 0.100 TO LK-SRISK-WEIGHT (5)
+           MOVE WS-PROTECTION-ADD TO LK-SRISK-SCORE (5).
\ No newline at end of file
