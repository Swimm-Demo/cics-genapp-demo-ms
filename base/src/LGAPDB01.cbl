@@ -28,6 +28,37 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS WS-SUM-STAT.
 
+           SELECT MORTGAGEE-FILE ASSIGN TO 'MORTGAGE.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-MTG-STAT.
+
+           SELECT PRIOR-COMPARE-FILE ASSIGN TO 'PRIORCMP.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PRI-STAT.
+
+           SELECT EXCEPTION-FILE ASSIGN TO 'EXCEPT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-EXC-STAT.
+
+           SELECT RISK-BREAKDOWN-FILE ASSIGN TO 'RISKBRK.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RSK-STAT.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-AUD-STAT.
+
+           SELECT REFERRAL-FILE ASSIGN TO 'REFERRAL.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REF-STAT.
+
+      *    Records how far a run got, so an interrupted run can be
+      *    restarted without reprocessing or double-counting policies
+      *    already written to OUTPUT.DAT.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPOINT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CKPT-STAT.
+
        DATA DIVISION.
        
        FILE SECTION.
@@ -63,38 +94,204 @@
        FD  SUMMARY-FILE.
        01  SUMMARY-RECORD             PIC X(132).
 
+       FD  MORTGAGEE-FILE.
+           COPY MTGNOTE.
+
+       FD  PRIOR-COMPARE-FILE.
+           COPY PRIORCMP.
+
+       FD  RISK-BREAKDOWN-FILE.
+           COPY RISKBRK.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCEPTQ.
+
+       FD  AUDIT-FILE.
+           COPY AUDITTRL.
+
+       FD  REFERRAL-FILE.
+           COPY REFERQ.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-PROCESS-DATE        PIC 9(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CKPT-REC-COUNT           PIC 9(7).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CKPT-POLICY-COUNT        PIC 9(8).
+
        WORKING-STORAGE SECTION.
            COPY WORKSTOR.
 
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+      * HOST VARIABLES FOR THE POLICY_PREMIUM INSERT (P011EB BELOW).   *
+      * KEPT SEPARATE FROM OUT-* SO THE RECORD'S EDITED/PICTURE-       *
+      * DEPENDENT FIELDS DON'T HAVE TO MATCH THE TABLE'S COLUMN TYPES. *
+      *----------------------------------------------------------------*
+       01  WS-PREM-HOST-VARS.
+           05 WS-PREM-CUSTOMER-NUM     PIC X(10).
+           05 WS-PREM-POLICY-TERM      PIC 9(2).
+           05 WS-PREM-RISK-SCORE       PIC 9(3).
+           05 WS-PREM-TOTAL-AMT        PIC 9(8)V99.
+           05 WS-PREM-STATUS           PIC X(20).
+           05 WS-PREM-RUN-DATE         PIC 9(8).
+
        01  WS-SUM-STAT                 PIC X(2).
            88 SUMMARY-OK               VALUE '00'.
 
+       01  WS-MTG-STAT                 PIC X(2).
+           88 MORTGAGEE-FILE-OK        VALUE '00'.
+
+       01  WS-PRI-STAT                 PIC X(2).
+           88 PRIOR-COMPARE-FILE-OK    VALUE '00'.
+
+       01  WS-RSK-STAT                 PIC X(2).
+           88 RISK-BREAKDOWN-FILE-OK   VALUE '00'.
+
+       01  WS-EXC-STAT                 PIC X(2).
+           88 EXCEPTION-FILE-OK        VALUE '00'.
+
+       01  WS-AUD-STAT                 PIC X(2).
+           88 AUDIT-FILE-OK            VALUE '00'.
+
+       01  WS-REF-STAT                 PIC X(2).
+           88 REFERRAL-FILE-OK         VALUE '00'.
+
        01  WS-ENHANCED-COUNTERS.
            05 WS-APPROVED-CNT          PIC 9(6) VALUE ZERO.
            05 WS-PENDING-CNT           PIC 9(6) VALUE ZERO.
            05 WS-TOTAL-PREMIUM-AMT     PIC 9(12)V99 VALUE ZERO.
            05 WS-AVG-RISK-SCORE        PIC 999V99 VALUE ZERO.
            05 WS-HIGH-RISK-CNT         PIC 9(6) VALUE ZERO.
+           05 WS-RISK-SCORE-TOTAL      PIC 9(9) VALUE ZERO.
+
+       01  WS-BREAKDOWN-WORK.
+           05 WS-BRK-FOUND-IDX         PIC 99 VALUE ZERO.
+
+       01  WS-TERRITORY-BREAKDOWN.
+           05 WS-TERR-BRK-COUNT        PIC 99 VALUE ZERO.
+           05 WS-TERR-BRK-ENTRY        OCCURS 20 TIMES
+                                      INDEXED BY TERR-BRK-IDX.
+              10 WS-TERR-BRK-CODE      PIC X(5).
+              10 WS-TERR-BRK-POL-CNT   PIC 9(5).
+              10 WS-TERR-BRK-PREMIUM   PIC 9(10)V99.
+
+       01  WS-CNST-BREAKDOWN.
+           05 WS-CNST-BRK-COUNT        PIC 99 VALUE ZERO.
+           05 WS-CNST-BRK-ENTRY        OCCURS 10 TIMES
+                                      INDEXED BY CNST-BRK-IDX.
+              10 WS-CNST-BRK-CODE      PIC X(3).
+              10 WS-CNST-BRK-POL-CNT   PIC 9(5).
+              10 WS-CNST-BRK-PREMIUM   PIC 9(10)V99.
+
+       01  WS-OCC-BREAKDOWN.
+           05 WS-OCC-BRK-COUNT         PIC 99 VALUE ZERO.
+           05 WS-OCC-BRK-ENTRY         OCCURS 20 TIMES
+                                      INDEXED BY OCC-BRK-IDX.
+              10 WS-OCC-BRK-CODE       PIC X(5).
+              10 WS-OCC-BRK-POL-CNT    PIC 9(5).
+              10 WS-OCC-BRK-PREMIUM    PIC 9(10)V99.
 
-       01  WS-ACTUARIAL-INTERFACE.
            COPY LGAPACT.
 
+       01  WS-PRELIM-VERDICT.
+           05 WS-PRELIM-STAT           PIC 9.
+           05 WS-PRELIM-STAT-DESC      PIC X(20).
+           05 WS-PRELIM-REJ-RSN        PIC X(50).
+
+       01  WS-PERIL-COVERAGE-AMOUNTS.
+           05 WS-FLOOD-COV-AMT         PIC 9(8)V99 VALUE ZERO.
+           05 WS-WEATHER-COV-AMT       PIC 9(8)V99 VALUE ZERO.
+
+       01  WS-COINS-FACTOR              PIC 9V999 VALUE 1.000.
+
+       01  WS-RSK-IDX                   PIC 9 VALUE ZERO.
+
        01  WS-CONFIG-VALUES.
            05 WS-MAX-RISK-SCORE        PIC 999 VALUE 250.
            05 WS-MIN-PREMIUM           PIC 9(6)V99 VALUE 500.00.
            05 WS-MAX-TIV               PIC 9(10)V99 VALUE 50000000.00.
+           05 WS-HIGH-RISK-THRESHOLD   PIC 999 VALUE 200.
+           05 WS-PENDING-RISK-THRESHOLD PIC 999 VALUE 180.
+           05 WS-INFLATION-GUARD-PCT   PIC 99V99 VALUE 5.00.
            05 WS-PROCESSING-DATE       PIC 9(8).
 
+       01  WS-CFG-EFF-DATE              PIC 9(8).
+       01  WS-CFG-AS-OF-DATE            PIC 9(8).
+
+      *----------------------------------------------------------------*
+      * CHECKPOINT/RESTART CONTROL FIELDS -- SEE P003A-CHECK-RESTART-  *
+      * STATUS, P006H-WRITE-CHECKPOINT AND P017-CLEAR-CHECKPOINT.      *
+      *----------------------------------------------------------------*
+       01  WS-CKPT-STAT                 PIC X(2).
+           88 CKPT-OK                   VALUE '00'.
+           88 CKPT-EOF                  VALUE '10'.
+
+       01  WS-RESTART-IND               PIC X VALUE 'N'.
+           88 RESTART-IN-PROGRESS       VALUE 'Y'.
+
+       01  WS-CKPT-SKIP-COUNT           PIC 9(7) VALUE ZERO.
+       01  WS-CKPT-SAVED-POLICY-COUNT   PIC 9(8) VALUE ZERO.
+       01  WS-CKPT-SKIP-IDX             PIC 9(7) VALUE ZERO.
+       01  WS-CKPT-INTERVAL             PIC 9(5) VALUE 1000.
+       01  WS-CKPT-QUOTIENT             PIC 9(9) COMP.
+       01  WS-CKPT-REMAINDER            PIC 9(5) COMP.
+       01  WS-CKPT-FILENAME             PIC X(14)
+                                        VALUE 'CHECKPOINT.DAT'.
+       01  WS-CKPT-DELETE-RC            PIC S9(9) COMP-5.
+
+      *----------------------------------------------------------------*
+      * FIELDS USED TO ARCHIVE THE PRIOR RUN'S OUTPUT.DAT AND          *
+      * SUMMARY.DAT BEFORE THEY ARE OPENED FOR OUTPUT (SEE P005AA/     *
+      * P005AB BELOW), SO EACH DAY'S RESULTS ARE PRESERVED RATHER      *
+      * THAN SIMPLY OVERWRITTEN.                                       *
+      *----------------------------------------------------------------*
+       01  WS-ARCHIVE-OLD-OUTPUT-NAME   PIC X(10) VALUE 'OUTPUT.DAT'.
+       01  WS-ARCHIVE-OLD-SUMMARY-NAME  PIC X(11) VALUE 'SUMMARY.DAT'.
+       01  WS-ARCHIVE-OUTPUT-NAME       PIC X(30).
+       01  WS-ARCHIVE-SUMMARY-NAME      PIC X(30).
+       01  WS-ARCHIVE-RETURN-CODE       PIC S9(9) COMP-5.
+
+       01  WS-LOCAL-RATE-TABLE.
+           05 WS-LOCAL-RATE-COUNT      PIC 9(4) VALUE ZERO.
+           05 WS-LOCAL-RATE-ENTRY      OCCURS 500 TIMES
+                                       INDEXED BY WS-RATE-IDX.
+              10 WS-LR-TERRITORY       PIC X(5).
+              10 WS-LR-CONSTRUCTION    PIC X(3).
+              10 WS-LR-OCCUPANCY       PIC X(5).
+              10 WS-LR-PERIL           PIC X(2).
+              10 WS-LR-BASE-RATE       PIC V9(6).
+              10 WS-LR-MIN-PREMIUM     PIC 9(6)V99.
+              10 WS-LR-MAX-PREMIUM     PIC 9(7)V99.
+
+      *----------------------------------------------------------------*
+      * TABLE OF CUSTOMER NUMBERS ALREADY SUBMITTED THIS RUN, USED BY  *
+      * P008B-CHECK-DUPLICATE-SUBMISSION TO CATCH THE SAME POLICY      *
+      * BEING SUBMITTED TWICE IN ONE DAY'S INPUT FILE.                 *
+      *----------------------------------------------------------------*
+       01  WS-DUP-CHECK-TABLE.
+           05 WS-DUP-COUNT              PIC 9(7) VALUE ZERO.
+           05 WS-DUP-MATCH-IDX          PIC 9(7) VALUE ZERO.
+           05 WS-DUP-ENTRY              OCCURS 10000 TIMES
+                                        INDEXED BY WS-DUP-IDX.
+              10 WS-DUP-CUSTOMER-NUM    PIC X(10).
+
        PROCEDURE DIVISION.
 
        P001.
            PERFORM P002-INITIALIZE
            PERFORM P003-LOAD-CONFIG
+           PERFORM P003A-CHECK-RESTART-STATUS
            PERFORM P005-OPEN-FILES
            PERFORM P006-PROCESS-RECORDS
            PERFORM P014-CLOSE-FILES
            PERFORM P015-GENERATE-SUMMARY
            PERFORM P016-DISPLAY-STATS
+           PERFORM P017-CLEAR-CHECKPOINT
            STOP RUN.
 
        P002-INITIALIZE.
@@ -106,13 +303,15 @@
            INITIALIZE WS-ACTUARIAL-DATA
            INITIALIZE WS-PREMIUM-BREAKDOWN
            INITIALIZE WS-DECISION-DATA
-           
-           ACCEPT WS-PROCESSING-DATE FROM DATE YYYYMMDD.
+           INITIALIZE WS-CONTROL-TOTALS
+
+           ACCEPT WS-PROCESSING-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-PROCESS-START-TIME FROM TIME.
 
        P003-LOAD-CONFIG.
            OPEN INPUT CONFIG-FILE
            IF NOT CONFIG-OK
-               DISPLAY 'Warning: Config file not available - using defaults'
+               DISPLAY 'Warning: Config file unavailable, defaults used'
                PERFORM P004-SET-DEFAULTS
            ELSE
                PERFORM P004-READ-CONFIG-VALUES
@@ -123,6 +322,27 @@
            MOVE 'DEFAULT CONFIG VALUES LOADED' TO WS-UW-NOTES.
 
        P004-READ-CONFIG-VALUES.
+      *    Normally a run processes under today's system date, but an
+      *    operator catching up a missed business day can load an
+      *    AS_OF_DATE entry in CONFIG.DAT ahead of the rerun to have
+      *    the whole run -- effective-date comparisons, the output/
+      *    summary file archive stamp, everything keyed off
+      *    WS-PROCESSING-DATE -- process as of that date instead of
+      *    today. This must be read before any other config entry so
+      *    the date-effective overrides below compare against the
+      *    right date. A zero or missing entry leaves today's system
+      *    date in effect.
+           MOVE 'AS_OF_DATE' TO CONFIG-KEY
+           READ CONFIG-FILE
+           IF CONFIG-OK AND NUMERIC-CONFIG
+               MOVE FUNCTION NUMVAL(CONFIG-VALUE) TO WS-CFG-AS-OF-DATE
+               IF WS-CFG-AS-OF-DATE > ZERO
+                   MOVE WS-CFG-AS-OF-DATE TO WS-PROCESSING-DATE
+                   DISPLAY 'As-of processing date from CONFIG.DAT: '
+                           WS-PROCESSING-DATE
+               END-IF
+           END-IF
+
            MOVE 'MAX_RISK_SCORE' TO CONFIG-KEY
            READ CONFIG-FILE
            IF CONFIG-OK AND NUMERIC-CONFIG
@@ -132,14 +352,103 @@
            MOVE 'MIN_PREMIUM' TO CONFIG-KEY
            READ CONFIG-FILE
            IF CONFIG-OK AND NUMERIC-CONFIG
-               MOVE FUNCTION NUMVAL(CONFIG-VALUE) TO WS-MIN-PREMIUM
+               MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                    TO WS-MIN-PREMIUM IN WS-CONFIG-VALUES
+           END-IF
+
+      *    Date-effective overrides: a DATE-CONFIG entry's value holds
+      *    an 8-digit effective date followed by the new numeric
+      *    value, so the pricing committee can load a future change
+      *    ahead of time under the _EFF key and have it take over on
+      *    its effective date without touching the live key.
+           MOVE 'MAX_RISK_SCORE_EFF' TO CONFIG-KEY
+           READ CONFIG-FILE
+           IF CONFIG-OK AND DATE-CONFIG
+               MOVE CONFIG-VALUE (1:8) TO WS-CFG-EFF-DATE
+               IF WS-CFG-EFF-DATE <= WS-PROCESSING-DATE
+                   MOVE FUNCTION NUMVAL (CONFIG-VALUE (9:92))
+                        TO WS-MAX-RISK-SCORE
+               END-IF
+           END-IF
+
+           MOVE 'MIN_PREMIUM_EFF' TO CONFIG-KEY
+           READ CONFIG-FILE
+           IF CONFIG-OK AND DATE-CONFIG
+               MOVE CONFIG-VALUE (1:8) TO WS-CFG-EFF-DATE
+               IF WS-CFG-EFF-DATE <= WS-PROCESSING-DATE
+                   MOVE FUNCTION NUMVAL (CONFIG-VALUE (9:92))
+                        TO WS-MIN-PREMIUM IN WS-CONFIG-VALUES
+               END-IF
+           END-IF
+
+           MOVE 'HIGH_RISK_THRESHOLD' TO CONFIG-KEY
+           READ CONFIG-FILE
+           IF CONFIG-OK AND NUMERIC-CONFIG
+               MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                    TO WS-HIGH-RISK-THRESHOLD
+           END-IF
+
+           MOVE 'PENDING_RISK_THRESHOLD' TO CONFIG-KEY
+           READ CONFIG-FILE
+           IF CONFIG-OK AND NUMERIC-CONFIG
+               MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                    TO WS-PENDING-RISK-THRESHOLD
+           END-IF
+
+           MOVE 'INFLATION_GUARD_PCT' TO CONFIG-KEY
+           READ CONFIG-FILE
+           IF CONFIG-OK AND NUMERIC-CONFIG
+               MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                    TO WS-INFLATION-GUARD-PCT
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * IF A CHECKPOINT FROM AN EARLIER, INTERRUPTED ATTEMPT AT THIS   *
+      * SAME WS-PROCESSING-DATE EXISTS, SWITCH THE REST OF THE RUN     *
+      * INTO RESTART MODE: THE ALREADY-WRITTEN OUTPUT FILES ARE        *
+      * EXTENDED RATHER THAN RE-ARCHIVED/TRUNCATED, AND THE INPUT      *
+      * RECORDS ALREADY PROCESSED ARE SKIPPED RATHER THAN REPROCESSED. *
+      * A CHECKPOINT LEFT OVER FROM A DIFFERENT (EARLIER) PROCESSING   *
+      * DATE IS IGNORED -- THAT RUN COMPLETED OR WAS ABANDONED, AND    *
+      * TODAY'S RUN STARTS FRESH.                                      *
+      *----------------------------------------------------------------*
+       P003A-CHECK-RESTART-STATUS.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-OK
+               READ CHECKPOINT-FILE
+               IF CKPT-OK AND CKPT-PROCESS-DATE = WS-PROCESSING-DATE
+                  AND CKPT-POLICY-COUNT > ZERO
+                   MOVE 'Y' TO WS-RESTART-IND
+                   MOVE CKPT-REC-COUNT TO WS-CKPT-SKIP-COUNT
+                   MOVE CKPT-POLICY-COUNT TO
+                        WS-CKPT-SAVED-POLICY-COUNT
+                   DISPLAY 'Resuming from checkpoint - records: '
+                           WS-CKPT-SKIP-COUNT ' policies: '
+                           WS-CKPT-SAVED-POLICY-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
            END-IF.
 
        P005-OPEN-FILES.
            PERFORM P005A-OPEN-INPUT
+           IF NOT RESTART-IN-PROGRESS
+               PERFORM P005AA-ARCHIVE-OUTPUT-FILE
+           END-IF
            PERFORM P005B-OPEN-OUTPUT
+           IF NOT RESTART-IN-PROGRESS
+               PERFORM P005AB-ARCHIVE-SUMMARY-FILE
+           END-IF
            PERFORM P005C-OPEN-SUMMARY
-           PERFORM P005D-WRITE-HEADERS.
+           IF NOT RESTART-IN-PROGRESS
+               PERFORM P005D-WRITE-HEADERS
+           END-IF
+           PERFORM P005E-LOAD-RATE-TABLE
+           PERFORM P005H-OPEN-MORTGAGEE-FILE
+           PERFORM P005I-OPEN-PRIOR-COMPARE-FILE
+           PERFORM P005J-OPEN-RISK-BREAKDOWN-FILE
+           PERFORM P005K-OPEN-EXCEPTION-FILE
+           PERFORM P005L-OPEN-AUDIT-FILE
+           PERFORM P005M-OPEN-REFERRAL-FILE.
 
        P005A-OPEN-INPUT.
            OPEN INPUT INPUT-FILE
@@ -148,21 +457,60 @@
                STOP RUN
            END-IF.
 
+      *----------------------------------------------------------------*
+      * RATHER THAN LETTING EACH RUN SILENTLY OVERWRITE THE PRIOR      *
+      * DAY'S OUTPUT.DAT, RENAME IT ASIDE TO A DATE-STAMPED ARCHIVE    *
+      * COPY FIRST.  IF THERE IS NO PRIOR FILE (E.G. THE FIRST EVER    *
+      * RUN), THE RENAME SIMPLY FAILS AND IS IGNORED.                  *
+      *----------------------------------------------------------------*
+       P005AA-ARCHIVE-OUTPUT-FILE.
+           MOVE SPACES TO WS-ARCHIVE-OUTPUT-NAME
+           STRING 'OUTPUT.DAT.' WS-PROCESSING-DATE
+                  DELIMITED BY SIZE INTO WS-ARCHIVE-OUTPUT-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-OUTPUT-NAME
+                                         WS-ARCHIVE-OUTPUT-NAME
+                   RETURNING WS-ARCHIVE-RETURN-CODE
+           IF WS-ARCHIVE-RETURN-CODE = 0
+               DISPLAY 'Prior output file archived to: '
+                       WS-ARCHIVE-OUTPUT-NAME
+           END-IF.
+
        P005B-OPEN-OUTPUT.
-           OPEN OUTPUT OUTPUT-FILE
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND OUTPUT-FILE
+           ELSE
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
            IF NOT OUTPUT-OK
                DISPLAY 'Error opening output file: ' WS-OUT-STAT
                STOP RUN
            END-IF.
 
+       P005AB-ARCHIVE-SUMMARY-FILE.
+           MOVE SPACES TO WS-ARCHIVE-SUMMARY-NAME
+           STRING 'SUMMARY.DAT.' WS-PROCESSING-DATE
+                  DELIMITED BY SIZE INTO WS-ARCHIVE-SUMMARY-NAME
+           CALL 'CBL_RENAME_FILE' USING WS-ARCHIVE-OLD-SUMMARY-NAME
+                                         WS-ARCHIVE-SUMMARY-NAME
+                   RETURNING WS-ARCHIVE-RETURN-CODE
+           IF WS-ARCHIVE-RETURN-CODE = 0
+               DISPLAY 'Prior summary file archived to: '
+                       WS-ARCHIVE-SUMMARY-NAME
+           END-IF.
+
        P005C-OPEN-SUMMARY.
-           OPEN OUTPUT SUMMARY-FILE
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND SUMMARY-FILE
+           ELSE
+               OPEN OUTPUT SUMMARY-FILE
+           END-IF
            IF NOT SUMMARY-OK
                DISPLAY 'Warning: Cannot open summary file: ' WS-SUM-STAT
            END-IF.
 
        P005D-WRITE-HEADERS.
            MOVE 'CUSTOMER   ' TO OUT-CUSTOMER-NUM
+           MOVE 'AGCY' TO OUT-AGENCY-CODE
            MOVE 'PROPERTY-TYPE   ' TO OUT-PROPERTY-TYPE
            MOVE 'POSTCODE' TO OUT-POSTCODE
            MOVE 'RSK' TO OUT-RISK-SCORE
@@ -171,22 +519,274 @@
            MOVE 'FLOOD-PREM' TO OUT-FLOOD-PREMIUM
            MOVE 'WEATHER-PREM' TO OUT-WEATHER-PREMIUM
            MOVE 'TOTAL-PREMIUM' TO OUT-TOTAL-PREMIUM
+           MOVE ZERO TO OUT-EFFECTIVE-DATE
+           MOVE ZERO TO OUT-POLICY-TERM
+           MOVE SPACE TO OUT-INFLATION-GUARD-IND
            MOVE 'STATUS' TO OUT-STATUS
            MOVE 'REJECTION REASON' TO OUT-REJECT-REASON
            WRITE OUTPUT-RECORD.
 
+       P005E-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-FILE
+           IF NOT RATE-OK
+               DISPLAY 'Warning: Rate file not available: ' WS-RATE-STAT
+           ELSE
+               PERFORM P005F-READ-RATE
+               PERFORM UNTIL RATE-EOF
+                   PERFORM P005G-STORE-RATE-ENTRY
+                   PERFORM P005F-READ-RATE
+               END-PERFORM
+               CLOSE RATE-FILE
+               DISPLAY 'Local rate entries loaded: ' WS-LOCAL-RATE-COUNT
+           END-IF.
+
+       P005H-OPEN-MORTGAGEE-FILE.
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND MORTGAGEE-FILE
+           ELSE
+               OPEN OUTPUT MORTGAGEE-FILE
+           END-IF
+           IF NOT MORTGAGEE-FILE-OK
+               DISPLAY 'Warning: Cannot open mortgagee file: '
+                       WS-MTG-STAT
+           END-IF.
+
+       P005I-OPEN-PRIOR-COMPARE-FILE.
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND PRIOR-COMPARE-FILE
+           ELSE
+               OPEN OUTPUT PRIOR-COMPARE-FILE
+           END-IF
+           IF NOT PRIOR-COMPARE-FILE-OK
+               DISPLAY 'Warning: Cannot open prior-compare file: '
+                       WS-PRI-STAT
+           END-IF.
+
+       P005J-OPEN-RISK-BREAKDOWN-FILE.
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND RISK-BREAKDOWN-FILE
+           ELSE
+               OPEN OUTPUT RISK-BREAKDOWN-FILE
+           END-IF
+           IF NOT RISK-BREAKDOWN-FILE-OK
+               DISPLAY 'Warning: Cannot open risk-breakdown file: '
+                       WS-RSK-STAT
+           END-IF.
+
+       P005K-OPEN-EXCEPTION-FILE.
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           IF NOT EXCEPTION-FILE-OK
+               DISPLAY 'Warning: Cannot open exception file: '
+                       WS-EXC-STAT
+           END-IF.
+
+       P005L-OPEN-AUDIT-FILE.
+      *    AUDIT.DAT is a compliance/E&O record of every underwriting
+      *    decision, so unlike the other daily output files it is
+      *    opened EXTEND (append) rather than OUTPUT, and is never
+      *    truncated by the next day's run.
+           OPEN EXTEND AUDIT-FILE
+           IF NOT AUDIT-FILE-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF NOT AUDIT-FILE-OK
+               DISPLAY 'Warning: Cannot open audit file: '
+                       WS-AUD-STAT
+           END-IF.
+
+       P005M-OPEN-REFERRAL-FILE.
+           IF RESTART-IN-PROGRESS
+               OPEN EXTEND REFERRAL-FILE
+           ELSE
+               OPEN OUTPUT REFERRAL-FILE
+           END-IF
+           IF NOT REFERRAL-FILE-OK
+               DISPLAY 'Warning: Cannot open referral file: '
+                       WS-REF-STAT
+           END-IF.
+
+       P005F-READ-RATE.
+           READ RATE-FILE
+           END-READ.
+
+       P005G-STORE-RATE-ENTRY.
+           IF WS-LOCAL-RATE-COUNT < 500
+               ADD 1 TO WS-LOCAL-RATE-COUNT
+               SET WS-RATE-IDX TO WS-LOCAL-RATE-COUNT
+               MOVE RATE-TERRITORY    TO WS-LR-TERRITORY (WS-RATE-IDX)
+               MOVE RATE-CONSTRUCTION TO
+                    WS-LR-CONSTRUCTION (WS-RATE-IDX)
+               MOVE RATE-OCCUPANCY    TO WS-LR-OCCUPANCY (WS-RATE-IDX)
+               MOVE RATE-PERIL        TO WS-LR-PERIL (WS-RATE-IDX)
+               MOVE RATE-BASE-RATE    TO WS-LR-BASE-RATE (WS-RATE-IDX)
+               MOVE RATE-MIN-PREMIUM  TO WS-LR-MIN-PREMIUM (WS-RATE-IDX)
+               MOVE RATE-MAX-PREMIUM  TO WS-LR-MAX-PREMIUM (WS-RATE-IDX)
+           END-IF.
+
        P006-PROCESS-RECORDS.
+      *    INPUT.DAT carries several record types sharing one FD
+      *    record area: a PA (policy application) header followed by
+      *    zero or more BD (building schedule) detail records for
+      *    that same policy. The PA record is held until the next PA
+      *    or end of file so its building schedule can be totalled
+      *    before the policy is rated.
+           MOVE 'N' TO WS-POLICY-PENDING
+           IF RESTART-IN-PROGRESS
+               PERFORM P006Z-SKIP-CHECKPOINTED-RECORDS
+           END-IF
            PERFORM P007-READ-INPUT
            PERFORM UNTIL INPUT-EOF
-               ADD 1 TO WS-REC-CNT
-               PERFORM P008-VALIDATE-INPUT-RECORD
-               IF WS-ERROR-COUNT = ZERO
-                   PERFORM P009-PROCESS-VALID-RECORD
-               ELSE
-                   PERFORM P010-PROCESS-ERROR-RECORD
-               END-IF
+               PERFORM P006A-HANDLE-RECORD
                PERFORM P007-READ-INPUT
-           END-PERFORM.
+           END-PERFORM
+           IF POLICY-IS-PENDING
+               PERFORM P006B-FINALIZE-POLICY
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * RE-READ AND DISCARD THE RAW INPUT RECORDS ALREADY ACCOUNTED    *
+      * FOR BY THE CHECKPOINT, SINCE THE POLICIES THEY MAKE UP WERE    *
+      * ALREADY RATED AND WRITTEN TO OUTPUT.DAT BY THE INTERRUPTED     *
+      * RUN.  WS-REC-CNT AND WS-POLICY-COUNT PICK UP FROM THE SAVED    *
+      * CHECKPOINT TOTALS SO THE FINAL SUMMARY COUNTS REMAIN ACCURATE  *
+      * FOR THE WHOLE DAY'S FILE, NOT JUST THE RESUMED PORTION.        *
+      *----------------------------------------------------------------*
+       P006Z-SKIP-CHECKPOINTED-RECORDS.
+           MOVE WS-CKPT-SKIP-COUNT TO WS-REC-CNT
+           MOVE WS-CKPT-SAVED-POLICY-COUNT TO WS-POLICY-COUNT
+           PERFORM P006Y-SKIP-ONE-RECORD
+                   VARYING WS-CKPT-SKIP-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-SKIP-IDX > WS-CKPT-SKIP-COUNT
+                      OR INPUT-EOF.
+
+       P006Y-SKIP-ONE-RECORD.
+           PERFORM P007-READ-INPUT.
+
+       P006A-HANDLE-RECORD.
+      *    WS-REC-CNT is advanced per branch, after a pending PA
+      *    finalizes, rather than once up front -- the checkpoint
+      *    written from P006B-FINALIZE-POLICY below must reflect only
+      *    the records consumed through the END of the policy just
+      *    finalized, not the next PA record that triggered it (that
+      *    record has not been moved into WS-HELD-POLICY-RECORD yet,
+      *    so counting it early would make a restart skip past it).
+           EVALUATE TRUE
+               WHEN POLICY-APPLICATION
+                   IF POLICY-IS-PENDING
+                       PERFORM P006B-FINALIZE-POLICY
+                   END-IF
+                   ADD 1 TO WS-REC-CNT
+                   MOVE INPUT-RECORD TO WS-HELD-POLICY-RECORD
+                   MOVE 'Y' TO WS-POLICY-PENDING
+                   INITIALIZE WS-BUILDING-SCHEDULE
+                   INITIALIZE WS-CLAIMS-SCHEDULE
+               WHEN BUILDING-DETAILS AND POLICY-IS-PENDING
+                   ADD 1 TO WS-REC-CNT
+                   PERFORM P006C-ACCUMULATE-BUILDINGS
+               WHEN CLAIMS-DETAIL AND POLICY-IS-PENDING
+                   ADD 1 TO WS-REC-CNT
+                   PERFORM P006F-ACCUMULATE-CLAIMS
+               WHEN OTHER
+                   ADD 1 TO WS-REC-CNT
+           END-EVALUATE.
+
+       P006B-FINALIZE-POLICY.
+           MOVE WS-HELD-POLICY-RECORD TO INPUT-RECORD
+           IF WS-SCHED-BUILDING-COUNT > ZERO
+               MOVE WS-SCHED-BUILDING-VALUE TO IN-BUILDING-LIMIT
+               MOVE WS-SCHED-CONTENTS-VALUE TO IN-CONTENTS-LIMIT
+           END-IF
+      *    A detailed loss run replaces the crude 3-year summary
+      *    fields on the PA record with the actual matched claims.
+           IF WS-SCHED-CLAIMS-COUNT > ZERO
+               MOVE WS-SCHED-CLAIMS-COUNT TO IN-CLAIMS-COUNT-3YR
+               MOVE WS-SCHED-CLAIMS-AMOUNT TO IN-CLAIMS-AMOUNT-3YR
+           END-IF
+           IF INFLATION-YES
+               PERFORM P006E-APPLY-INFLATION-GUARD
+           END-IF
+           ADD 1 TO WS-POLICY-COUNT
+           ADD IN-BUILDING-LIMIT IN-CONTENTS-LIMIT IN-BI-LIMIT
+               TO WS-INPUT-HASH-TOTAL
+           PERFORM P008-VALIDATE-INPUT-RECORD
+           IF WS-ERROR-COUNT = ZERO
+               PERFORM P009-PROCESS-VALID-RECORD
+           ELSE
+               PERFORM P010-PROCESS-ERROR-RECORD
+           END-IF
+           MOVE 'N' TO WS-POLICY-PENDING
+           PERFORM P006H-WRITE-CHECKPOINT.
+
+      *----------------------------------------------------------------*
+      * PERIODICALLY RECORD HOW FAR THE RUN HAS GOTTEN, SO IT CAN BE   *
+      * RESTARTED FROM THIS POINT RATHER THAN FROM THE TOP IF IT IS    *
+      * INTERRUPTED LATER.  WRITTEN EVERY WS-CKPT-INTERVAL POLICIES    *
+      * RATHER THAN AFTER EVERY ONE, SINCE THE CHECKPOINT FILE MUST BE *
+      * RE-OPENED FOR OUTPUT EACH TIME (LINE SEQUENTIAL HAS NO         *
+      * REWRITE), AND THAT COST ADDS UP OVER A FULL DAY'S VOLUME.      *
+      *----------------------------------------------------------------*
+       P006H-WRITE-CHECKPOINT.
+           DIVIDE WS-POLICY-COUNT BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM P006I-SAVE-CHECKPOINT-RECORD
+           END-IF.
+
+       P006I-SAVE-CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CKPT-OK
+               MOVE WS-PROCESSING-DATE TO CKPT-PROCESS-DATE
+               MOVE WS-REC-CNT TO CKPT-REC-COUNT
+               MOVE WS-POLICY-COUNT TO CKPT-POLICY-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       P006C-ACCUMULATE-BUILDINGS.
+           PERFORM P006D-ADD-BUILDING
+                   VARYING BLDG-IDX FROM 1 BY 1
+                   UNTIL BLDG-IDX > VIR-BUILDING-COUNT
+           ADD VIR-BUILDING-COUNT TO WS-SCHED-BUILDING-COUNT.
+
+       P006D-ADD-BUILDING.
+           ADD VIR-BUILDING-VALUE (BLDG-IDX) TO WS-SCHED-BUILDING-VALUE
+           ADD VIR-CONTENTS-VALUE (BLDG-IDX) TO WS-SCHED-CONTENTS-VALUE.
+
+       P006F-ACCUMULATE-CLAIMS.
+           PERFORM P006G-ADD-CLAIM
+                   VARYING CLAIMS-IDX FROM 1 BY 1
+                   UNTIL CLAIMS-IDX > VIR-CLAIMS-COUNT
+           ADD VIR-CLAIMS-COUNT TO WS-SCHED-CLAIMS-COUNT.
+
+       P006G-ADD-CLAIM.
+      *    Track frequency and incurred (paid + reserve) amount from
+      *    the matched detail record, and flag large losses so
+      *    LGAPDB04's P400-EXP-MOD can load for severity as well as
+      *    frequency instead of relying on one blended 3-year amount.
+           COMPUTE WS-CLAIM-INCURRED-AMT =
+               VIR-PAID-AMOUNT (CLAIMS-IDX) +
+               VIR-RESERVE-AMOUNT (CLAIMS-IDX)
+           ADD WS-CLAIM-INCURRED-AMT TO WS-SCHED-CLAIMS-AMOUNT
+           IF WS-CLAIM-INCURRED-AMT > 50000.00 AND
+              WS-SCHED-LARGE-LOSS-CNT < 9
+               ADD 1 TO WS-SCHED-LARGE-LOSS-CNT
+           END-IF.
+
+       P006E-APPLY-INFLATION-GUARD.
+      *    Policies sold with an inflation guard are priced on the
+      *    understanding that the building/contents exposure keeps
+      *    pace with inflation between renewals, so step the insured
+      *    values up before they are validated and rated.
+           COMPUTE IN-BUILDING-LIMIT ROUNDED =
+               IN-BUILDING-LIMIT *
+               (1 + (WS-INFLATION-GUARD-PCT / 100))
+           COMPUTE IN-CONTENTS-LIMIT ROUNDED =
+               IN-CONTENTS-LIMIT *
+               (1 + (WS-INFLATION-GUARD-PCT / 100)).
 
        P007-READ-INPUT.
            READ INPUT-FILE
@@ -195,53 +795,124 @@
        P008-VALIDATE-INPUT-RECORD.
            INITIALIZE WS-ERROR-HANDLING
            
-           IF NOT COMMERCIAL-POLICY AND 
-              NOT PERSONAL-POLICY AND 
+           IF NOT COMMERCIAL-POLICY AND
+              NOT PERSONAL-POLICY AND
               NOT FARM-POLICY
-               PERFORM P008A-LOG-ERROR WITH 
-                   'POL001' 'F' 'IN-POLICY-TYPE' 
-                   'Invalid Policy Type'
+               MOVE 'POL001' TO WS-STAGE-ERROR-CODE
+               MOVE 'F' TO WS-STAGE-ERROR-SEVERITY
+               MOVE 'IN-POLICY-TYPE' TO WS-STAGE-ERROR-FIELD
+               MOVE 'Invalid Policy Type' TO WS-STAGE-ERROR-MESSAGE
+               PERFORM P008A-LOG-ERROR
            END-IF
-           
+
            IF IN-CUSTOMER-NUM = SPACES
-               PERFORM P008A-LOG-ERROR WITH 
-                   'CUS001' 'F' 'IN-CUSTOMER-NUM' 
-                   'Customer Number Required'
+               MOVE 'CUS001' TO WS-STAGE-ERROR-CODE
+               MOVE 'F' TO WS-STAGE-ERROR-SEVERITY
+               MOVE 'IN-CUSTOMER-NUM' TO WS-STAGE-ERROR-FIELD
+               MOVE 'Customer Number Required' TO WS-STAGE-ERROR-MESSAGE
+               PERFORM P008A-LOG-ERROR
+           ELSE
+               PERFORM P008B-CHECK-DUPLICATE-SUBMISSION
            END-IF
-           
-           IF IN-BUILDING-LIMIT = ZERO AND 
+
+           IF IN-BUILDING-LIMIT = ZERO AND
               IN-CONTENTS-LIMIT = ZERO
-               PERFORM P008A-LOG-ERROR WITH 
-                   'COV001' 'F' 'COVERAGE-LIMITS' 
-                   'At least one coverage limit required'
+               MOVE 'COV001' TO WS-STAGE-ERROR-CODE
+               MOVE 'F' TO WS-STAGE-ERROR-SEVERITY
+               MOVE 'COVERAGE-LIMITS' TO WS-STAGE-ERROR-FIELD
+               MOVE 'At least one coverage limit required'
+                    TO WS-STAGE-ERROR-MESSAGE
+               PERFORM P008A-LOG-ERROR
            END-IF
-           
-           IF IN-BUILDING-LIMIT + IN-CONTENTS-LIMIT + 
+
+           IF IN-BUILDING-LIMIT + IN-CONTENTS-LIMIT +
               IN-BI-LIMIT > WS-MAX-TIV
-               PERFORM P008A-LOG-ERROR WITH 
-                   'COV002' 'W' 'COVERAGE-LIMITS' 
-                   'Total coverage exceeds maximum TIV'
+               MOVE 'COV002' TO WS-STAGE-ERROR-CODE
+               MOVE 'W' TO WS-STAGE-ERROR-SEVERITY
+               MOVE 'COVERAGE-LIMITS' TO WS-STAGE-ERROR-FIELD
+               MOVE 'Total coverage exceeds maximum TIV'
+                    TO WS-STAGE-ERROR-MESSAGE
+               PERFORM P008A-LOG-ERROR
+           END-IF
+
+           IF IN-EFFECTIVE-DATE < WS-PROCESSING-DATE
+               MOVE 'DAT001' TO WS-STAGE-ERROR-CODE
+               MOVE 'F' TO WS-STAGE-ERROR-SEVERITY
+               MOVE 'IN-EFFECTIVE-DATE' TO WS-STAGE-ERROR-FIELD
+               MOVE 'Effective date is in the past'
+                    TO WS-STAGE-ERROR-MESSAGE
+               PERFORM P008A-LOG-ERROR
+           END-IF
+
+           IF IN-POLICY-TERM < 1 OR IN-POLICY-TERM > 3
+               MOVE 'POL002' TO WS-STAGE-ERROR-CODE
+               MOVE 'F' TO WS-STAGE-ERROR-SEVERITY
+               MOVE 'IN-POLICY-TERM' TO WS-STAGE-ERROR-FIELD
+               MOVE 'Policy term outside 1-3 year appetite'
+                    TO WS-STAGE-ERROR-MESSAGE
+               PERFORM P008A-LOG-ERROR
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * THIS RUN PROCESSES A SINGLE DAY'S INPUT FILE (WS-PROCESSING-   *
+      * DATE IS FIXED FOR THE WHOLE RUN), SO A CUSTOMER NUMBER SEEN    *
+      * TWICE IN THE SAME INPUT FILE IS BY DEFINITION A SAME-DAY       *
+      * DUPLICATE SUBMISSION.                                          *
+      *----------------------------------------------------------------*
+       P008B-CHECK-DUPLICATE-SUBMISSION.
+           MOVE ZERO TO WS-DUP-MATCH-IDX
+           IF WS-DUP-COUNT > ZERO
+               PERFORM P008C-SCAN-DUP-ENTRY
+                       VARYING WS-DUP-IDX FROM 1 BY 1
+                       UNTIL WS-DUP-IDX > WS-DUP-COUNT
+           END-IF
+
+           IF WS-DUP-MATCH-IDX NOT = ZERO
+               MOVE 'DUP001' TO WS-STAGE-ERROR-CODE
+               MOVE 'F' TO WS-STAGE-ERROR-SEVERITY
+               MOVE 'IN-CUSTOMER-NUM' TO WS-STAGE-ERROR-FIELD
+               MOVE 'Duplicate policy submission for this run'
+                    TO WS-STAGE-ERROR-MESSAGE
+               PERFORM P008A-LOG-ERROR
+           ELSE
+               IF WS-DUP-COUNT < 10000
+                   ADD 1 TO WS-DUP-COUNT
+                   MOVE IN-CUSTOMER-NUM
+                        TO WS-DUP-CUSTOMER-NUM (WS-DUP-COUNT)
+               END-IF
+           END-IF.
+
+       P008C-SCAN-DUP-ENTRY.
+           IF WS-DUP-CUSTOMER-NUM (WS-DUP-IDX) = IN-CUSTOMER-NUM
+               MOVE WS-DUP-IDX TO WS-DUP-MATCH-IDX
            END-IF.
 
        P008A-LOG-ERROR.
            ADD 1 TO WS-ERROR-COUNT
            SET ERR-IDX TO WS-ERROR-COUNT
-           MOVE WS-ERROR-CODE TO WS-ERROR-CODE (ERR-IDX)
-           MOVE WS-ERROR-SEVERITY TO WS-ERROR-SEVERITY (ERR-IDX)
-           MOVE WS-ERROR-FIELD TO WS-ERROR-FIELD (ERR-IDX)
-           MOVE WS-ERROR-MESSAGE TO WS-ERROR-MESSAGE (ERR-IDX).
+           MOVE WS-STAGE-ERROR-CODE TO WS-ERROR-CODE (ERR-IDX)
+           MOVE WS-STAGE-ERROR-SEVERITY TO WS-ERROR-SEVERITY (ERR-IDX)
+           MOVE WS-STAGE-ERROR-FIELD TO WS-ERROR-FIELD (ERR-IDX)
+           MOVE WS-STAGE-ERROR-MESSAGE TO WS-ERROR-MESSAGE (ERR-IDX).
 
        P009-PROCESS-VALID-RECORD.
-           IF COMMERCIAL-POLICY
-               PERFORM P011-PROCESS-COMMERCIAL
-               ADD 1 TO WS-PROC-CNT
-           ELSE
-               PERFORM P012-PROCESS-NON-COMMERCIAL
-               ADD 1 TO WS-ERR-CNT
-           END-IF.
+      *    Commercial, Personal and Farm policies all rate through
+      *    the same risk/premium pipeline -- none of LGAPDB02/03/04
+      *    look at IN-POLICY-TYPE, so there is nothing to branch on.
+           PERFORM P011-PROCESS-POLICY
+           ADD 1 TO WS-PROC-CNT.
 
        P010-PROCESS-ERROR-RECORD.
+      *    Write one output record per validation error so every
+      *    failure is reported, not just the first one logged.
+           PERFORM P010A-WRITE-ERROR-RECORD
+                   VARYING ERR-IDX FROM 1 BY 1
+                   UNTIL ERR-IDX > WS-ERROR-COUNT
+           ADD 1 TO WS-ERR-CNT.
+
+       P010A-WRITE-ERROR-RECORD.
            MOVE IN-CUSTOMER-NUM TO OUT-CUSTOMER-NUM
+           MOVE IN-AGENCY-CODE TO OUT-AGENCY-CODE
            MOVE IN-PROPERTY-TYPE TO OUT-PROPERTY-TYPE
            MOVE IN-POSTCODE TO OUT-POSTCODE
            MOVE ZERO TO OUT-RISK-SCORE
@@ -249,36 +920,99 @@
            MOVE ZERO TO OUT-CRIME-PREMIUM
            MOVE ZERO TO OUT-FLOOD-PREMIUM
            MOVE ZERO TO OUT-WEATHER-PREMIUM
+           MOVE ZERO TO OUT-EARTHQUAKE-PREMIUM
            MOVE ZERO TO OUT-TOTAL-PREMIUM
+           MOVE IN-EFFECTIVE-DATE TO OUT-EFFECTIVE-DATE
+           MOVE IN-POLICY-TERM TO OUT-POLICY-TERM
+           MOVE IN-INFLATION-GUARD TO OUT-INFLATION-GUARD-IND
            MOVE 'ERROR' TO OUT-STATUS
-           MOVE WS-ERROR-MESSAGE (1) TO OUT-REJECT-REASON
+           STRING WS-ERROR-CODE (ERR-IDX) DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-ERROR-MESSAGE (ERR-IDX) DELIMITED BY SIZE
+                  INTO OUT-REJECT-REASON
            WRITE OUTPUT-RECORD
-           ADD 1 TO WS-ERR-CNT.
+           ADD 1 TO WS-ERR-REC-CNT
+           PERFORM P010AA-WRITE-EXCEPTION-RECORD.
 
-       P011-PROCESS-COMMERCIAL.
+       P010AA-WRITE-EXCEPTION-RECORD.
+      *    Errored records are exceptions too -- route them to the
+      *    same queue as PENDING/REJECTED policies.
+           IF NOT EXCEPTION-FILE-OK
+               GO TO P010AA-EXIT
+           END-IF
+           MOVE OUT-CUSTOMER-NUM TO EXC-CUSTOMER-NUM
+           MOVE OUT-PROPERTY-TYPE TO EXC-PROPERTY-TYPE
+           MOVE OUT-POSTCODE TO EXC-POSTCODE
+           MOVE OUT-RISK-SCORE TO EXC-RISK-SCORE
+           MOVE OUT-TOTAL-PREMIUM TO EXC-TOTAL-PREMIUM
+           MOVE OUT-STATUS TO EXC-STATUS
+           MOVE OUT-REJECT-REASON TO EXC-REJECT-REASON
+           WRITE EXCEPTION-RECORD.
+
+       P010AA-EXIT.
+           EXIT.
+
+       P011-PROCESS-POLICY.
            PERFORM P011A-CALCULATE-RISK-SCORE
+           PERFORM P013A-WRITE-RISK-BREAKDOWN
            PERFORM P011B-BASIC-PREMIUM-CALC
            IF WS-STAT = 0
                PERFORM P011C-ENHANCED-ACTUARIAL-CALC
            END-IF
+           PERFORM P011CA-APPLY-COINSURANCE-PENALTY
+           PERFORM P011CB-CHECK-DISCOUNT-ELIGIBILITY
            PERFORM P011D-APPLY-BUSINESS-RULES
            PERFORM P011E-WRITE-OUTPUT-RECORD
-           PERFORM P011F-UPDATE-STATISTICS.
+           IF RATE-CAPPED-YES
+               PERFORM P013B-WRITE-REFERRAL-RECORD
+           END-IF
+           PERFORM P011F-UPDATE-STATISTICS
+           IF IN-MORTGAGEE-NAME NOT = SPACES
+               PERFORM P013-NOTIFY-MORTGAGEE
+           END-IF
+           IF IN-PRIOR-CARRIER NOT = SPACES
+               PERFORM P012-WRITE-PRIOR-COMPARISON
+           END-IF.
 
        P011A-CALCULATE-RISK-SCORE.
-           CALL 'LGAPDB02' USING IN-PROPERTY-TYPE, IN-POSTCODE, 
+      *    INPUTREC2 carries coverage as building/contents/BI limits
+      *    rather than separate per-peril coverage amounts; building
+      *    limit stands in for flood exposure and BI limit for weather
+      *    exposure, but only when that peril was actually selected.
+           MOVE ZERO TO WS-FLOOD-COV-AMT
+           MOVE ZERO TO WS-WEATHER-COV-AMT
+           IF IN-FLOOD-PERIL > ZERO
+               MOVE IN-BUILDING-LIMIT TO WS-FLOOD-COV-AMT
+           END-IF
+           IF IN-WEATHER-PERIL > ZERO
+               MOVE IN-BI-LIMIT TO WS-WEATHER-COV-AMT
+           END-IF
+           CALL 'LGAPDB02' USING IN-PROPERTY-TYPE, IN-POSTCODE,
                                 IN-LATITUDE, IN-LONGITUDE,
                                 IN-BUILDING-LIMIT, IN-CONTENTS-LIMIT,
-                                IN-FLOOD-COVERAGE, IN-WEATHER-COVERAGE,
-                                IN-CUSTOMER-HISTORY, WS-BASE-RISK-SCR.
+                                WS-FLOOD-COV-AMT, WS-WEATHER-COV-AMT,
+                                IN-CUSTOMER-HISTORY, WS-BASE-RISK-SCR,
+                                IN-TERRITORY-CODE, WS-ZONE-DATA,
+                                WS-STRUCTURAL-RISK.
 
        P011B-BASIC-PREMIUM-CALC.
-           CALL 'LGAPDB03' USING WS-BASE-RISK-SCR, IN-FIRE-PERIL, 
-                                IN-CRIME-PERIL, IN-FLOOD-PERIL, 
-                                IN-WEATHER-PERIL, WS-STAT,
-                                WS-STAT-DESC, WS-REJ-RSN, WS-FR-PREM,
-                                WS-CR-PREM, WS-FL-PREM, WS-WE-PREM,
-                                WS-TOT-PREM, WS-DISC-FACT.
+           INITIALIZE WS-TAXES-FEES
+           INITIALIZE WS-CAT-MODELING
+           MOVE ZERO TO WS-EQ-PREM
+           MOVE 'N' TO WS-RATE-CAPPED-IND
+           CALL 'LGAPDB03' USING WS-BASE-RISK-SCR, IN-FIRE-PERIL,
+                                IN-CRIME-PERIL, IN-FLOOD-PERIL,
+                                IN-WEATHER-PERIL, IN-LIABILITY-PERIL,
+                                WS-STAT, WS-STAT-DESC, WS-REJ-RSN,
+                                WS-FR-PREM, WS-CR-PREM, WS-FL-PREM,
+                                WS-WE-PREM, WS-LI-PREM, WS-TOT-PREM,
+                                WS-DISC-FACT
+      *    Keep LGAPDB03's preliminary verdict so P011D can reconcile
+      *    it against its own business-rule verdict instead of just
+      *    overwriting it.
+           MOVE WS-STAT TO WS-PRELIM-STAT
+           MOVE WS-STAT-DESC TO WS-PRELIM-STAT-DESC
+           MOVE WS-REJ-RSN TO WS-PRELIM-REJ-RSN.
 
        P011C-ENHANCED-ACTUARIAL-CALC.
       *    Prepare input structure for actuarial calculation
@@ -294,6 +1028,7 @@
            MOVE IN-YEARS-IN-BUSINESS TO LK-YEARS-IN-BUSINESS
            MOVE IN-CLAIMS-COUNT-3YR TO LK-CLAIMS-COUNT-5YR
            MOVE IN-CLAIMS-AMOUNT-3YR TO LK-CLAIMS-AMOUNT-5YR
+           MOVE WS-SCHED-LARGE-LOSS-CNT TO LK-LARGE-LOSS-COUNT
            
       *    Set coverage data
            MOVE IN-BUILDING-LIMIT TO LK-BUILDING-LIMIT
@@ -307,21 +1042,157 @@
            MOVE IN-CRIME-PERIL TO LK-CRIME-PERIL
            MOVE IN-FLOOD-PERIL TO LK-FLOOD-PERIL
            MOVE IN-WEATHER-PERIL TO LK-WEATHER-PERIL
-           
-      *    Call advanced actuarial calculation program (only for approved cases)
-           IF WS-TOT-PREM > WS-MIN-PREMIUM
-               CALL 'LGAPDB04' USING LK-INPUT-DATA, LK-COVERAGE-DATA, 
-                                    LK-OUTPUT-RESULTS
-               
-      *        Update with enhanced calculations if successful
-               IF LK-TOTAL-PREMIUM > WS-TOT-PREM
-                   MOVE LK-FIRE-PREMIUM TO WS-FR-PREM
-                   MOVE LK-CRIME-PREMIUM TO WS-CR-PREM
-                   MOVE LK-FLOOD-PREMIUM TO WS-FL-PREM
-                   MOVE LK-WEATHER-PREMIUM TO WS-WE-PREM
-                   MOVE LK-TOTAL-PREMIUM TO WS-TOT-PREM
-                   MOVE LK-EXPERIENCE-MOD TO WS-EXPERIENCE-MOD
-               END-IF
+           MOVE IN-EARTHQUAKE-PERIL TO LK-EARTHQUAKE-PERIL
+
+           PERFORM P011G-LOOKUP-LOCAL-RATES
+
+      *    Call advanced actuarial calc program (approved cases only)
+           IF WS-TOT-PREM > WS-MIN-PREMIUM IN WS-CONFIG-VALUES
+               CALL 'LGAPDB04' USING LK-INPUT-DATA, LK-COVERAGE-DATA,
+                                    LK-RATE-OVERRIDE, LK-OUTPUT-RESULTS
+
+      *        Adopt LGAPDB04's enhanced calculations whenever it is
+      *        called -- including when its 5% rate cap has pulled
+      *        LK-TOTAL-PREMIUM down to or below LGAPDB03's preliminary
+      *        WS-TOT-PREM, which is exactly the case the cap exists to
+      *        catch and must still flag LK-RATE-CAPPED-IND for the
+      *        actuarial-review referral.
+               MOVE LK-FIRE-PREMIUM TO WS-FR-PREM
+               MOVE LK-CRIME-PREMIUM TO WS-CR-PREM
+               MOVE LK-FLOOD-PREMIUM TO WS-FL-PREM
+               MOVE LK-WEATHER-PREMIUM TO WS-WE-PREM
+               MOVE LK-EARTHQUAKE-PREMIUM TO WS-EQ-PREM
+               MOVE LK-RATE-CAPPED-IND TO WS-RATE-CAPPED-IND
+               MOVE LK-STATE-TAX-AMT TO WS-STATE-TAX
+               MOVE LK-COUNTY-TAX-AMT TO WS-COUNTY-TAX
+               MOVE LK-POLICY-FEE-AMT TO WS-POLICY-FEE
+               MOVE LK-INSPECTION-FEE-AMT TO WS-INSPECTION-FEE
+               MOVE LK-HURRICANE-AAL TO WS-HURRICANE-AAL
+               MOVE LK-EARTHQUAKE-AAL TO WS-EARTHQUAKE-AAL
+               MOVE LK-FLOOD-AAL TO WS-FLOOD-AAL
+               MOVE LK-TORNADO-AAL TO WS-TORNADO-AAL
+      *        LGAPDB04 does not rate the liability peril, so keep
+      *        LGAPDB03's liability premium and add it back in.
+               COMPUTE WS-TOT-PREM = LK-TOTAL-PREMIUM + WS-LI-PREM
+               MOVE LK-EXPERIENCE-MOD TO WS-EXPERIENCE-MOD
+           END-IF.
+
+       P011G-LOOKUP-LOCAL-RATES.
+      *    Search the locally maintained RATES.DAT table for a match
+      *    on territory/construction/occupancy so LGAPDB04 can use our
+      *    own rates instead of its hardcoded fallback values.
+           MOVE LOW-VALUES TO LK-RATE-OVERRIDE-IND
+           MOVE ZERO TO LK-OVERRIDE-FIRE-RATE
+           MOVE ZERO TO LK-OVERRIDE-CRIME-RATE
+           MOVE ZERO TO LK-OVERRIDE-FLOOD-RATE
+           MOVE ZERO TO LK-OVERRIDE-WEATHER-RATE
+           MOVE ZERO TO LK-OVERRIDE-EARTHQUAKE-RATE
+           IF WS-LOCAL-RATE-COUNT > ZERO
+               PERFORM P011H-CHECK-RATE-ENTRY
+                       VARYING WS-RATE-IDX FROM 1 BY 1
+                       UNTIL WS-RATE-IDX > WS-LOCAL-RATE-COUNT
+           END-IF.
+
+       P011H-CHECK-RATE-ENTRY.
+           IF WS-LR-TERRITORY (WS-RATE-IDX) = IN-TERRITORY-CODE
+              AND WS-LR-CONSTRUCTION (WS-RATE-IDX) =
+                  IN-CONSTRUCTION-TYPE
+              AND WS-LR-OCCUPANCY (WS-RATE-IDX) = IN-OCCUPANCY-CODE
+               MOVE 'Y' TO LK-RATE-OVERRIDE-IND
+               EVALUATE WS-LR-PERIL (WS-RATE-IDX)
+                   WHEN 'FI'
+                       MOVE WS-LR-BASE-RATE (WS-RATE-IDX)
+                            TO LK-OVERRIDE-FIRE-RATE
+                   WHEN 'CR'
+                       MOVE WS-LR-BASE-RATE (WS-RATE-IDX)
+                            TO LK-OVERRIDE-CRIME-RATE
+                   WHEN 'FL'
+                       MOVE WS-LR-BASE-RATE (WS-RATE-IDX)
+                            TO LK-OVERRIDE-FLOOD-RATE
+                   WHEN 'WE'
+                       MOVE WS-LR-BASE-RATE (WS-RATE-IDX)
+                            TO LK-OVERRIDE-WEATHER-RATE
+                   WHEN 'EQ'
+                       MOVE WS-LR-BASE-RATE (WS-RATE-IDX)
+                            TO LK-OVERRIDE-EARTHQUAKE-RATE
+               END-EVALUATE
+           END-IF.
+
+       P011CA-APPLY-COINSURANCE-PENALTY.
+      *    Agreed-value and replacement-cost elections both waive the
+      *    coinsurance clause; otherwise a stated coinsurance percent
+      *    below 100 means the insured is only obligated to carry that
+      *    share of value, so we load the premium for the shortfall
+      *    instead of pricing every policy as if it were fully
+      *    compliant.
+           MOVE 1.000 TO WS-COINS-FACTOR
+           IF IN-COINSURANCE > ZERO AND IN-COINSURANCE < 100
+              AND NOT AGREED-VALUE-YES AND NOT REPLACEMENT-YES
+               COMPUTE WS-COINS-FACTOR =
+                   1 + ((100 - IN-COINSURANCE) * 0.002)
+               COMPUTE WS-FR-PREM ROUNDED = WS-FR-PREM * WS-COINS-FACTOR
+               COMPUTE WS-CR-PREM ROUNDED = WS-CR-PREM * WS-COINS-FACTOR
+               COMPUTE WS-FL-PREM ROUNDED = WS-FL-PREM * WS-COINS-FACTOR
+               COMPUTE WS-WE-PREM ROUNDED = WS-WE-PREM * WS-COINS-FACTOR
+               COMPUTE WS-EQ-PREM ROUNDED = WS-EQ-PREM * WS-COINS-FACTOR
+               COMPUTE WS-LI-PREM ROUNDED = WS-LI-PREM * WS-COINS-FACTOR
+               COMPUTE WS-TOT-PREM =
+                   WS-FR-PREM + WS-CR-PREM + WS-FL-PREM + WS-WE-PREM
+                   + WS-EQ-PREM + WS-LI-PREM
+           END-IF.
+
+       P011CB-CHECK-DISCOUNT-ELIGIBILITY.
+      *    Determine which basic-calc discounts this policy earns and
+      *    apply the combined factor to the premium already loaded for
+      *    coinsurance. LGAPDB04's enhanced calc has its own separate
+      *    discount engine (P900-DISC) and is left alone here.
+           MOVE 'N' TO WS-MULTI-POLICY-ELIG
+           MOVE 'N' TO WS-CLAIMS-FREE-ELIG
+           MOVE 'N' TO WS-SAFETY-PROG-ELIG
+           MOVE ZERO TO WS-TOTAL-DISC-FACT
+
+           IF MULTI-POLICY-IND-YES
+               MOVE 'Y' TO WS-MULTI-POLICY-ELIG
+           END-IF
+
+           IF IN-CLAIMS-COUNT-3YR = ZERO AND IN-CLAIMS-FREE-YEARS >= 3
+               MOVE 'Y' TO WS-CLAIMS-FREE-ELIG
+           END-IF
+
+           IF SAFETY-PROGRAM-IND-YES OR FULL-SPRINKLER OR
+              CENTRAL-ALARM
+               MOVE 'Y' TO WS-SAFETY-PROG-ELIG
+           END-IF
+
+           IF MULTI-POLICY-YES
+               ADD 0.050 TO WS-TOTAL-DISC-FACT
+           END-IF
+           IF CLAIMS-FREE-YES
+               ADD 0.075 TO WS-TOTAL-DISC-FACT
+           END-IF
+           IF SAFETY-PROG-YES
+               ADD 0.050 TO WS-TOTAL-DISC-FACT
+           END-IF
+           IF WS-TOTAL-DISC-FACT > 0.250
+               MOVE 0.250 TO WS-TOTAL-DISC-FACT
+           END-IF
+
+           IF WS-TOTAL-DISC-FACT > ZERO
+               COMPUTE WS-FR-PREM ROUNDED =
+                   WS-FR-PREM * (1 - WS-TOTAL-DISC-FACT)
+               COMPUTE WS-CR-PREM ROUNDED =
+                   WS-CR-PREM * (1 - WS-TOTAL-DISC-FACT)
+               COMPUTE WS-FL-PREM ROUNDED =
+                   WS-FL-PREM * (1 - WS-TOTAL-DISC-FACT)
+               COMPUTE WS-WE-PREM ROUNDED =
+                   WS-WE-PREM * (1 - WS-TOTAL-DISC-FACT)
+               COMPUTE WS-EQ-PREM ROUNDED =
+                   WS-EQ-PREM * (1 - WS-TOTAL-DISC-FACT)
+               COMPUTE WS-LI-PREM ROUNDED =
+                   WS-LI-PREM * (1 - WS-TOTAL-DISC-FACT)
+               COMPUTE WS-TOT-PREM =
+                   WS-FR-PREM + WS-CR-PREM + WS-FL-PREM + WS-WE-PREM
+                   + WS-EQ-PREM + WS-LI-PREM
            END-IF.
 
        P011D-APPLY-BUSINESS-RULES.
@@ -330,14 +1201,14 @@
                WHEN WS-BASE-RISK-SCR > WS-MAX-RISK-SCORE
                    MOVE 2 TO WS-STAT
                    MOVE 'REJECTED' TO WS-STAT-DESC
-                   MOVE 'Risk score exceeds maximum acceptable level' 
+                   MOVE 'Risk score exceeds maximum acceptable level'
                         TO WS-REJ-RSN
-               WHEN WS-TOT-PREM < WS-MIN-PREMIUM
+               WHEN WS-TOT-PREM < WS-MIN-PREMIUM IN WS-CONFIG-VALUES
                    MOVE 1 TO WS-STAT
                    MOVE 'PENDING' TO WS-STAT-DESC
                    MOVE 'Premium below minimum - requires review'
                         TO WS-REJ-RSN
-               WHEN WS-BASE-RISK-SCR > 180
+               WHEN WS-BASE-RISK-SCR > WS-PENDING-RISK-THRESHOLD
                    MOVE 1 TO WS-STAT
                    MOVE 'PENDING' TO WS-STAT-DESC
                    MOVE 'High risk - underwriter review required'
@@ -346,10 +1217,51 @@
                    MOVE 0 TO WS-STAT
                    MOVE 'APPROVED' TO WS-STAT-DESC
                    MOVE SPACES TO WS-REJ-RSN
-           END-EVALUATE.
+           END-EVALUATE
+      *    LGAPDB03 already rendered a preliminary verdict from its
+      *    own risk-score bands; if that verdict is more severe than
+      *    the one just derived here, keep LGAPDB03's verdict instead
+      *    of silently discarding it.
+           IF WS-PRELIM-STAT NOT = WS-STAT
+               DISPLAY 'VERDICT CONFLICT - Customer: ' IN-CUSTOMER-NUM
+                       ' LGAPDB03=' WS-PRELIM-STAT-DESC
+                       ' LGAPDB01=' WS-STAT-DESC
+           END-IF
+           IF WS-PRELIM-STAT > WS-STAT
+               MOVE WS-PRELIM-STAT TO WS-STAT
+               MOVE WS-PRELIM-STAT-DESC TO WS-STAT-DESC
+               MOVE WS-PRELIM-REJ-RSN TO WS-REJ-RSN
+           END-IF
+
+           PERFORM P011DA-WRITE-AUDIT-RECORD.
+
+       P011DA-WRITE-AUDIT-RECORD.
+      *    Permanent, append-only compliance/E&O record of this
+      *    decision -- customer, date/time of the run, the risk score
+      *    and every threshold it was compared against, LGAPDB03's
+      *    preliminary verdict, and the final verdict that resulted.
+           IF NOT AUDIT-FILE-OK
+               GO TO P011DA-EXIT
+           END-IF
+           MOVE WS-PROCESSING-DATE TO AUD-PROCESS-DATE
+           MOVE WS-PROCESS-START-TIME TO AUD-PROCESS-TIME
+           MOVE IN-CUSTOMER-NUM TO AUD-CUSTOMER-NUM
+           MOVE WS-BASE-RISK-SCR TO AUD-RISK-SCORE
+           MOVE WS-MAX-RISK-SCORE TO AUD-MAX-RISK-SCORE
+           MOVE WS-PENDING-RISK-THRESHOLD TO AUD-PENDING-THRESHOLD
+           MOVE WS-TOT-PREM TO AUD-TOT-PREMIUM
+           MOVE WS-MIN-PREMIUM IN WS-CONFIG-VALUES TO AUD-MIN-PREMIUM
+           MOVE WS-PRELIM-STAT-DESC TO AUD-DB03-VERDICT
+           MOVE WS-STAT-DESC TO AUD-FINAL-VERDICT
+           MOVE WS-REJ-RSN TO AUD-REJECT-REASON
+           WRITE AUDIT-RECORD.
+
+       P011DA-EXIT.
+           EXIT.
 
        P011E-WRITE-OUTPUT-RECORD.
            MOVE IN-CUSTOMER-NUM TO OUT-CUSTOMER-NUM
+           MOVE IN-AGENCY-CODE TO OUT-AGENCY-CODE
            MOVE IN-PROPERTY-TYPE TO OUT-PROPERTY-TYPE
            MOVE IN-POSTCODE TO OUT-POSTCODE
            MOVE WS-BASE-RISK-SCR TO OUT-RISK-SCORE
@@ -357,45 +1269,321 @@
            MOVE WS-CR-PREM TO OUT-CRIME-PREMIUM
            MOVE WS-FL-PREM TO OUT-FLOOD-PREMIUM
            MOVE WS-WE-PREM TO OUT-WEATHER-PREMIUM
+           MOVE WS-EQ-PREM TO OUT-EARTHQUAKE-PREMIUM
+           MOVE WS-LI-PREM TO OUT-LIABILITY-PREMIUM
+           MOVE WS-STATE-TAX TO OUT-STATE-TAX
+           MOVE WS-COUNTY-TAX TO OUT-COUNTY-TAX
+           MOVE WS-POLICY-FEE TO OUT-POLICY-FEE
+           MOVE WS-INSPECTION-FEE TO OUT-INSPECTION-FEE
+           MOVE WS-HURRICANE-AAL TO OUT-HURRICANE-AAL
+           MOVE WS-EARTHQUAKE-AAL TO OUT-EARTHQUAKE-AAL
+           MOVE WS-FLOOD-AAL TO OUT-FLOOD-AAL
+           MOVE WS-TORNADO-AAL TO OUT-TORNADO-AAL
            MOVE WS-TOT-PREM TO OUT-TOTAL-PREMIUM
+           MOVE IN-EFFECTIVE-DATE TO OUT-EFFECTIVE-DATE
+           MOVE IN-POLICY-TERM TO OUT-POLICY-TERM
+           MOVE IN-INFLATION-GUARD TO OUT-INFLATION-GUARD-IND
            MOVE WS-STAT-DESC TO OUT-STATUS
            MOVE WS-REJ-RSN TO OUT-REJECT-REASON
-           WRITE OUTPUT-RECORD.
+           WRITE OUTPUT-RECORD
+           ADD WS-BASE-RISK-SCR TO WS-OUTPUT-HASH-TOTAL
+           IF WS-STAT NOT = 0
+               PERFORM P011EA-WRITE-EXCEPTION-RECORD
+           END-IF
+           PERFORM P011EB-INSERT-POLICY-PREMIUM.
+
+       P011EB-INSERT-POLICY-PREMIUM.
+      *    Calculated premiums are also posted to the POLICY_PREMIUM
+      *    table so downstream reporting and the CICS inquiry
+      *    transaction can retrieve a policy's premium without waiting
+      *    for the next OUTPUT.DAT-based batch load.
+           MOVE IN-CUSTOMER-NUM TO WS-PREM-CUSTOMER-NUM
+           MOVE IN-POLICY-TERM TO WS-PREM-POLICY-TERM
+           MOVE WS-BASE-RISK-SCR TO WS-PREM-RISK-SCORE
+           MOVE WS-TOT-PREM TO WS-PREM-TOTAL-AMT
+           MOVE WS-STAT-DESC TO WS-PREM-STATUS
+           MOVE WS-PROCESSING-DATE TO WS-PREM-RUN-DATE
+
+           EXEC SQL
+               INSERT INTO POLICY_PREMIUM
+                   (CUSTOMER_NUM, POLICY_TERM, RISK_SCORE,
+                    TOTAL_PREMIUM, POLICY_STATUS, RUN_DATE)
+               VALUES
+                   (:WS-PREM-CUSTOMER-NUM, :WS-PREM-POLICY-TERM,
+                    :WS-PREM-RISK-SCORE, :WS-PREM-TOTAL-AMT,
+                    :WS-PREM-STATUS, :WS-PREM-RUN-DATE)
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'WARNING: POLICY_PREMIUM insert failed for '
+                       WS-PREM-CUSTOMER-NUM ' SQLCODE=' SQLCODE
+           END-IF.
+
+       P011EA-WRITE-EXCEPTION-RECORD.
+      *    PENDING/REJECTED policies also go to a dedicated exception
+      *    queue so underwriters can work that small set without
+      *    filtering the full daily OUTPUT.DAT.
+           IF NOT EXCEPTION-FILE-OK
+               GO TO P011EA-EXIT
+           END-IF
+           MOVE IN-CUSTOMER-NUM TO EXC-CUSTOMER-NUM
+           MOVE IN-PROPERTY-TYPE TO EXC-PROPERTY-TYPE
+           MOVE IN-POSTCODE TO EXC-POSTCODE
+           MOVE WS-BASE-RISK-SCR TO EXC-RISK-SCORE
+           MOVE WS-TOT-PREM TO EXC-TOTAL-PREMIUM
+           MOVE WS-STAT-DESC TO EXC-STATUS
+           MOVE WS-REJ-RSN TO EXC-REJECT-REASON
+           WRITE EXCEPTION-RECORD.
+
+       P011EA-EXIT.
+           EXIT.
 
        P011F-UPDATE-STATISTICS.
            ADD WS-TOT-PREM TO WS-TOTAL-PREMIUM-AMT
-           ADD WS-BASE-RISK-SCR TO WS-CONTROL-TOTALS
-           
+           ADD WS-TOT-PREM TO WS-PREMIUM-TOTAL
+           ADD WS-BASE-RISK-SCR TO WS-RISK-SCORE-TOTAL
+
            EVALUATE WS-STAT
                WHEN 0 ADD 1 TO WS-APPROVED-CNT
                WHEN 1 ADD 1 TO WS-PENDING-CNT
                WHEN 2 ADD 1 TO WS-REJECTED-CNT
            END-EVALUATE
            
-           IF WS-BASE-RISK-SCR > 200
+           IF WS-BASE-RISK-SCR > WS-HIGH-RISK-THRESHOLD
                ADD 1 TO WS-HIGH-RISK-CNT
+           END-IF
+
+           PERFORM P011G-UPDATE-TERR-BREAKDOWN
+           PERFORM P011H-UPDATE-CNST-BREAKDOWN
+           PERFORM P011I-UPDATE-OCC-BREAKDOWN.
+
+       P011G-UPDATE-TERR-BREAKDOWN.
+      *    Find-or-add the policy's territory in the running summary
+      *    breakdown so P015-GENERATE-SUMMARY can report volume and
+      *    premium by IN-TERRITORY-CODE without re-deriving it from
+      *    OUTPUT.DAT.
+           MOVE ZERO TO WS-BRK-FOUND-IDX
+           PERFORM P011G1-FIND-TERR-SLOT
+                   VARYING TERR-BRK-IDX FROM 1 BY 1
+                   UNTIL TERR-BRK-IDX > WS-TERR-BRK-COUNT
+
+           IF WS-BRK-FOUND-IDX = ZERO
+               IF WS-TERR-BRK-COUNT < 20
+                   ADD 1 TO WS-TERR-BRK-COUNT
+                   MOVE WS-TERR-BRK-COUNT TO WS-BRK-FOUND-IDX
+                   SET TERR-BRK-IDX TO WS-BRK-FOUND-IDX
+                   MOVE IN-TERRITORY-CODE
+                        TO WS-TERR-BRK-CODE (TERR-BRK-IDX)
+                   MOVE ZERO TO WS-TERR-BRK-POL-CNT (TERR-BRK-IDX)
+                   MOVE ZERO TO WS-TERR-BRK-PREMIUM (TERR-BRK-IDX)
+               ELSE
+                   GO TO P011G-EXIT
+               END-IF
+           END-IF
+
+           SET TERR-BRK-IDX TO WS-BRK-FOUND-IDX
+           ADD 1 TO WS-TERR-BRK-POL-CNT (TERR-BRK-IDX)
+           ADD WS-TOT-PREM TO WS-TERR-BRK-PREMIUM (TERR-BRK-IDX).
+
+       P011G-EXIT.
+           EXIT.
+
+       P011G1-FIND-TERR-SLOT.
+           IF WS-TERR-BRK-CODE (TERR-BRK-IDX) = IN-TERRITORY-CODE
+               MOVE TERR-BRK-IDX TO WS-BRK-FOUND-IDX
            END-IF.
 
-       P012-PROCESS-NON-COMMERCIAL.
-           MOVE IN-CUSTOMER-NUM TO OUT-CUSTOMER-NUM
-           MOVE IN-PROPERTY-TYPE TO OUT-PROPERTY-TYPE
-           MOVE IN-POSTCODE TO OUT-POSTCODE
-           MOVE ZERO TO OUT-RISK-SCORE
-           MOVE ZERO TO OUT-FIRE-PREMIUM
-           MOVE ZERO TO OUT-CRIME-PREMIUM
-           MOVE ZERO TO OUT-FLOOD-PREMIUM
-           MOVE ZERO TO OUT-WEATHER-PREMIUM
-           MOVE ZERO TO OUT-TOTAL-PREMIUM
-           MOVE 'UNSUPPORTED' TO OUT-STATUS
-           MOVE 'Only Commercial policies supported in this version' 
-                TO OUT-REJECT-REASON
-           WRITE OUTPUT-RECORD.
+       P011H-UPDATE-CNST-BREAKDOWN.
+      *    Same find-or-add pattern as P011G, keyed on
+      *    IN-CONSTRUCTION-TYPE instead of territory.
+           MOVE ZERO TO WS-BRK-FOUND-IDX
+           PERFORM P011H1-FIND-CNST-SLOT
+                   VARYING CNST-BRK-IDX FROM 1 BY 1
+                   UNTIL CNST-BRK-IDX > WS-CNST-BRK-COUNT
+
+           IF WS-BRK-FOUND-IDX = ZERO
+               IF WS-CNST-BRK-COUNT < 10
+                   ADD 1 TO WS-CNST-BRK-COUNT
+                   MOVE WS-CNST-BRK-COUNT TO WS-BRK-FOUND-IDX
+                   SET CNST-BRK-IDX TO WS-BRK-FOUND-IDX
+                   MOVE IN-CONSTRUCTION-TYPE
+                        TO WS-CNST-BRK-CODE (CNST-BRK-IDX)
+                   MOVE ZERO TO WS-CNST-BRK-POL-CNT (CNST-BRK-IDX)
+                   MOVE ZERO TO WS-CNST-BRK-PREMIUM (CNST-BRK-IDX)
+               ELSE
+                   GO TO P011H-EXIT
+               END-IF
+           END-IF
+
+           SET CNST-BRK-IDX TO WS-BRK-FOUND-IDX
+           ADD 1 TO WS-CNST-BRK-POL-CNT (CNST-BRK-IDX)
+           ADD WS-TOT-PREM TO WS-CNST-BRK-PREMIUM (CNST-BRK-IDX).
+
+       P011H-EXIT.
+           EXIT.
+
+       P011H1-FIND-CNST-SLOT.
+           IF WS-CNST-BRK-CODE (CNST-BRK-IDX) = IN-CONSTRUCTION-TYPE
+               MOVE CNST-BRK-IDX TO WS-BRK-FOUND-IDX
+           END-IF.
+
+       P011I-UPDATE-OCC-BREAKDOWN.
+      *    Same find-or-add pattern as P011G, keyed on
+      *    IN-OCCUPANCY-CODE instead of territory.
+           MOVE ZERO TO WS-BRK-FOUND-IDX
+           PERFORM P011I1-FIND-OCC-SLOT
+                   VARYING OCC-BRK-IDX FROM 1 BY 1
+                   UNTIL OCC-BRK-IDX > WS-OCC-BRK-COUNT
+
+           IF WS-BRK-FOUND-IDX = ZERO
+               IF WS-OCC-BRK-COUNT < 20
+                   ADD 1 TO WS-OCC-BRK-COUNT
+                   MOVE WS-OCC-BRK-COUNT TO WS-BRK-FOUND-IDX
+                   SET OCC-BRK-IDX TO WS-BRK-FOUND-IDX
+                   MOVE IN-OCCUPANCY-CODE
+                        TO WS-OCC-BRK-CODE (OCC-BRK-IDX)
+                   MOVE ZERO TO WS-OCC-BRK-POL-CNT (OCC-BRK-IDX)
+                   MOVE ZERO TO WS-OCC-BRK-PREMIUM (OCC-BRK-IDX)
+               ELSE
+                   GO TO P011I-EXIT
+               END-IF
+           END-IF
+
+           SET OCC-BRK-IDX TO WS-BRK-FOUND-IDX
+           ADD 1 TO WS-OCC-BRK-POL-CNT (OCC-BRK-IDX)
+           ADD WS-TOT-PREM TO WS-OCC-BRK-PREMIUM (OCC-BRK-IDX).
+
+       P011I-EXIT.
+           EXIT.
+
+       P011I1-FIND-OCC-SLOT.
+           IF WS-OCC-BRK-CODE (OCC-BRK-IDX) = IN-OCCUPANCY-CODE
+               MOVE OCC-BRK-IDX TO WS-BRK-FOUND-IDX
+           END-IF.
+
+       P012-WRITE-PRIOR-COMPARISON.
+      *    Let sales see at a glance how our quote compares to what
+      *    the customer was paying before, and track win/loss by
+      *    IN-REASON-FOR-CHANGE.
+           IF NOT PRIOR-COMPARE-FILE-OK
+               GO TO P012-EXIT
+           END-IF
+           MOVE IN-CUSTOMER-NUM TO PRI-CUSTOMER-NUM
+           MOVE IN-PRIOR-CARRIER TO PRI-PRIOR-CARRIER
+           MOVE IN-PRIOR-PREMIUM TO PRI-PRIOR-PREMIUM
+           MOVE WS-TOT-PREM TO PRI-NEW-PREMIUM
+           COMPUTE PRI-PREMIUM-DIFF = WS-TOT-PREM - IN-PRIOR-PREMIUM
+           IF WS-TOT-PREM < IN-PRIOR-PREMIUM
+               MOVE 'WIN' TO PRI-WIN-LOSS
+           ELSE
+               IF WS-TOT-PREM > IN-PRIOR-PREMIUM
+                   MOVE 'LOSS' TO PRI-WIN-LOSS
+               ELSE
+                   MOVE 'TIE' TO PRI-WIN-LOSS
+               END-IF
+           END-IF
+           MOVE IN-REASON-FOR-CHANGE TO PRI-REASON-FOR-CHANGE
+           WRITE PRIOR-COMPARE-RECORD.
+
+       P012-EXIT.
+           EXIT.
+
+       P013-NOTIFY-MORTGAGEE.
+      *    Servicing must notify the lender of record whenever a
+      *    mortgaged policy is bound, declined, or comes back pending.
+           IF NOT MORTGAGEE-FILE-OK
+               GO TO P013-EXIT
+           END-IF
+           MOVE IN-CUSTOMER-NUM TO MTG-CUSTOMER-NUM
+           MOVE IN-MORTGAGEE-NAME TO MTG-MORTGAGEE-NAME
+           MOVE IN-LOAN-NUMBER TO MTG-LOAN-NUMBER
+           MOVE IN-LOAN-BALANCE TO MTG-LOAN-BALANCE
+           MOVE WS-STAT-DESC TO MTG-POLICY-STATUS
+           MOVE WS-TOT-PREM TO MTG-TOTAL-PREMIUM
+           EVALUATE WS-STAT
+               WHEN 0 MOVE 'Policy bound - notify lender'
+                      TO MTG-NOTIFICATION-REASON
+               WHEN 1 MOVE 'Policy pending - notify lender'
+                      TO MTG-NOTIFICATION-REASON
+               WHEN 2 MOVE 'Policy declined - notify lender'
+                      TO MTG-NOTIFICATION-REASON
+           END-EVALUATE
+           WRITE MORTGAGEE-RECORD.
+
+       P013-EXIT.
+           EXIT.
+
+       P013A-WRITE-RISK-BREAKDOWN.
+      *    Underwriters want to see how WS-BASE-RISK-SCR was built up
+      *    peril-factor/coverage/location/occupancy/protection
+      *    component by component, instead of just the final number.
+           IF NOT RISK-BREAKDOWN-FILE-OK
+               GO TO P013A-EXIT
+           END-IF
+           MOVE IN-CUSTOMER-NUM TO RSK-CUSTOMER-NUM
+           MOVE WS-BASE-RISK-SCR TO RSK-FINAL-SCORE
+           PERFORM P013A1-COPY-RISK-ENTRY
+                   VARYING WS-RSK-IDX FROM 1 BY 1
+                   UNTIL WS-RSK-IDX > 5
+           WRITE RISK-BREAKDOWN-RECORD.
+
+       P013A-EXIT.
+           EXIT.
+
+       P013A1-COPY-RISK-ENTRY.
+           MOVE WS-RISK-TYPE (WS-RSK-IDX) TO RSK-RISK-TYPE (WS-RSK-IDX)
+           MOVE WS-RISK-CATEGORY (WS-RSK-IDX)
+                TO RSK-RISK-CATEGORY (WS-RSK-IDX)
+           MOVE WS-RISK-WEIGHT (WS-RSK-IDX)
+                TO RSK-RISK-WEIGHT (WS-RSK-IDX)
+           MOVE WS-RISK-SCORE (WS-RSK-IDX)
+                TO RSK-RISK-SCORE (WS-RSK-IDX).
+
+       P013B-WRITE-REFERRAL-RECORD.
+      *    LGAPDB04 capped the final rate factor at 5% of TIV, which
+      *    means the rate-table premium was overridden rather than
+      *    charged in full -- send it to actuarial for review instead
+      *    of letting it pass through silently.
+           IF NOT REFERRAL-FILE-OK
+               GO TO P013B-EXIT
+           END-IF
+           MOVE IN-CUSTOMER-NUM TO REF-CUSTOMER-NUM
+           MOVE IN-PROPERTY-TYPE TO REF-PROPERTY-TYPE
+           MOVE IN-POSTCODE TO REF-POSTCODE
+           MOVE WS-BASE-RISK-SCR TO REF-RISK-SCORE
+           MOVE WS-TOT-PREM TO REF-TOTAL-PREMIUM
+           MOVE LK-FINAL-RATE-FACTOR TO REF-RATE-FACTOR
+           MOVE 'RATE CAPPED AT 5% OF TOTAL INSURED VALUE'
+                TO REF-REASON
+           WRITE REFERRAL-RECORD.
+
+       P013B-EXIT.
+           EXIT.
 
        P014-CLOSE-FILES.
+           ACCEPT WS-PROCESS-END-TIME FROM TIME
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
            IF SUMMARY-OK
                CLOSE SUMMARY-FILE
+           END-IF
+           IF MORTGAGEE-FILE-OK
+               CLOSE MORTGAGEE-FILE
+           END-IF
+           IF PRIOR-COMPARE-FILE-OK
+               CLOSE PRIOR-COMPARE-FILE
+           END-IF
+           IF RISK-BREAKDOWN-FILE-OK
+               CLOSE RISK-BREAKDOWN-FILE
+           END-IF
+           IF EXCEPTION-FILE-OK
+               CLOSE EXCEPTION-FILE
+           END-IF
+           IF AUDIT-FILE-OK
+               CLOSE AUDIT-FILE
+           END-IF
+           IF REFERRAL-FILE-OK
+               CLOSE REFERRAL-FILE
            END-IF.
 
        P015-GENERATE-SUMMARY.
@@ -437,16 +1625,140 @@
            WRITE SUMMARY-RECORD
            
            IF WS-PROC-CNT > ZERO
-               COMPUTE WS-AVG-RISK-SCORE = 
-                   WS-CONTROL-TOTALS / WS-PROC-CNT
+               COMPUTE WS-AVG-RISK-SCORE =
+                   WS-RISK-SCORE-TOTAL / WS-PROC-CNT
                STRING 'AVERAGE RISK SCORE: ' WS-AVG-RISK-SCORE
                       DELIMITED BY SIZE INTO SUMMARY-RECORD
                WRITE SUMMARY-RECORD
-           END-IF.
+           END-IF
+
+           PERFORM P015A-WRITE-CONTROL-TOTALS.
+
+       P015A-WRITE-CONTROL-TOTALS.
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'CONTROL TOTALS' DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'POLICIES SUBMITTED: ' WS-POLICY-COUNT
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+      *    WS-ERR-REC-CNT (not WS-ERR-CNT) is the true OUTPUT.DAT
+      *    record count for errored policies -- P010-PROCESS-ERROR-
+      *    RECORD writes one output record per logged validation
+      *    error, so a policy with multiple errors contributes more
+      *    than one record here even though it is still only one
+      *    policy for WS-ERR-CNT's error-records-displayed total.
+           ADD WS-PROC-CNT WS-ERR-REC-CNT GIVING WS-WORK-COUNTER
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'OUTPUT RECORDS WRITTEN: ' WS-WORK-COUNTER
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'INPUT HASH TOTAL (TIV): ' WS-INPUT-HASH-TOTAL
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'OUTPUT HASH TOTAL (RISK SCORE): '
+                  WS-OUTPUT-HASH-TOTAL
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'PREMIUM CONTROL TOTAL: $' WS-PREMIUM-TOTAL
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'PROCESS START TIME: ' WS-PROCESS-START-TIME
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'PROCESS END TIME: ' WS-PROCESS-END-TIME
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           IF WS-POLICY-COUNT = WS-WORK-COUNTER
+               STRING 'BALANCE STATUS: BALANCED' DELIMITED BY SIZE
+                      INTO SUMMARY-RECORD
+           ELSE
+               STRING 'BALANCE STATUS: OUT OF BALANCE'
+                      DELIMITED BY SIZE INTO SUMMARY-RECORD
+           END-IF
+           WRITE SUMMARY-RECORD
+
+           PERFORM P015B-WRITE-BREAKDOWN-SECTION.
 
        P015-EXIT.
            EXIT.
 
+       P015B-WRITE-BREAKDOWN-SECTION.
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'BREAKDOWN BY TERRITORY' DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           PERFORM P015B1-WRITE-TERR-LINE
+                   VARYING TERR-BRK-IDX FROM 1 BY 1
+                   UNTIL TERR-BRK-IDX > WS-TERR-BRK-COUNT
+
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'BREAKDOWN BY CONSTRUCTION TYPE' DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           PERFORM P015B2-WRITE-CNST-LINE
+                   VARYING CNST-BRK-IDX FROM 1 BY 1
+                   UNTIL CNST-BRK-IDX > WS-CNST-BRK-COUNT
+
+           MOVE SPACES TO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING 'BREAKDOWN BY OCCUPANCY CODE' DELIMITED BY SIZE
+                  INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD
+           PERFORM P015B3-WRITE-OCC-LINE
+                   VARYING OCC-BRK-IDX FROM 1 BY 1
+                   UNTIL OCC-BRK-IDX > WS-OCC-BRK-COUNT.
+
+       P015B1-WRITE-TERR-LINE.
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING '  ' WS-TERR-BRK-CODE (TERR-BRK-IDX)
+                  ' POLICIES: ' WS-TERR-BRK-POL-CNT (TERR-BRK-IDX)
+                  ' PREMIUM: $' WS-TERR-BRK-PREMIUM (TERR-BRK-IDX)
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
+
+       P015B2-WRITE-CNST-LINE.
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING '  ' WS-CNST-BRK-CODE (CNST-BRK-IDX)
+                  ' POLICIES: ' WS-CNST-BRK-POL-CNT (CNST-BRK-IDX)
+                  ' PREMIUM: $' WS-CNST-BRK-PREMIUM (CNST-BRK-IDX)
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
+
+       P015B3-WRITE-OCC-LINE.
+           MOVE SPACES TO SUMMARY-RECORD
+           STRING '  ' WS-OCC-BRK-CODE (OCC-BRK-IDX)
+                  ' POLICIES: ' WS-OCC-BRK-POL-CNT (OCC-BRK-IDX)
+                  ' PREMIUM: $' WS-OCC-BRK-PREMIUM (OCC-BRK-IDX)
+                  DELIMITED BY SIZE INTO SUMMARY-RECORD
+           WRITE SUMMARY-RECORD.
+
        P016-DISPLAY-STATS.
            DISPLAY 'Enhanced Processing Complete:'
            DISPLAY 'Total Records Read: ' WS-REC-CNT
@@ -459,4 +1771,16 @@
            DISPLAY 'Total Premium Generated: $' WS-TOTAL-PREMIUM-AMT
            IF WS-PROC-CNT > ZERO
                DISPLAY 'Average Risk Score: ' WS-AVG-RISK-SCORE
-           END-IF.
\ No newline at end of file
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * THE RUN COMPLETED, SO THE CHECKPOINT NO LONGER REPRESENTS AN   *
+      * INTERRUPTED ATTEMPT -- REMOVE IT SO THE NEXT DAY'S RUN DOES    *
+      * NOT MISTAKE ITS LEFTOVER DATE/COUNTS FOR A RESTART MARKER.     *
+      * IF THERE WAS NO CHECKPOINT TO DELETE (E.G. A SHORT RUN THAT    *
+      * NEVER REACHED THE FIRST INTERVAL), THE CALL SIMPLY FAILS AND   *
+      * IS IGNORED.                                                    *
+      *----------------------------------------------------------------*
+       P017-CLEAR-CHECKPOINT.
+           CALL 'CBL_DELETE_FILE' USING WS-CKPT-FILENAME
+                   RETURNING WS-CKPT-DELETE-RC.
\ No newline at end of file
