@@ -0,0 +1,9 @@
+       01  CANCELLATION-RECORD.
+           05 CANX-CUSTOMER-NUM        PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CANX-CANCEL-DATE         PIC 9(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CANX-CANCEL-REASON       PIC X(10).
+              88 CANX-REASON-INSURED   VALUE 'INSURED'.
+              88 CANX-REASON-NONPAY    VALUE 'NONPAY'.
+              88 CANX-REASON-UW        VALUE 'UW'.
