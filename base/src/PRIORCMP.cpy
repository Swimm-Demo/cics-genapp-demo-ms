@@ -0,0 +1,14 @@
+       01  PRIOR-COMPARE-RECORD.
+           05 PRI-CUSTOMER-NUM         PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PRI-PRIOR-CARRIER        PIC X(30).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PRI-PRIOR-PREMIUM        PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PRI-NEW-PREMIUM          PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PRI-PREMIUM-DIFF         PIC -Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PRI-WIN-LOSS             PIC X(4).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 PRI-REASON-FOR-CHANGE    PIC X(50).
