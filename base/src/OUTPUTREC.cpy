@@ -1,6 +1,8 @@
        01  OUTPUT-RECORD.
            05 OUT-CUSTOMER-NUM         PIC X(10).
            05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-AGENCY-CODE          PIC X(4).
+           05 FILLER                   PIC X VALUE SPACE.
            05 OUT-PROPERTY-TYPE        PIC X(15).
            05 FILLER                   PIC X VALUE SPACE.
            05 OUT-POSTCODE             PIC X(8).
@@ -15,8 +17,35 @@
            05 FILLER                   PIC X VALUE SPACE.
            05 OUT-WEATHER-PREMIUM      PIC ZZZ,ZZ9.99.
            05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-EARTHQUAKE-PREMIUM   PIC ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-LIABILITY-PREMIUM    PIC ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-STATE-TAX            PIC ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-COUNTY-TAX           PIC ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-POLICY-FEE           PIC ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-INSPECTION-FEE       PIC ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-HURRICANE-AAL        PIC ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-EARTHQUAKE-AAL       PIC ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-FLOOD-AAL            PIC ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-TORNADO-AAL          PIC ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
            05 OUT-TOTAL-PREMIUM        PIC Z,ZZZ,ZZ9.99.
            05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-EFFECTIVE-DATE       PIC 9(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-POLICY-TERM          PIC 99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 OUT-INFLATION-GUARD-IND  PIC X(1).
+              88 OUT-INFLATION-GUARD-YES VALUE 'Y'.
+           05 FILLER                   PIC X VALUE SPACE.
            05 OUT-STATUS               PIC X(20).
            05 FILLER                   PIC X VALUE SPACE.
            05 OUT-REJECT-REASON        PIC X(50). 
\ No newline at end of file
