@@ -0,0 +1,14 @@
+       01  RISK-BREAKDOWN-RECORD.
+           05 RSK-CUSTOMER-NUM         PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 RSK-FINAL-SCORE          PIC ZZ9.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 RSK-COMPONENTS OCCURS 5 TIMES.
+              10 RSK-RISK-TYPE         PIC X(10).
+              10 FILLER                PIC X VALUE SPACE.
+              10 RSK-RISK-CATEGORY     PIC X(1).
+              10 FILLER                PIC X VALUE SPACE.
+              10 RSK-RISK-WEIGHT       PIC 9.999.
+              10 FILLER                PIC X VALUE SPACE.
+              10 RSK-RISK-SCORE        PIC ZZ9.
+              10 FILLER                PIC X VALUE SPACE.
