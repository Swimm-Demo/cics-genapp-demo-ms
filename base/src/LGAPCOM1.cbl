@@ -0,0 +1,281 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAPCOM1.
+      *================================================================*
+      * PROGRAM: LGAPCOM1 - AGENT COMMISSION CALCULATION              *
+      * PURPOSE: READS THE PREMIUM OUTPUT FILE AND CALCULATES THE     *
+      *          COMMISSION OWED TO EACH WRITING AGENCY ON EVERY      *
+      *          APPROVED POLICY, THEN SUMMARIZES COMMISSION PAYABLE  *
+      *          BY AGENCY                                            *
+      * AUTHOR:  LGAP DEVELOPMENT TEAM                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREMIUM-FILE ASSIGN TO 'OUTPUT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PREM-STAT.
+
+           SELECT COMMISSION-FILE ASSIGN TO 'AGTCOMM.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-COM-STAT.
+
+           SELECT REPORT-FILE ASSIGN TO 'COMMRPT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STAT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PREMIUM-FILE.
+           COPY OUTPUTREC.
+
+       FD  COMMISSION-FILE.
+       01  COMMISSION-LINE             PIC X(200).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PREM-STAT                PIC X(2).
+           88 PREMIUM-OK               VALUE '00'.
+           88 PREMIUM-EOF              VALUE '10'.
+
+       01  WS-COM-STAT                 PIC X(2).
+           88 COMMISSION-OK            VALUE '00'.
+
+       01  WS-RPT-STAT                 PIC X(2).
+           88 REPORT-OK                VALUE '00'.
+
+      *----------------------------------------------------------------*
+      * COMMISSION RATE -- STANDARD NEW-BUSINESS RATE PAID TO THE      *
+      * WRITING AGENCY ON APPROVED POLICIES.                           *
+      *----------------------------------------------------------------*
+       01  WS-COMMISSION-PCT           PIC V99 VALUE .15.
+
+       01  WS-COUNTERS.
+           05 WS-TOTAL-REC             PIC 9(7) VALUE ZERO.
+           05 WS-HEADER-CNT            PIC 9(2) VALUE ZERO.
+           05 WS-COMMISSIONED-CNT      PIC 9(6) VALUE ZERO.
+
+       01  WS-COMMISSION-TOTALS.
+           05 WS-TOTAL-PREMIUM-AMT     PIC 9(13)V99 VALUE ZERO.
+           05 WS-TOTAL-COMMISSION-AMT  PIC 9(12)V99 VALUE ZERO.
+
+       01  WS-POLICY-WORK.
+           05 WS-TOTAL-PREM            PIC 9(8)V99.
+           05 WS-COMMISSION-AMT        PIC 9(8)V99.
+
+       01  WS-AGENCY-COMM-TOTALS.
+           05 WS-AGY-COUNT             PIC 99 VALUE ZERO.
+           05 WS-AGY-TABLE OCCURS 25 TIMES INDEXED BY AGY-IDX.
+              10 WS-AGY-CODE           PIC X(4).
+              10 WS-AGY-POLICY-CNT     PIC 9(6).
+              10 WS-AGY-PREMIUM-AMT    PIC 9(12)V99.
+              10 WS-AGY-COMMISSION-AMT PIC 9(12)V99.
+
+       01  WS-AGY-MATCH-IDX            PIC 99 VALUE ZERO.
+
+       01  WS-DATE-TIME.
+           05 WS-CURRENT-DATE          PIC 9(8).
+
+       01  WS-PCT-DISPLAY              PIC ZZ9.99.
+       01  WS-AMT-DISPLAY              PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       P100-MAIN.
+           PERFORM P200-INIT
+           PERFORM P300-OPEN-FILES
+           PERFORM P400-WRITE-COMMISSION-HEADER
+           PERFORM P500-PROCESS-RECORDS
+           PERFORM P600-WRITE-SUMMARY
+           PERFORM P700-CLOSE-FILES
+           STOP RUN.
+
+       P200-INIT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+       P300-OPEN-FILES.
+           OPEN INPUT PREMIUM-FILE
+           IF NOT PREMIUM-OK
+               DISPLAY 'ERROR: Cannot open premium output file: '
+                       WS-PREM-STAT
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT COMMISSION-FILE
+           IF NOT COMMISSION-OK
+               DISPLAY 'ERROR: Cannot open commission extract file: '
+                       WS-COM-STAT
+               CLOSE PREMIUM-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR: Cannot open commission report file: '
+                       WS-RPT-STAT
+               CLOSE PREMIUM-FILE
+               CLOSE COMMISSION-FILE
+               STOP RUN
+           END-IF.
+
+       P400-WRITE-COMMISSION-HEADER.
+           STRING 'CUSTOMER_NUM' ',' 'AGENCY_CODE' ','
+                  'TOTAL_PREMIUM' ',' 'COMMISSION_AMOUNT'
+                  DELIMITED BY SIZE INTO COMMISSION-LINE
+           WRITE COMMISSION-LINE.
+
+       P500-PROCESS-RECORDS.
+           PERFORM P510-READ-PREMIUM
+           PERFORM UNTIL PREMIUM-EOF
+               PERFORM P520-PROCESS-RECORD
+               PERFORM P510-READ-PREMIUM
+           END-PERFORM.
+
+       P510-READ-PREMIUM.
+           READ PREMIUM-FILE
+           END-READ.
+
+       P520-PROCESS-RECORD.
+           ADD 1 TO WS-TOTAL-REC
+
+      *    Skip header record
+           IF WS-TOTAL-REC = 1
+               ADD 1 TO WS-HEADER-CNT
+               GO TO P520-EXIT
+           END-IF
+
+           IF OUT-STATUS NOT = 'APPROVED'
+               GO TO P520-EXIT
+           END-IF
+
+           PERFORM P530-CALC-COMMISSION
+           PERFORM P540-WRITE-COMMISSION-RECORD
+           PERFORM P550-ACCUM-AGENCY-TOTALS.
+
+       P520-EXIT.
+           EXIT.
+
+       P530-CALC-COMMISSION.
+           COMPUTE WS-TOTAL-PREM =
+               FUNCTION NUMVAL(OUT-TOTAL-PREMIUM)
+           COMPUTE WS-COMMISSION-AMT ROUNDED =
+               WS-TOTAL-PREM * WS-COMMISSION-PCT
+           ADD WS-TOTAL-PREM TO WS-TOTAL-PREMIUM-AMT
+           ADD WS-COMMISSION-AMT TO WS-TOTAL-COMMISSION-AMT
+           ADD 1 TO WS-COMMISSIONED-CNT.
+
+       P540-WRITE-COMMISSION-RECORD.
+           STRING FUNCTION TRIM(OUT-CUSTOMER-NUM) ','
+                  FUNCTION TRIM(OUT-AGENCY-CODE) ','
+                  FUNCTION TRIM(WS-TOTAL-PREM) ','
+                  FUNCTION TRIM(WS-COMMISSION-AMT)
+                  DELIMITED BY SIZE INTO COMMISSION-LINE
+           WRITE COMMISSION-LINE.
+
+       P550-ACCUM-AGENCY-TOTALS.
+           MOVE ZERO TO WS-AGY-MATCH-IDX
+           PERFORM P551-CHECK-AGENCY-ENTRY
+                   VARYING AGY-IDX FROM 1 BY 1
+                   UNTIL AGY-IDX > WS-AGY-COUNT
+
+           IF WS-AGY-MATCH-IDX = ZERO
+               IF WS-AGY-COUNT < 25
+                   ADD 1 TO WS-AGY-COUNT
+                   MOVE WS-AGY-COUNT TO WS-AGY-MATCH-IDX
+                   MOVE OUT-AGENCY-CODE
+                        TO WS-AGY-CODE (WS-AGY-MATCH-IDX)
+                   MOVE ZERO TO WS-AGY-POLICY-CNT (WS-AGY-MATCH-IDX)
+                   MOVE ZERO TO WS-AGY-PREMIUM-AMT (WS-AGY-MATCH-IDX)
+                   MOVE ZERO
+                        TO WS-AGY-COMMISSION-AMT (WS-AGY-MATCH-IDX)
+               ELSE
+                   GO TO P550-EXIT
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-AGY-POLICY-CNT (WS-AGY-MATCH-IDX)
+           ADD WS-TOTAL-PREM TO WS-AGY-PREMIUM-AMT (WS-AGY-MATCH-IDX)
+           ADD WS-COMMISSION-AMT
+               TO WS-AGY-COMMISSION-AMT (WS-AGY-MATCH-IDX).
+
+       P550-EXIT.
+           EXIT.
+
+       P551-CHECK-AGENCY-ENTRY.
+           IF WS-AGY-CODE (AGY-IDX) = OUT-AGENCY-CODE
+               MOVE AGY-IDX TO WS-AGY-MATCH-IDX
+           END-IF.
+
+       P600-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '        AGENT COMMISSION SUMMARY REPORT' TO
+                REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Run Date: ' WS-CURRENT-DATE
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-COMMISSION-PCT TO WS-PCT-DISPLAY
+           STRING 'Commission Rate:     ' WS-PCT-DISPLAY '%'
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Policies Commissioned: ' WS-COMMISSIONED-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-PREMIUM-AMT TO WS-AMT-DISPLAY
+           STRING 'Total Premium:        ' WS-AMT-DISPLAY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-COMMISSION-AMT TO WS-AMT-DISPLAY
+           STRING 'Total Commission:     ' WS-AMT-DISPLAY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE '    COMMISSION BY AGENCY' TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM P610-WRITE-AGENCY-LINE
+                   VARYING AGY-IDX FROM 1 BY 1
+                   UNTIL AGY-IDX > WS-AGY-COUNT
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '              END OF REPORT' TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       P610-WRITE-AGENCY-LINE.
+           STRING 'Agency ' WS-AGY-CODE (AGY-IDX)
+                  ' - Policies: ' WS-AGY-POLICY-CNT (AGY-IDX)
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-AGY-COMMISSION-AMT (AGY-IDX) TO WS-AMT-DISPLAY
+           STRING '  Commission Owed: ' WS-AMT-DISPLAY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       P700-CLOSE-FILES.
+           CLOSE PREMIUM-FILE
+           CLOSE COMMISSION-FILE
+           CLOSE REPORT-FILE.
