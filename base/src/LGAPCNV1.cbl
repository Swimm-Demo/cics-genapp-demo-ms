@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAPCNV1.
+      *================================================================*
+      * PROGRAM: LGAPCNV1 - LEGACY INPUT RECORD CONVERSION UTILITY    *
+      * PURPOSE: READS THE OLD, FLAT POLICY APPLICATION LAYOUT AND    *
+      *          MAPS IT ONTO THE CURRENT INPUTREC2 LAYOUT SO OLDER   *
+      *          FEEDS CAN STILL BE RUN THROUGH THE CURRENT PIPELINE  *
+      * AUTHOR:  LGAP DEVELOPMENT TEAM                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LEGACY-FILE ASSIGN TO 'LEGACY.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-LEG-STAT.
+
+           SELECT CONVERTED-FILE ASSIGN TO 'INPUT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CNV-STAT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *----------------------------------------------------------------*
+      * LEGACY LAYOUT -- HAND-CARRIED FROM INPUTREC.CPY.  THE OLD AND  *
+      * NEW LAYOUTS BOTH DEFINE "01 INPUT-RECORD", SO THE FIELDS ARE   *
+      * DUPLICATED HERE UNDER AN LI- PREFIX RATHER THAN COPYING BOTH   *
+      * COPYBOOKS INTO ONE PROGRAM.                                    *
+      *----------------------------------------------------------------*
+       FD  LEGACY-FILE.
+       01  LEGACY-INPUT-RECORD.
+           05 LI-CUSTOMER-NUM          PIC X(10).
+           05 LI-POLICY-TYPE           PIC X(1).
+           05 LI-PROPERTY-TYPE         PIC X(15).
+           05 LI-POSTCODE              PIC X(8).
+           05 LI-ADDRESS               PIC X(60).
+           05 LI-LATITUDE              PIC S9(7)V9(6) COMP-3.
+           05 LI-LONGITUDE             PIC S9(8)V9(6) COMP-3.
+           05 LI-CUSTOMER-NAME         PIC X(50).
+           05 LI-FIRE-PERIL            PIC 9(4).
+           05 LI-CRIME-PERIL           PIC 9(4).
+           05 LI-FLOOD-PERIL           PIC 9(4).
+           05 LI-WEATHER-PERIL         PIC 9(4).
+           05 LI-FIRE-COVERAGE         PIC 9(8)V99.
+           05 LI-CRIME-COVERAGE        PIC 9(8)V99.
+           05 LI-FLOOD-COVERAGE        PIC 9(8)V99.
+           05 LI-WEATHER-COVERAGE      PIC 9(8)V99.
+           05 LI-CUSTOMER-HISTORY      PIC X(1).
+              88 LI-NEW-CUSTOMER       VALUE 'N'.
+              88 LI-GOOD-CUSTOMER      VALUE 'G'.
+              88 LI-RISKY-CUSTOMER     VALUE 'R'.
+           05 FILLER                   PIC X(5).
+
+       FD  CONVERTED-FILE.
+           COPY INPUTREC2.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-LEG-STAT                 PIC X(2).
+           88 LEGACY-OK                VALUE '00'.
+           88 LEGACY-EOF               VALUE '10'.
+
+       01  WS-CNV-STAT                 PIC X(2).
+           88 CONVERTED-OK             VALUE '00'.
+
+       01  WS-DATE-TIME.
+           05 WS-CURRENT-DATE          PIC 9(8).
+
+       01  WS-COUNTERS.
+           05 WS-LEG-REC-CNT           PIC 9(7) VALUE ZERO.
+           05 WS-CNV-REC-CNT           PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       P100-MAIN.
+           PERFORM P200-INIT
+           PERFORM P300-OPEN-FILES
+           PERFORM P500-PROCESS-RECORDS
+           PERFORM P700-CLOSE-FILES
+           DISPLAY 'Legacy records read:      ' WS-LEG-REC-CNT
+           DISPLAY 'Converted records written: ' WS-CNV-REC-CNT
+           STOP RUN.
+
+       P200-INIT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+       P300-OPEN-FILES.
+           OPEN INPUT LEGACY-FILE
+           IF NOT LEGACY-OK
+               DISPLAY 'ERROR: Cannot open legacy input file: '
+                       WS-LEG-STAT
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CONVERTED-FILE
+           IF NOT CONVERTED-OK
+               DISPLAY 'ERROR: Cannot open converted output file: '
+                       WS-CNV-STAT
+               CLOSE LEGACY-FILE
+               STOP RUN
+           END-IF.
+
+       P500-PROCESS-RECORDS.
+           PERFORM P510-READ-LEGACY
+           PERFORM UNTIL LEGACY-EOF
+               PERFORM P520-CONVERT-RECORD
+               PERFORM P510-READ-LEGACY
+           END-PERFORM.
+
+       P510-READ-LEGACY.
+           READ LEGACY-FILE
+           END-READ.
+
+       P520-CONVERT-RECORD.
+           ADD 1 TO WS-LEG-REC-CNT
+      *    The legacy layout carries none of the newer underwriting
+      *    data (building detail, financial info, claims summary), so
+      *    everything not mapped below is simply defaulted to space/
+      *    zero by the INITIALIZE and left for the normal validation
+      *    and rating logic downstream to deal with.
+           INITIALIZE INPUT-RECORD
+
+           MOVE 'PA' TO IN-RECORD-TYPE
+           MOVE '01' TO IN-RECORD-VERSION
+
+           MOVE LI-CUSTOMER-NUM TO IN-CUSTOMER-NUM
+           MOVE LI-POLICY-TYPE TO IN-POLICY-TYPE
+           MOVE 1 TO IN-POLICY-TERM
+           MOVE WS-CURRENT-DATE TO IN-EFFECTIVE-DATE
+           MOVE WS-CURRENT-DATE TO IN-APPLICATION-DATE
+
+           MOVE LI-PROPERTY-TYPE TO IN-PROPERTY-TYPE
+           MOVE LI-POSTCODE TO IN-POSTCODE
+           MOVE LI-ADDRESS TO IN-ADDRESS
+           MOVE LI-LATITUDE TO IN-LATITUDE
+           MOVE LI-LONGITUDE TO IN-LONGITUDE
+
+           MOVE LI-CUSTOMER-NAME TO IN-CUSTOMER-NAME
+           MOVE LI-CUSTOMER-HISTORY TO IN-CUSTOMER-HISTORY
+
+           MOVE LI-FIRE-PERIL TO IN-FIRE-PERIL
+           MOVE LI-CRIME-PERIL TO IN-CRIME-PERIL
+           MOVE LI-FLOOD-PERIL TO IN-FLOOD-PERIL
+           MOVE LI-WEATHER-PERIL TO IN-WEATHER-PERIL
+
+      *    Legacy per-peril coverage amounts become the closest
+      *    current coverage-limit equivalents.
+           MOVE LI-FIRE-COVERAGE TO IN-BUILDING-LIMIT
+           MOVE LI-CRIME-COVERAGE TO IN-CONTENTS-LIMIT
+           MOVE LI-FLOOD-COVERAGE TO IN-BI-LIMIT
+
+           WRITE INPUT-RECORD
+           ADD 1 TO WS-CNV-REC-CNT.
+
+       P700-CLOSE-FILES.
+           CLOSE LEGACY-FILE
+           CLOSE CONVERTED-FILE.
