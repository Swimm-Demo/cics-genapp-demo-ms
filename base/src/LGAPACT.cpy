@@ -11,7 +11,8 @@
            05 LK-YEARS-IN-BUSINESS     PIC 99.
            05 LK-CLAIMS-COUNT-5YR      PIC 99.
            05 LK-CLAIMS-AMOUNT-5YR     PIC 9(9)V99.
-           
+           05 LK-LARGE-LOSS-COUNT      PIC 9.
+
        01  LK-COVERAGE-DATA.
            05 LK-COVERAGE-LIMITS.
               10 LK-BUILDING-LIMIT     PIC 9(9)V99.
@@ -27,13 +28,15 @@
               10 LK-CRIME-PERIL        PIC 9(4).
               10 LK-FLOOD-PERIL        PIC 9(4).
               10 LK-WEATHER-PERIL      PIC 9(4).
-              
+              10 LK-EARTHQUAKE-PERIL   PIC 9(4).
+
        01  LK-OUTPUT-RESULTS.
            05 LK-CALCULATED-PREMIUMS.
               10 LK-FIRE-PREMIUM       PIC 9(8)V99.
               10 LK-CRIME-PREMIUM      PIC 9(8)V99.
               10 LK-FLOOD-PREMIUM      PIC 9(8)V99.
               10 LK-WEATHER-PREMIUM    PIC 9(8)V99.
+              10 LK-EARTHQUAKE-PREMIUM PIC 9(8)V99.
               10 LK-TOTAL-PREMIUM      PIC 9(9)V99.
            05 LK-PREMIUM-COMPONENTS.
               10 LK-BASE-AMOUNT        PIC 9(9)V99.
@@ -42,7 +45,27 @@
               10 LK-PROFIT-LOAD-AMT    PIC 9(7)V99.
               10 LK-DISCOUNT-AMT       PIC 9(7)V99.
               10 LK-TAX-AMT            PIC 9(6)V99.
+              10 LK-STATE-TAX-AMT      PIC 9(6)V99.
+              10 LK-COUNTY-TAX-AMT     PIC 9(6)V99.
+              10 LK-POLICY-FEE-AMT     PIC 9(4)V99.
+              10 LK-INSPECTION-FEE-AMT PIC 9(4)V99.
            05 LK-RATING-FACTORS.
               10 LK-EXPERIENCE-MOD     PIC V9999.
               10 LK-SCHEDULE-MOD       PIC SV999.
-              10 LK-FINAL-RATE-FACTOR  PIC V9999.
\ No newline at end of file
+              10 LK-FINAL-RATE-FACTOR  PIC V9999.
+              10 LK-RATE-CAPPED-IND    PIC X(1).
+                 88 RATE-WAS-CAPPED    VALUE 'Y'.
+           05 LK-CAT-AAL-AMOUNTS.
+              10 LK-HURRICANE-AAL      PIC 9(8)V99.
+              10 LK-EARTHQUAKE-AAL     PIC 9(8)V99.
+              10 LK-FLOOD-AAL          PIC 9(8)V99.
+              10 LK-TORNADO-AAL        PIC 9(8)V99.
+
+       01  LK-RATE-OVERRIDE.
+           05 LK-RATE-OVERRIDE-IND     PIC X(1).
+              88 RATE-OVERRIDE-YES     VALUE 'Y'.
+           05 LK-OVERRIDE-FIRE-RATE    PIC V9(6).
+           05 LK-OVERRIDE-CRIME-RATE   PIC V9(6).
+           05 LK-OVERRIDE-FLOOD-RATE   PIC V9(6).
+           05 LK-OVERRIDE-WEATHER-RATE PIC V9(6).
+           05 LK-OVERRIDE-EARTHQUAKE-RATE PIC V9(6).
