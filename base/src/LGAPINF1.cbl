@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAPINF1.
+      *================================================================*
+      * PROGRAM: LGAPINF1 - ANNUAL INFLATION-GUARD STEP-UP BATCH JOB  *
+      * PURPOSE: RUN ONCE A YEAR AGAINST THE BOOK OF APPROVED POLICIES*
+      *          THAT WERE SOLD WITH AN INFLATION GUARD, AND PROJECT  *
+      *          THE STEPPED-UP PREMIUM EACH WILL CARRY AT ITS NEXT   *
+      *          RENEWAL BY APPLYING THE CURRENT INFLATION-GUARD      *
+      *          PERCENTAGE TO THE POLICY'S TOTAL PREMIUM             *
+      * AUTHOR:  LGAP DEVELOPMENT TEAM                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREMIUM-FILE ASSIGN TO 'OUTPUT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PREM-STAT.
+
+           SELECT STEPUP-FILE ASSIGN TO 'INFLSTEP.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-OUT-STAT.
+
+           SELECT REPORT-FILE ASSIGN TO 'INFLRPT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STAT.
+
+           SELECT CONFIG-FILE ASSIGN TO 'CONFIG.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS CONFIG-KEY
+                  FILE STATUS IS WS-CONFIG-STAT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PREMIUM-FILE.
+           COPY OUTPUTREC.
+
+       FD  STEPUP-FILE.
+       01  STEPUP-LINE                 PIC X(200).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(133).
+
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD.
+           05 CONFIG-KEY               PIC X(20).
+           05 CONFIG-VALUE             PIC X(100).
+           05 CONFIG-TYPE              PIC X(1).
+              88 NUMERIC-CONFIG        VALUE 'N'.
+              88 TEXT-CONFIG           VALUE 'T'.
+              88 DATE-CONFIG           VALUE 'D'.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PREM-STAT                PIC X(2).
+           88 PREMIUM-OK               VALUE '00'.
+           88 PREMIUM-EOF              VALUE '10'.
+
+       01  WS-OUT-STAT                 PIC X(2).
+           88 STEPUP-FILE-OK           VALUE '00'.
+
+       01  WS-RPT-STAT                 PIC X(2).
+           88 REPORT-OK                VALUE '00'.
+
+       01  WS-CONFIG-STAT              PIC X(2).
+           88 CONFIG-OK                VALUE '00'.
+           88 CONFIG-EOF               VALUE '10'.
+
+      *----------------------------------------------------------------*
+      * THE ANNUAL INFLATION-GUARD PERCENTAGE -- READ LIVE FROM THE    *
+      * SAME INFLATION_GUARD_PCT KEY LGAPDB01 READS FROM CONFIG.DAT AT *
+      * ISSUANCE TIME (SEE P210-READ-CONFIG), SO THE SAME RATE IS USED *
+      * TO STEP UP IN-FORCE PREMIUMS AT RENEWAL.  THE VALUE CLAUSE     *
+      * BELOW IS ONLY THE FALLBACK USED IF CONFIG.DAT HAS NO ENTRY.    *
+      *----------------------------------------------------------------*
+       01  WS-INFLATION-GUARD-PCT      PIC 99V99 VALUE 5.00.
+
+       01  WS-COUNTERS.
+           05 WS-TOTAL-REC             PIC 9(7) VALUE ZERO.
+           05 WS-HEADER-CNT            PIC 9(2) VALUE ZERO.
+           05 WS-STEPPED-UP-CNT        PIC 9(6) VALUE ZERO.
+           05 WS-SKIPPED-CNT           PIC 9(6) VALUE ZERO.
+
+       01  WS-STEPUP-TOTALS.
+           05 WS-TOTAL-CURRENT-PREM    PIC 9(12)V99 VALUE ZERO.
+           05 WS-TOTAL-STEPPED-PREM    PIC 9(12)V99 VALUE ZERO.
+           05 WS-TOTAL-INCREASE-AMT    PIC 9(12)V99 VALUE ZERO.
+
+       01  WS-POLICY-WORK.
+           05 WS-CURRENT-PREM          PIC 9(8)V99.
+           05 WS-STEPPED-PREM          PIC 9(8)V99.
+           05 WS-INCREASE-AMT          PIC 9(8)V99.
+
+       01  WS-DATE-TIME.
+           05 WS-CURRENT-DATE          PIC 9(8).
+
+       01  WS-PCT-DISPLAY              PIC Z9.99.
+       01  WS-AMT-DISPLAY              PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       P100-MAIN.
+           PERFORM P200-INIT
+           PERFORM P300-OPEN-FILES
+           PERFORM P400-WRITE-STEPUP-HEADER
+           PERFORM P500-PROCESS-RECORDS
+           PERFORM P600-WRITE-SUMMARY
+           PERFORM P700-CLOSE-FILES
+           STOP RUN.
+
+       P200-INIT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           PERFORM P210-READ-CONFIG.
+
+      *----------------------------------------------------------------*
+      * PICK UP THE CURRENT INFLATION_GUARD_PCT FROM CONFIG.DAT SO AN  *
+      * OPERATIONAL CHANGE TO THE KEY (E.G. VIA LGAPCFG1) IS REFLECTED *
+      * HERE TOO, NOT JUST AT LGAPDB01 ISSUANCE TIME.  IF CONFIG.DAT   *
+      * CANNOT BE OPENED OR HAS NO ENTRY, THE VALUE-CLAUSE DEFAULT     *
+      * ABOVE IS LEFT IN PLACE.                                        *
+      *----------------------------------------------------------------*
+       P210-READ-CONFIG.
+           OPEN INPUT CONFIG-FILE
+           IF CONFIG-OK
+               MOVE 'INFLATION_GUARD_PCT' TO CONFIG-KEY
+               READ CONFIG-FILE
+               IF CONFIG-OK AND NUMERIC-CONFIG
+                   MOVE FUNCTION NUMVAL(CONFIG-VALUE)
+                        TO WS-INFLATION-GUARD-PCT
+               END-IF
+               CLOSE CONFIG-FILE
+           END-IF.
+
+       P300-OPEN-FILES.
+           OPEN INPUT PREMIUM-FILE
+           IF NOT PREMIUM-OK
+               DISPLAY 'ERROR: Cannot open premium output file: '
+                       WS-PREM-STAT
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT STEPUP-FILE
+           IF NOT STEPUP-FILE-OK
+               DISPLAY 'ERROR: Cannot open step-up extract file: '
+                       WS-OUT-STAT
+               CLOSE PREMIUM-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR: Cannot open step-up report file: '
+                       WS-RPT-STAT
+               CLOSE PREMIUM-FILE
+               CLOSE STEPUP-FILE
+               STOP RUN
+           END-IF.
+
+       P400-WRITE-STEPUP-HEADER.
+           STRING 'CUSTOMER_NUM' ',' 'PROPERTY_TYPE' ','
+                  'CURRENT_PREMIUM' ',' 'STEPPED_UP_PREMIUM' ','
+                  'INCREASE_AMOUNT'
+                  DELIMITED BY SIZE INTO STEPUP-LINE
+           WRITE STEPUP-LINE.
+
+       P500-PROCESS-RECORDS.
+           PERFORM P510-READ-PREMIUM
+           PERFORM UNTIL PREMIUM-EOF
+               PERFORM P520-PROCESS-RECORD
+               PERFORM P510-READ-PREMIUM
+           END-PERFORM.
+
+       P510-READ-PREMIUM.
+           READ PREMIUM-FILE
+           END-READ.
+
+       P520-PROCESS-RECORD.
+           ADD 1 TO WS-TOTAL-REC
+
+      *    Skip header record
+           IF WS-TOTAL-REC = 1
+               ADD 1 TO WS-HEADER-CNT
+               GO TO P520-EXIT
+           END-IF
+
+           IF OUT-STATUS NOT = 'APPROVED'
+               GO TO P520-EXIT
+           END-IF
+
+           IF NOT OUT-INFLATION-GUARD-YES
+               ADD 1 TO WS-SKIPPED-CNT
+               GO TO P520-EXIT
+           END-IF
+
+           PERFORM P530-CALC-STEPUP
+           PERFORM P540-WRITE-STEPUP-RECORD.
+
+       P520-EXIT.
+           EXIT.
+
+       P530-CALC-STEPUP.
+           COMPUTE WS-CURRENT-PREM =
+               FUNCTION NUMVAL(OUT-TOTAL-PREMIUM)
+           COMPUTE WS-STEPPED-PREM ROUNDED =
+               WS-CURRENT-PREM *
+               (1 + (WS-INFLATION-GUARD-PCT / 100))
+           COMPUTE WS-INCREASE-AMT =
+               WS-STEPPED-PREM - WS-CURRENT-PREM
+
+           ADD WS-CURRENT-PREM TO WS-TOTAL-CURRENT-PREM
+           ADD WS-STEPPED-PREM TO WS-TOTAL-STEPPED-PREM
+           ADD WS-INCREASE-AMT TO WS-TOTAL-INCREASE-AMT
+           ADD 1 TO WS-STEPPED-UP-CNT.
+
+       P540-WRITE-STEPUP-RECORD.
+           STRING FUNCTION TRIM(OUT-CUSTOMER-NUM) ','
+                  FUNCTION TRIM(OUT-PROPERTY-TYPE) ','
+                  FUNCTION TRIM(WS-CURRENT-PREM) ','
+                  FUNCTION TRIM(WS-STEPPED-PREM) ','
+                  FUNCTION TRIM(WS-INCREASE-AMT)
+                  DELIMITED BY SIZE INTO STEPUP-LINE
+           WRITE STEPUP-LINE.
+
+       P600-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '    ANNUAL INFLATION-GUARD STEP-UP SUMMARY REPORT'
+                TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Run Date:              ' WS-CURRENT-DATE
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-INFLATION-GUARD-PCT TO WS-PCT-DISPLAY
+           STRING 'Inflation Guard Rate:  ' WS-PCT-DISPLAY '%'
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Policies Stepped Up:   ' WS-STEPPED-UP-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Policies Skipped:      ' WS-SKIPPED-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-CURRENT-PREM TO WS-AMT-DISPLAY
+           STRING 'Total Current Premium: ' WS-AMT-DISPLAY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-STEPPED-PREM TO WS-AMT-DISPLAY
+           STRING 'Total Stepped Premium: ' WS-AMT-DISPLAY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-INCREASE-AMT TO WS-AMT-DISPLAY
+           STRING 'Total Increase Amount: ' WS-AMT-DISPLAY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '              END OF REPORT' TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       P700-CLOSE-FILES.
+           CLOSE PREMIUM-FILE
+           CLOSE STEPUP-FILE
+           CLOSE REPORT-FILE.
