@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAPREI1.
+      *================================================================*
+      * PROGRAM: LGAPREI1 - REINSURANCE CESSION CALCULATION           *
+      * PURPOSE: READS THE PREMIUM OUTPUT FILE AND, FOR EACH APPROVED *
+      *          POLICY, SPLITS THE TOTAL PREMIUM BETWEEN WHAT THE    *
+      *          COMPANY RETAINS AND WHAT IS CEDED TO THE SURPLUS-    *
+      *          SHARE REINSURANCE TREATY ABOVE THE RETENTION LINE    *
+      * AUTHOR:  LGAP DEVELOPMENT TEAM                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREMIUM-FILE ASSIGN TO 'OUTPUT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PREM-STAT.
+
+           SELECT CESSION-FILE ASSIGN TO 'REINCES.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CES-STAT.
+
+           SELECT REPORT-FILE ASSIGN TO 'REINRPT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STAT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PREMIUM-FILE.
+           COPY OUTPUTREC.
+
+       FD  CESSION-FILE.
+       01  CESSION-LINE                PIC X(200).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PREM-STAT                PIC X(2).
+           88 PREMIUM-OK               VALUE '00'.
+           88 PREMIUM-EOF              VALUE '10'.
+
+       01  WS-CES-STAT                 PIC X(2).
+           88 CESSION-OK               VALUE '00'.
+
+       01  WS-RPT-STAT                 PIC X(2).
+           88 REPORT-OK                VALUE '00'.
+
+      *----------------------------------------------------------------*
+      * TREATY TERMS -- SURPLUS-SHARE TREATY.  THE COMPANY RETAINS THE *
+      * FIRST WS-RETENTION-LINE OF PREMIUM ON EVERY POLICY AND CEDES   *
+      * WS-CESSION-PCT OF WHATEVER PREMIUM EXCEEDS THAT LINE.          *
+      *----------------------------------------------------------------*
+       01  WS-TREATY-TERMS.
+           05 WS-RETENTION-LINE        PIC 9(8)V99 VALUE 5000.00.
+           05 WS-CESSION-PCT           PIC V99 VALUE .75.
+
+       01  WS-COUNTERS.
+           05 WS-TOTAL-REC             PIC 9(7) VALUE ZERO.
+           05 WS-HEADER-CNT            PIC 9(2) VALUE ZERO.
+           05 WS-CEDED-CNT             PIC 9(6) VALUE ZERO.
+           05 WS-RETAINED-ONLY-CNT     PIC 9(6) VALUE ZERO.
+
+       01  WS-CESSION-TOTALS.
+           05 WS-TOTAL-PREMIUM-AMT     PIC 9(13)V99 VALUE ZERO.
+           05 WS-TOTAL-RETAINED-AMT    PIC 9(13)V99 VALUE ZERO.
+           05 WS-TOTAL-CEDED-AMT       PIC 9(13)V99 VALUE ZERO.
+
+       01  WS-POLICY-WORK.
+           05 WS-TOTAL-PREM            PIC 9(8)V99.
+           05 WS-RETAINED-PREM         PIC 9(8)V99.
+           05 WS-CEDED-PREM            PIC 9(8)V99.
+           05 WS-EXCESS-PREM           PIC 9(8)V99.
+
+       01  WS-DATE-TIME.
+           05 WS-CURRENT-DATE          PIC 9(8).
+
+       01  WS-PCT-DISPLAY              PIC ZZ9.99.
+       01  WS-AMT-DISPLAY              PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+       P100-MAIN.
+           PERFORM P200-INIT
+           PERFORM P300-OPEN-FILES
+           PERFORM P400-WRITE-CESSION-HEADER
+           PERFORM P500-PROCESS-RECORDS
+           PERFORM P600-WRITE-SUMMARY
+           PERFORM P700-CLOSE-FILES
+           STOP RUN.
+
+       P200-INIT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+
+       P300-OPEN-FILES.
+           OPEN INPUT PREMIUM-FILE
+           IF NOT PREMIUM-OK
+               DISPLAY 'ERROR: Cannot open premium output file: '
+                       WS-PREM-STAT
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT CESSION-FILE
+           IF NOT CESSION-OK
+               DISPLAY 'ERROR: Cannot open cession extract file: '
+                       WS-CES-STAT
+               CLOSE PREMIUM-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR: Cannot open cession report file: '
+                       WS-RPT-STAT
+               CLOSE PREMIUM-FILE
+               CLOSE CESSION-FILE
+               STOP RUN
+           END-IF.
+
+       P400-WRITE-CESSION-HEADER.
+           STRING 'CUSTOMER_NUM' ',' 'PROPERTY_TYPE' ','
+                  'TOTAL_PREMIUM' ',' 'RETAINED_PREMIUM' ','
+                  'CEDED_PREMIUM'
+                  DELIMITED BY SIZE INTO CESSION-LINE
+           WRITE CESSION-LINE.
+
+       P500-PROCESS-RECORDS.
+           PERFORM P510-READ-PREMIUM
+           PERFORM UNTIL PREMIUM-EOF
+               PERFORM P520-PROCESS-RECORD
+               PERFORM P510-READ-PREMIUM
+           END-PERFORM.
+
+       P510-READ-PREMIUM.
+           READ PREMIUM-FILE
+           END-READ.
+
+       P520-PROCESS-RECORD.
+           ADD 1 TO WS-TOTAL-REC
+
+      *    Skip header record
+           IF WS-TOTAL-REC = 1
+               ADD 1 TO WS-HEADER-CNT
+               GO TO P520-EXIT
+           END-IF
+
+           IF OUT-STATUS NOT = 'APPROVED'
+               GO TO P520-EXIT
+           END-IF
+
+           PERFORM P530-CALC-CESSION
+           PERFORM P540-WRITE-CESSION-RECORD.
+
+       P520-EXIT.
+           EXIT.
+
+       P530-CALC-CESSION.
+           COMPUTE WS-TOTAL-PREM =
+               FUNCTION NUMVAL(OUT-TOTAL-PREMIUM)
+           ADD WS-TOTAL-PREM TO WS-TOTAL-PREMIUM-AMT
+
+           IF WS-TOTAL-PREM > WS-RETENTION-LINE
+               COMPUTE WS-EXCESS-PREM =
+                   WS-TOTAL-PREM - WS-RETENTION-LINE
+               COMPUTE WS-CEDED-PREM ROUNDED =
+                   WS-EXCESS-PREM * WS-CESSION-PCT
+               COMPUTE WS-RETAINED-PREM =
+                   WS-TOTAL-PREM - WS-CEDED-PREM
+               ADD 1 TO WS-CEDED-CNT
+           ELSE
+               MOVE WS-TOTAL-PREM TO WS-RETAINED-PREM
+               MOVE ZERO TO WS-CEDED-PREM
+               ADD 1 TO WS-RETAINED-ONLY-CNT
+           END-IF
+
+           ADD WS-RETAINED-PREM TO WS-TOTAL-RETAINED-AMT
+           ADD WS-CEDED-PREM TO WS-TOTAL-CEDED-AMT.
+
+       P540-WRITE-CESSION-RECORD.
+           STRING FUNCTION TRIM(OUT-CUSTOMER-NUM) ','
+                  FUNCTION TRIM(OUT-PROPERTY-TYPE) ','
+                  FUNCTION TRIM(WS-TOTAL-PREM) ','
+                  FUNCTION TRIM(WS-RETAINED-PREM) ','
+                  FUNCTION TRIM(WS-CEDED-PREM)
+                  DELIMITED BY SIZE INTO CESSION-LINE
+           WRITE CESSION-LINE.
+
+       P600-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '        REINSURANCE CESSION SUMMARY REPORT' TO
+                REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Run Date: ' WS-CURRENT-DATE
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Retention Line:      ' WS-RETENTION-LINE
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-CESSION-PCT TO WS-PCT-DISPLAY
+           STRING 'Cession Percentage:  ' WS-PCT-DISPLAY '%'
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Policies Ceded:      ' WS-CEDED-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Policies Retained:   ' WS-RETAINED-ONLY-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-PREMIUM-AMT TO WS-AMT-DISPLAY
+           STRING 'Total Premium:       ' WS-AMT-DISPLAY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-RETAINED-AMT TO WS-AMT-DISPLAY
+           STRING 'Total Retained:      ' WS-AMT-DISPLAY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TOTAL-CEDED-AMT TO WS-AMT-DISPLAY
+           STRING 'Total Ceded:         ' WS-AMT-DISPLAY
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '              END OF REPORT' TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       P700-CLOSE-FILES.
+           CLOSE PREMIUM-FILE
+           CLOSE CESSION-FILE
+           CLOSE REPORT-FILE.
