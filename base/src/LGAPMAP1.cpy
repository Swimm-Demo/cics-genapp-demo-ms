@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------*
+      * SYMBOLIC MAP FOR MAPSET LGAPMS1, MAP LGAPM1 -- POLICY PREMIUM  *
+      * INQUIRY SCREEN.  NORMALLY BMS-GENERATED; HAND-MAINTAINED HERE  *
+      * SINCE THIS SHOP HAS NO BMS ASSEMBLY STEP IN THE BUILD.         *
+      *----------------------------------------------------------------*
+       01  LGAPM1I.
+           05 FILLER                   PIC X(12).
+           05 CUSNOL                   PIC S9(4) COMP.
+           05 CUSNOF                   PIC X.
+           05 FILLER REDEFINES CUSNOF.
+              10 CUSNOA                PIC X.
+           05 CUSNOI                   PIC X(10).
+
+       01  LGAPM1O REDEFINES LGAPM1I.
+           05 FILLER                   PIC X(12).
+           05 FILLER                   PIC X(3).
+           05 CUSNOO                   PIC X(10).
+           05 FILLER                   PIC X(3).
+           05 PROPTO                   PIC X(15).
+           05 FILLER                   PIC X(3).
+           05 RISKSO                   PIC ZZ9.
+           05 FILLER                   PIC X(3).
+           05 FIREPO                   PIC ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(3).
+           05 TOTPRO                   PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X(3).
+           05 STATO                    PIC X(20).
+           05 FILLER                   PIC X(3).
+           05 MSGO                     PIC X(40).
