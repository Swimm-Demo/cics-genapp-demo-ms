@@ -25,7 +25,13 @@
            05 WS-BASE-LOSS-RATIO       PIC V999 VALUE 0.600.
            05 WS-TREND-FACTOR          PIC V9999 VALUE 1.0350.
            05 WS-CREDIBILITY-FACTOR    PIC V999 VALUE 0.750.
-           
+
+       01  WS-TAX-FEE-RATES.
+           05 WS-STATE-TAX-RATE        PIC V9999 VALUE 0.0500.
+           05 WS-COUNTY-TAX-RATE       PIC V9999 VALUE 0.0175.
+           05 WS-POLICY-FEE-AMOUNT     PIC 9(3)V99 VALUE 025.00.
+           05 WS-INSPECTION-FEE-AMOUNT PIC 9(3)V99 VALUE 050.00.
+
        01  WS-PERIL-CORRELATIONS.
            05 WS-FIRE-WEATHER-CORR     PIC SV999 VALUE +0.250.
            05 WS-FLOOD-WEATHER-CORR    PIC SV999 VALUE +0.850.
@@ -41,7 +47,7 @@
       * RATE TABLE STRUCTURES                                         *
       *----------------------------------------------------------------*
        01  WS-BASE-RATE-TABLE.
-           05 WS-RATE-LOOKUP           OCCURS 4 TIMES
+           05 WS-RATE-LOOKUP           OCCURS 5 TIMES
                                        INDEXED BY RATE-IDX.
               10 WS-PERIL-CODE         PIC X(2).
               10 WS-TERRITORY-RATES    OCCURS 10 TIMES.
@@ -51,6 +57,36 @@
                        25 WS-MIN-PREM   PIC 9(5)V99.
                        25 WS-MAX-PREM   PIC 9(7)V99.
 
+      *----------------------------------------------------------------*
+      * RATE_MASTER LOOKUP CACHE -- EACH RUN OF THE RATING BATCH CALLS *
+      * THIS PROGRAM ONCE PER POLICY, AND MANY POLICIES SHARE THE SAME *
+      * TERRITORY/CONSTRUCTION/OCCUPANCY COMBINATION, SO THE SAME      *
+      * RATE_MASTER ROW GETS SELECTED OVER AND OVER.  THIS TABLE IS    *
+      * DELIBERATELY KEPT OUTSIDE OF WS-CALCULATION-AREAS SO IT IS NOT *
+      * RE-INITIALIZED BY P200-INIT, AND INSTEAD SURVIVES FOR THE      *
+      * LIFE OF THE RUN, ONE ENTRY PER DISTINCT TERRITORY/PERIL/       *
+      * CONSTRUCTION/OCCUPANCY COMBINATION ACTUALLY LOOKED UP.         *
+      *----------------------------------------------------------------*
+       01  WS-RATE-CACHE-COUNT         PIC 9(5) COMP VALUE ZERO.
+       01  WS-RATE-CACHE-MATCH-IDX     PIC 9(5) COMP VALUE ZERO.
+
+       01  WS-RATE-CACHE-SEARCH-KEY.
+           05 WS-SRCH-TERRITORY        PIC X(5).
+           05 WS-SRCH-PERIL-CODE       PIC X(2).
+           05 WS-SRCH-CONSTRUCTION-TYPE PIC X(3).
+           05 WS-SRCH-OCCUPANCY-CODE   PIC X(5).
+
+       01  WS-RATE-CACHE-TABLE.
+           05 WS-RATE-CACHE-ENTRY      OCCURS 500 TIMES
+                                       INDEXED BY WS-CACHE-IDX.
+              10 WS-CACHE-TERRITORY    PIC X(5).
+              10 WS-CACHE-PERIL-CODE   PIC X(2).
+              10 WS-CACHE-CONSTRUCTION-TYPE PIC X(3).
+              10 WS-CACHE-OCCUPANCY-CODE PIC X(5).
+              10 WS-CACHE-BASE-RATE    PIC V9(6).
+              10 WS-CACHE-MIN-PREM     PIC 9(5)V99.
+              10 WS-CACHE-MAX-PREM     PIC 9(7)V99.
+
       *----------------------------------------------------------------*
       * CALCULATION WORK AREAS                                        *
       *----------------------------------------------------------------*
@@ -79,6 +115,10 @@
               10 WS-TOTAL-INSURED-VAL  PIC 9(11)V99.
               10 WS-EXPOSURE-DENSITY   PIC V9999.
 
+           05 WS-RATE-INDICES.
+              10 WS-CONSTR-IDX         PIC 9 COMP.
+              10 WS-OCC-IDX            PIC 9 COMP.
+
       *----------------------------------------------------------------*
       * LINKAGE SECTION FOR PARAMETER PASSING                        *
       *----------------------------------------------------------------*
@@ -96,7 +136,8 @@
            05 LK-YEARS-IN-BUSINESS     PIC 99.
            05 LK-CLAIMS-COUNT-5YR      PIC 99.
            05 LK-CLAIMS-AMOUNT-5YR     PIC 9(9)V99.
-           
+           05 LK-LARGE-LOSS-COUNT      PIC 9.
+
        01  LK-COVERAGE-DATA.
            05 LK-COVERAGE-LIMITS.
               10 LK-BUILDING-LIMIT     PIC 9(9)V99.
@@ -112,13 +153,15 @@
               10 LK-CRIME-PERIL        PIC 9(4).
               10 LK-FLOOD-PERIL        PIC 9(4).
               10 LK-WEATHER-PERIL      PIC 9(4).
-              
+              10 LK-EARTHQUAKE-PERIL   PIC 9(4).
+
        01  LK-OUTPUT-RESULTS.
            05 LK-CALCULATED-PREMIUMS.
               10 LK-FIRE-PREMIUM       PIC 9(8)V99.
               10 LK-CRIME-PREMIUM      PIC 9(8)V99.
               10 LK-FLOOD-PREMIUM      PIC 9(8)V99.
               10 LK-WEATHER-PREMIUM    PIC 9(8)V99.
+              10 LK-EARTHQUAKE-PREMIUM PIC 9(8)V99.
               10 LK-TOTAL-PREMIUM      PIC 9(9)V99.
            05 LK-PREMIUM-COMPONENTS.
               10 LK-BASE-AMOUNT        PIC 9(9)V99.
@@ -127,18 +170,37 @@
               10 LK-PROFIT-LOAD-AMT    PIC 9(7)V99.
               10 LK-DISCOUNT-AMT       PIC 9(7)V99.
               10 LK-TAX-AMT            PIC 9(6)V99.
+              10 LK-STATE-TAX-AMT      PIC 9(6)V99.
+              10 LK-COUNTY-TAX-AMT     PIC 9(6)V99.
+              10 LK-POLICY-FEE-AMT     PIC 9(4)V99.
+              10 LK-INSPECTION-FEE-AMT PIC 9(4)V99.
            05 LK-RATING-FACTORS.
               10 LK-EXPERIENCE-MOD     PIC V9999.
               10 LK-SCHEDULE-MOD       PIC SV999.
               10 LK-FINAL-RATE-FACTOR  PIC V9999.
-              
-       PROCEDURE DIVISION USING LK-INPUT-DATA, LK-COVERAGE-DATA, 
-                               LK-OUTPUT-RESULTS.
+              10 LK-RATE-CAPPED-IND    PIC X(1).
+                 88 RATE-WAS-CAPPED    VALUE 'Y'.
+           05 LK-CAT-AAL-AMOUNTS.
+              10 LK-HURRICANE-AAL      PIC 9(8)V99.
+              10 LK-EARTHQUAKE-AAL     PIC 9(8)V99.
+              10 LK-FLOOD-AAL          PIC 9(8)V99.
+              10 LK-TORNADO-AAL        PIC 9(8)V99.
+
+       01  LK-RATE-OVERRIDE.
+           05 LK-RATE-OVERRIDE-IND     PIC X(1).
+              88 RATE-OVERRIDE-YES     VALUE 'Y'.
+           05 LK-OVERRIDE-FIRE-RATE    PIC V9(6).
+           05 LK-OVERRIDE-CRIME-RATE   PIC V9(6).
+           05 LK-OVERRIDE-FLOOD-RATE   PIC V9(6).
+           05 LK-OVERRIDE-WEATHER-RATE PIC V9(6).
+           05 LK-OVERRIDE-EARTHQUAKE-RATE PIC V9(6).
+
+       PROCEDURE DIVISION USING LK-INPUT-DATA, LK-COVERAGE-DATA,
+                               LK-RATE-OVERRIDE, LK-OUTPUT-RESULTS.
        
        P100-MAIN.
            PERFORM P200-INIT
            PERFORM P300-RATES
-           PERFORM P350-EXPOSURE
            PERFORM P400-EXP-MOD
            PERFORM P500-SCHED-MOD
            PERFORM P600-BASE-PREM
@@ -176,59 +238,221 @@
       *----------------------------------------------------------------*
       * LOAD BASE RATES FROM DATABASE TABLES                         *
       *----------------------------------------------------------------*
-       LOAD-RATE-TABLES.
-           EXEC SQL
-               SELECT BASE_RATE, MIN_PREMIUM, MAX_PREMIUM
-               INTO :WS-BASE-RATE, :WS-MIN-PREM, :WS-MAX-PREM
-               FROM RATE_MASTER
-               WHERE TERRITORY = :LK-TERRITORY
-                 AND CONSTRUCTION_TYPE = :LK-CONSTRUCTION-TYPE
-                 AND OCCUPANCY_CODE = :LK-OCCUPANCY-CODE
-                 AND PERIL_CODE = 'FI'
-                 AND EFFECTIVE_DATE <= CURRENT DATE
-                 AND EXPIRY_DATE >= CURRENT DATE
-           END-EXEC
-           
-           IF SQLCODE = 0
-               MOVE WS-BASE-RATE TO 
-                    WS-BASE-RATE (1, 1, 1, 1)
+       P300-RATES.
+           PERFORM P300A-DETERMINE-RATE-INDICES
+
+           MOVE LK-TERRITORY TO WS-SRCH-TERRITORY
+           MOVE 'FI' TO WS-SRCH-PERIL-CODE
+           MOVE LK-CONSTRUCTION-TYPE TO WS-SRCH-CONSTRUCTION-TYPE
+           MOVE LK-OCCUPANCY-CODE TO WS-SRCH-OCCUPANCY-CODE
+           PERFORM P300B-FIND-CACHED-RATE
+
+           IF WS-RATE-CACHE-MATCH-IDX NOT = ZERO
+               MOVE WS-CACHE-BASE-RATE (WS-RATE-CACHE-MATCH-IDX) TO
+                    WS-BASE-RATE (1, 1, WS-CONSTR-IDX, WS-OCC-IDX)
            ELSE
-               MOVE 0.008500 TO WS-BASE-RATE (1, 1, 1, 1)
+               EXEC SQL
+                   SELECT BASE_RATE, MIN_PREMIUM, MAX_PREMIUM
+                   INTO :WS-BASE-RATE, :WS-MIN-PREM, :WS-MAX-PREM
+                   FROM RATE_MASTER
+                   WHERE TERRITORY = :LK-TERRITORY
+                     AND CONSTRUCTION_TYPE = :LK-CONSTRUCTION-TYPE
+                     AND OCCUPANCY_CODE = :LK-OCCUPANCY-CODE
+                     AND PERIL_CODE = 'FI'
+                     AND EFFECTIVE_DATE <= CURRENT DATE
+                     AND EXPIRY_DATE >= CURRENT DATE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE WS-BASE-RATE TO
+                        WS-BASE-RATE (1, 1, WS-CONSTR-IDX, WS-OCC-IDX)
+                   PERFORM P300D-ADD-CACHE-ENTRY
+               ELSE
+                   IF RATE-OVERRIDE-YES AND LK-OVERRIDE-FIRE-RATE > ZERO
+                       MOVE LK-OVERRIDE-FIRE-RATE TO
+                            WS-BASE-RATE (1, 1,
+                                 WS-CONSTR-IDX, WS-OCC-IDX)
+                   ELSE
+                       MOVE 0.008500 TO
+                            WS-BASE-RATE (1, 1,
+                                 WS-CONSTR-IDX, WS-OCC-IDX)
+                   END-IF
+               END-IF
            END-IF
-           
-      *    Load rates for other perils (CRIME, FLOOD, WEATHER)
-           PERFORM P310-PERIL-RATES VARYING RATE-IDX FROM 2 BY 1 
-                   UNTIL RATE-IDX > 4.
+
+      *    Load rates for other perils (CRIME, FLOOD, WEATHER, EQ)
+           PERFORM P310-PERIL-RATES VARYING RATE-IDX FROM 2 BY 1
+                   UNTIL RATE-IDX > 5.
+
+      *----------------------------------------------------------------*
+      * SCAN WS-RATE-CACHE-TABLE FOR AN ENTRY MATCHING THE CURRENT     *
+      * WS-RATE-CACHE-SEARCH-KEY.  SETS WS-RATE-CACHE-MATCH-IDX TO THE *
+      * MATCHING ENTRY'S SUBSCRIPT, OR ZERO WHEN NO ENTRY IS CACHED    *
+      * YET FOR THAT TERRITORY/PERIL/CONSTRUCTION/OCCUPANCY.           *
+      *----------------------------------------------------------------*
+       P300B-FIND-CACHED-RATE.
+           MOVE ZERO TO WS-RATE-CACHE-MATCH-IDX
+           IF WS-RATE-CACHE-COUNT > ZERO
+               PERFORM P300C-SCAN-CACHE-ENTRY
+                       VARYING WS-CACHE-IDX FROM 1 BY 1
+                       UNTIL WS-CACHE-IDX > WS-RATE-CACHE-COUNT
+           END-IF.
+
+       P300C-SCAN-CACHE-ENTRY.
+           IF WS-CACHE-TERRITORY (WS-CACHE-IDX) = WS-SRCH-TERRITORY
+              AND WS-CACHE-PERIL-CODE (WS-CACHE-IDX) =
+                  WS-SRCH-PERIL-CODE
+              AND WS-CACHE-CONSTRUCTION-TYPE (WS-CACHE-IDX) =
+                  WS-SRCH-CONSTRUCTION-TYPE
+              AND WS-CACHE-OCCUPANCY-CODE (WS-CACHE-IDX) =
+                  WS-SRCH-OCCUPANCY-CODE
+               MOVE WS-CACHE-IDX TO WS-RATE-CACHE-MATCH-IDX
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * ADD THE RATE JUST RETRIEVED FROM RATE_MASTER TO THE CACHE, SO  *
+      * THE NEXT POLICY WITH THE SAME TERRITORY/PERIL/CONSTRUCTION/    *
+      * OCCUPANCY COMBINATION DOES NOT HAVE TO QUERY THE DATABASE      *
+      * AGAIN.  IF THE TABLE IS FULL, THE NEW ENTRY IS SIMPLY NOT      *
+      * CACHED AND WILL KEEP GOING TO RATE_MASTER DIRECTLY.            *
+      *----------------------------------------------------------------*
+       P300D-ADD-CACHE-ENTRY.
+           IF WS-RATE-CACHE-COUNT < 500
+               ADD 1 TO WS-RATE-CACHE-COUNT
+               MOVE WS-SRCH-TERRITORY TO
+                    WS-CACHE-TERRITORY (WS-RATE-CACHE-COUNT)
+               MOVE WS-SRCH-PERIL-CODE TO
+                    WS-CACHE-PERIL-CODE (WS-RATE-CACHE-COUNT)
+               MOVE WS-SRCH-CONSTRUCTION-TYPE TO
+                    WS-CACHE-CONSTRUCTION-TYPE (WS-RATE-CACHE-COUNT)
+               MOVE WS-SRCH-OCCUPANCY-CODE TO
+                    WS-CACHE-OCCUPANCY-CODE (WS-RATE-CACHE-COUNT)
+               MOVE WS-BASE-RATE TO
+                    WS-CACHE-BASE-RATE (WS-RATE-CACHE-COUNT)
+               MOVE WS-MIN-PREM TO
+                    WS-CACHE-MIN-PREM (WS-RATE-CACHE-COUNT)
+               MOVE WS-MAX-PREM TO
+                    WS-CACHE-MAX-PREM (WS-RATE-CACHE-COUNT)
+           END-IF.
+
+       P300A-DETERMINE-RATE-INDICES.
+      *    The rate table carries a distinct rate cell per construction
+      *    type and occupancy bucket; map the policy's raw codes onto
+      *    those table slots instead of always pricing off slot (1,1).
+           EVALUATE LK-CONSTRUCTION-TYPE
+               WHEN 'FRM' MOVE 1 TO WS-CONSTR-IDX
+               WHEN 'MAS' MOVE 2 TO WS-CONSTR-IDX
+               WHEN 'STL' MOVE 3 TO WS-CONSTR-IDX
+               WHEN 'CON' MOVE 4 TO WS-CONSTR-IDX
+               WHEN OTHER MOVE 5 TO WS-CONSTR-IDX
+           END-EVALUATE
+
+           EVALUATE LK-OCCUPANCY-CODE (1:3)
+               WHEN 'OFF' MOVE 1 TO WS-OCC-IDX
+               WHEN 'MFG' MOVE 2 TO WS-OCC-IDX
+               WHEN 'WHS' MOVE 3 TO WS-OCC-IDX
+               WHEN 'RET' MOVE 4 TO WS-OCC-IDX
+               WHEN 'RES' MOVE 5 TO WS-OCC-IDX
+               WHEN 'MED' MOVE 6 TO WS-OCC-IDX
+               WHEN 'SCH' MOVE 7 TO WS-OCC-IDX
+               WHEN OTHER MOVE 8 TO WS-OCC-IDX
+           END-EVALUATE.
 
        P310-PERIL-RATES.
            EVALUATE RATE-IDX
                WHEN 2  MOVE 'CR' TO WS-PERIL-CODE (RATE-IDX)
-               WHEN 3  MOVE 'FL' TO WS-PERIL-CODE (RATE-IDX)  
+               WHEN 3  MOVE 'FL' TO WS-PERIL-CODE (RATE-IDX)
                WHEN 4  MOVE 'WE' TO WS-PERIL-CODE (RATE-IDX)
+               WHEN 5  MOVE 'EQ' TO WS-PERIL-CODE (RATE-IDX)
            END-EVALUATE
-           
-           EXEC SQL
-               SELECT BASE_RATE, MIN_PREMIUM, MAX_PREMIUM
-               INTO :WS-BASE-RATE, :WS-MIN-PREM, :WS-MAX-PREM
-               FROM RATE_MASTER
-               WHERE TERRITORY = :LK-TERRITORY
-                 AND PERIL_CODE = :WS-PERIL-CODE (RATE-IDX)
-                 AND EFFECTIVE_DATE <= CURRENT DATE
-                 AND EXPIRY_DATE >= CURRENT DATE
-           END-EXEC
-           
-           IF SQLCODE = 0
-               MOVE WS-BASE-RATE TO 
-                    WS-BASE-RATE (RATE-IDX, 1, 1, 1)
+
+           MOVE LK-TERRITORY TO WS-SRCH-TERRITORY
+           MOVE WS-PERIL-CODE (RATE-IDX) TO WS-SRCH-PERIL-CODE
+           MOVE SPACES TO WS-SRCH-CONSTRUCTION-TYPE
+           MOVE SPACES TO WS-SRCH-OCCUPANCY-CODE
+           PERFORM P300B-FIND-CACHED-RATE
+
+           IF WS-RATE-CACHE-MATCH-IDX NOT = ZERO
+               MOVE WS-CACHE-BASE-RATE (WS-RATE-CACHE-MATCH-IDX) TO
+                    WS-BASE-RATE (RATE-IDX, 1,
+                         WS-CONSTR-IDX, WS-OCC-IDX)
            ELSE
-               EVALUATE RATE-IDX
-                   WHEN 2  MOVE 0.006200 TO 
-                          WS-BASE-RATE (RATE-IDX, 1, 1, 1)
-                   WHEN 3  MOVE 0.012800 TO 
-                          WS-BASE-RATE (RATE-IDX, 1, 1, 1)
-                   WHEN 4  MOVE 0.009600 TO 
-                          WS-BASE-RATE (RATE-IDX, 1, 1, 1)
-               END-EVALUATE
+               EXEC SQL
+                   SELECT BASE_RATE, MIN_PREMIUM, MAX_PREMIUM
+                   INTO :WS-BASE-RATE, :WS-MIN-PREM, :WS-MAX-PREM
+                   FROM RATE_MASTER
+                   WHERE TERRITORY = :LK-TERRITORY
+                     AND PERIL_CODE = :WS-PERIL-CODE (RATE-IDX)
+                     AND EFFECTIVE_DATE <= CURRENT DATE
+                     AND EXPIRY_DATE >= CURRENT DATE
+               END-EXEC
+
+               IF SQLCODE = 0
+                   MOVE WS-BASE-RATE TO
+                        WS-BASE-RATE (RATE-IDX, 1,
+                             WS-CONSTR-IDX, WS-OCC-IDX)
+                   PERFORM P300D-ADD-CACHE-ENTRY
+               ELSE
+                   IF RATE-OVERRIDE-YES
+                       EVALUATE RATE-IDX
+                           WHEN 2
+                               IF LK-OVERRIDE-CRIME-RATE > ZERO
+                                   MOVE LK-OVERRIDE-CRIME-RATE TO
+                                        WS-BASE-RATE (RATE-IDX, 1,
+                                             WS-CONSTR-IDX, WS-OCC-IDX)
+                               ELSE
+                                   MOVE 0.006200 TO
+                                        WS-BASE-RATE (RATE-IDX, 1,
+                                             WS-CONSTR-IDX, WS-OCC-IDX)
+                               END-IF
+                           WHEN 3
+                               IF LK-OVERRIDE-FLOOD-RATE > ZERO
+                                   MOVE LK-OVERRIDE-FLOOD-RATE TO
+                                        WS-BASE-RATE (RATE-IDX, 1,
+                                             WS-CONSTR-IDX, WS-OCC-IDX)
+                               ELSE
+                                   MOVE 0.012800 TO
+                                        WS-BASE-RATE (RATE-IDX, 1,
+                                             WS-CONSTR-IDX, WS-OCC-IDX)
+                               END-IF
+                           WHEN 4
+                               IF LK-OVERRIDE-WEATHER-RATE > ZERO
+                                   MOVE LK-OVERRIDE-WEATHER-RATE TO
+                                        WS-BASE-RATE (RATE-IDX, 1,
+                                             WS-CONSTR-IDX, WS-OCC-IDX)
+                               ELSE
+                                   MOVE 0.009600 TO
+                                        WS-BASE-RATE (RATE-IDX, 1,
+                                             WS-CONSTR-IDX, WS-OCC-IDX)
+                               END-IF
+                           WHEN 5
+                               IF LK-OVERRIDE-EARTHQUAKE-RATE > ZERO
+                                   MOVE LK-OVERRIDE-EARTHQUAKE-RATE TO
+                                        WS-BASE-RATE (RATE-IDX, 1,
+                                             WS-CONSTR-IDX, WS-OCC-IDX)
+                               ELSE
+                                   MOVE 0.014500 TO
+                                        WS-BASE-RATE (RATE-IDX, 1,
+                                             WS-CONSTR-IDX, WS-OCC-IDX)
+                               END-IF
+                       END-EVALUATE
+                   ELSE
+                       EVALUATE RATE-IDX
+                           WHEN 2  MOVE 0.006200 TO
+                                  WS-BASE-RATE (RATE-IDX, 1,
+                                       WS-CONSTR-IDX, WS-OCC-IDX)
+                           WHEN 3  MOVE 0.012800 TO
+                                  WS-BASE-RATE (RATE-IDX, 1,
+                                       WS-CONSTR-IDX, WS-OCC-IDX)
+                           WHEN 4  MOVE 0.009600 TO
+                                  WS-BASE-RATE (RATE-IDX, 1,
+                                       WS-CONSTR-IDX, WS-OCC-IDX)
+                           WHEN 5  MOVE 0.014500 TO
+                                  WS-BASE-RATE (RATE-IDX, 1,
+                                       WS-CONSTR-IDX, WS-OCC-IDX)
+                       END-EVALUATE
+                   END-IF
+               END-IF
            END-IF.
 
        P400-EXP-MOD.
@@ -238,15 +462,27 @@
                IF LK-CLAIMS-COUNT-5YR = ZERO
                    MOVE 0.8500 TO WS-EXPERIENCE-MOD
                ELSE
-                   COMPUTE WS-EXPERIENCE-MOD = 
-                       1.0000 + 
-                       ((LK-CLAIMS-AMOUNT-5YR / WS-TOTAL-INSURED-VAL) * 
+                   COMPUTE WS-EXPERIENCE-MOD =
+                       1.0000 +
+                       ((LK-CLAIMS-AMOUNT-5YR / WS-TOTAL-INSURED-VAL) *
                         WS-CREDIBILITY-FACTOR * 0.50)
-                   
+
+      *            Frequency and large-loss patterns from the matched
+      *            claims-detail run add further loading beyond the
+      *            amount-based credibility weighting above.
+                   IF LK-CLAIMS-COUNT-5YR >= 3
+                       ADD 0.100 TO WS-EXPERIENCE-MOD
+                   END-IF
+
+                   IF LK-LARGE-LOSS-COUNT > ZERO
+                       COMPUTE WS-EXPERIENCE-MOD = WS-EXPERIENCE-MOD +
+                           (LK-LARGE-LOSS-COUNT * 0.150)
+                   END-IF
+
                    IF WS-EXPERIENCE-MOD > 2.0000
                        MOVE 2.0000 TO WS-EXPERIENCE-MOD
                    END-IF
-                   
+
                    IF WS-EXPERIENCE-MOD < 0.5000
                        MOVE 0.5000 TO WS-EXPERIENCE-MOD
                    END-IF
@@ -322,11 +558,11 @@
            IF LK-FIRE-PERIL > ZERO
                COMPUTE LK-FIRE-PREMIUM = 
                    (WS-BUILDING-EXPOSURE + WS-CONTENTS-EXPOSURE) *
-                   WS-BASE-RATE (1, 1, 1, 1) * 
+                   WS-BASE-RATE (1, 1, WS-CONSTR-IDX, WS-OCC-IDX) *
                    WS-EXPERIENCE-MOD *
                    (1 + WS-SCHEDULE-MOD) *
                    WS-TREND-FACTOR
-                   
+
                ADD LK-FIRE-PREMIUM TO LK-BASE-AMOUNT
            END-IF
            
@@ -334,11 +570,23 @@
            IF LK-CRIME-PERIL > ZERO
                COMPUTE LK-CRIME-PREMIUM = 
                    (WS-CONTENTS-EXPOSURE * 0.80) *
-                   WS-BASE-RATE (2, 1, 1, 1) * 
+                   WS-BASE-RATE (2, 1, WS-CONSTR-IDX, WS-OCC-IDX) *
                    WS-EXPERIENCE-MOD *
                    (1 + WS-SCHEDULE-MOD) *
                    WS-TREND-FACTOR
                    
+      *        Crime-location correlation: an elevated schedule mod
+      *        already signals a higher-hazard location (poor
+      *        protection class, dense occupancy, older building), and
+      *        crime frequency correlates with that same hazard, so
+      *        load the crime premium further whenever the schedule
+      *        mod is positive.
+               IF WS-SCHEDULE-MOD > ZERO
+                   COMPUTE LK-CRIME-PREMIUM ROUNDED =
+                       LK-CRIME-PREMIUM *
+                       (1 + (WS-SCHEDULE-MOD * WS-CRIME-LOCATION-CORR))
+               END-IF
+
                ADD LK-CRIME-PREMIUM TO LK-BASE-AMOUNT
            END-IF
            
@@ -346,7 +594,7 @@
            IF LK-FLOOD-PERIL > ZERO
                COMPUTE LK-FLOOD-PREMIUM = 
                    WS-BUILDING-EXPOSURE *
-                   WS-BASE-RATE (3, 1, 1, 1) * 
+                   WS-BASE-RATE (3, 1, WS-CONSTR-IDX, WS-OCC-IDX) *
                    WS-EXPERIENCE-MOD *
                    (1 + WS-SCHEDULE-MOD) *
                    WS-TREND-FACTOR * 1.25
@@ -358,39 +606,85 @@
            IF LK-WEATHER-PERIL > ZERO
                COMPUTE LK-WEATHER-PREMIUM = 
                    (WS-BUILDING-EXPOSURE + WS-CONTENTS-EXPOSURE) *
-                   WS-BASE-RATE (4, 1, 1, 1) * 
+                   WS-BASE-RATE (4, 1, WS-CONSTR-IDX, WS-OCC-IDX) *
                    WS-EXPERIENCE-MOD *
                    (1 + WS-SCHEDULE-MOD) *
                    WS-TREND-FACTOR
                    
                ADD LK-WEATHER-PREMIUM TO LK-BASE-AMOUNT
+           END-IF
+
+      * EARTHQUAKE PREMIUM
+           IF LK-EARTHQUAKE-PERIL > ZERO
+               COMPUTE LK-EARTHQUAKE-PREMIUM =
+                   (WS-BUILDING-EXPOSURE + WS-CONTENTS-EXPOSURE) *
+                   WS-BASE-RATE (5, 1, WS-CONSTR-IDX, WS-OCC-IDX) *
+                   WS-EXPERIENCE-MOD *
+                   (1 + WS-SCHEDULE-MOD) *
+                   WS-TREND-FACTOR
+
+               ADD LK-EARTHQUAKE-PREMIUM TO LK-BASE-AMOUNT
+           ELSE
+               MOVE ZERO TO LK-EARTHQUAKE-PREMIUM
            END-IF.
 
        P700-CAT-LOAD.
            MOVE ZERO TO WS-CAT-LOADING
-           
-      * Hurricane loading (wind/weather peril)
+           MOVE ZERO TO LK-HURRICANE-AAL
+           MOVE ZERO TO LK-EARTHQUAKE-AAL
+           MOVE ZERO TO LK-FLOOD-AAL
+           MOVE ZERO TO LK-TORNADO-AAL
+
+      * Hurricane loading (wind/weather peril) -- the per-peril
+      * average annual loss is kept as well as folded into the
+      * blended loading, so it can be reported individually.
            IF LK-WEATHER-PERIL > ZERO
+               COMPUTE LK-HURRICANE-AAL ROUNDED =
+                   LK-WEATHER-PREMIUM * WS-HURRICANE-FACTOR
                COMPUTE WS-CAT-LOADING = WS-CAT-LOADING +
-                   (LK-WEATHER-PREMIUM * WS-HURRICANE-FACTOR)
+                   LK-HURRICANE-AAL
            END-IF
-           
-      * Earthquake loading (affects all perils)  
-           COMPUTE WS-CAT-LOADING = WS-CAT-LOADING +
-               (LK-BASE-AMOUNT * WS-EARTHQUAKE-FACTOR)
-           
+
+      * Earthquake loading -- only when the earthquake peril itself
+      * was selected and separately priced in P600-BASE-PREM; it is
+      * no longer assumed to apply against the whole base amount.
+           IF LK-EARTHQUAKE-PERIL > ZERO
+               COMPUTE LK-EARTHQUAKE-AAL ROUNDED =
+                   LK-EARTHQUAKE-PREMIUM * WS-EARTHQUAKE-FACTOR
+               COMPUTE WS-CAT-LOADING = WS-CAT-LOADING +
+                   LK-EARTHQUAKE-AAL
+           END-IF
+
       * Tornado loading (weather peril primarily)
            IF LK-WEATHER-PERIL > ZERO
+               COMPUTE LK-TORNADO-AAL ROUNDED =
+                   LK-WEATHER-PREMIUM * WS-TORNADO-FACTOR
                COMPUTE WS-CAT-LOADING = WS-CAT-LOADING +
-                   (LK-WEATHER-PREMIUM * WS-TORNADO-FACTOR)
+                   LK-TORNADO-AAL
            END-IF
-           
+
       * Flood cat loading (if flood coverage selected)
            IF LK-FLOOD-PERIL > ZERO
+               COMPUTE LK-FLOOD-AAL ROUNDED =
+                   LK-FLOOD-PREMIUM * WS-FLOOD-FACTOR
                COMPUTE WS-CAT-LOADING = WS-CAT-LOADING +
-                   (LK-FLOOD-PREMIUM * WS-FLOOD-FACTOR)
+                   LK-FLOOD-AAL
            END-IF
-           
+
+      * Peril-correlation loadings -- perils modeled independently
+      * above still move together in an actual storm, so add the
+      * correlated share of one peril's AAL on top of the other's
+      * whenever both are covered.
+           IF LK-FIRE-PERIL > ZERO AND LK-WEATHER-PERIL > ZERO
+               COMPUTE WS-CAT-LOADING = WS-CAT-LOADING +
+                   (LK-HURRICANE-AAL * WS-FIRE-WEATHER-CORR)
+           END-IF
+
+           IF LK-FLOOD-PERIL > ZERO AND LK-WEATHER-PERIL > ZERO
+               COMPUTE WS-CAT-LOADING = WS-CAT-LOADING +
+                   (LK-FLOOD-AAL * WS-FLOOD-WEATHER-CORR)
+           END-IF
+
            MOVE WS-CAT-LOADING TO LK-CAT-LOAD-AMT.
 
        P800-EXPENSE.
@@ -454,24 +748,47 @@
                WS-TOTAL-DISCOUNT.
 
        P950-TAXES.
-           COMPUTE WS-TAX-AMOUNT = 
-               (LK-BASE-AMOUNT + LK-CAT-LOAD-AMT + 
-                LK-EXPENSE-LOAD-AMT + LK-PROFIT-LOAD-AMT - 
-                LK-DISCOUNT-AMT) * 0.0675
-                
+      *    Itemize the premium tax into its state and county pieces
+      *    and add the policy/inspection fees, instead of folding
+      *    everything into one lump tax figure.
+           COMPUTE LK-STATE-TAX-AMT ROUNDED =
+               (LK-BASE-AMOUNT + LK-CAT-LOAD-AMT +
+                LK-EXPENSE-LOAD-AMT + LK-PROFIT-LOAD-AMT -
+                LK-DISCOUNT-AMT) * WS-STATE-TAX-RATE
+
+           COMPUTE LK-COUNTY-TAX-AMT ROUNDED =
+               (LK-BASE-AMOUNT + LK-CAT-LOAD-AMT +
+                LK-EXPENSE-LOAD-AMT + LK-PROFIT-LOAD-AMT -
+                LK-DISCOUNT-AMT) * WS-COUNTY-TAX-RATE
+
+           MOVE WS-POLICY-FEE-AMOUNT TO LK-POLICY-FEE-AMT
+
+           IF LK-SQUARE-FOOTAGE > 10000
+               MOVE WS-INSPECTION-FEE-AMOUNT TO LK-INSPECTION-FEE-AMT
+           ELSE
+               MOVE ZERO TO LK-INSPECTION-FEE-AMT
+           END-IF
+
+           COMPUTE WS-TAX-AMOUNT =
+               LK-STATE-TAX-AMT + LK-COUNTY-TAX-AMT
+
            MOVE WS-TAX-AMOUNT TO LK-TAX-AMT.
 
        P999-FINAL.
-           COMPUTE LK-TOTAL-PREMIUM = 
-               LK-BASE-AMOUNT + LK-CAT-LOAD-AMT + 
+           MOVE 'N' TO LK-RATE-CAPPED-IND
+
+           COMPUTE LK-TOTAL-PREMIUM =
+               LK-BASE-AMOUNT + LK-CAT-LOAD-AMT +
                LK-EXPENSE-LOAD-AMT + LK-PROFIT-LOAD-AMT -
-               LK-DISCOUNT-AMT + LK-TAX-AMT
+               LK-DISCOUNT-AMT + LK-TAX-AMT +
+               LK-POLICY-FEE-AMT + LK-INSPECTION-FEE-AMT
                
            COMPUTE LK-FINAL-RATE-FACTOR = 
                LK-TOTAL-PREMIUM / WS-TOTAL-INSURED-VAL
                
            IF LK-FINAL-RATE-FACTOR > 0.050000
                MOVE 0.050000 TO LK-FINAL-RATE-FACTOR
-               COMPUTE LK-TOTAL-PREMIUM = 
+               COMPUTE LK-TOTAL-PREMIUM =
                    WS-TOTAL-INSURED-VAL * LK-FINAL-RATE-FACTOR
+               MOVE 'Y' TO LK-RATE-CAPPED-IND
            END-IF.
\ No newline at end of file
