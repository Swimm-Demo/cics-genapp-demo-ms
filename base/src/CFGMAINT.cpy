@@ -0,0 +1,14 @@
+       01  CONFIG-MAINT-RECORD.
+           05 CFGM-ACTION              PIC X(1).
+              88 CFGM-ACTION-ADD       VALUE 'A'.
+              88 CFGM-ACTION-UPDATE    VALUE 'U'.
+              88 CFGM-ACTION-DELETE    VALUE 'D'.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CFGM-KEY                 PIC X(20).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CFGM-VALUE               PIC X(100).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CFGM-TYPE                PIC X(1).
+              88 CFGM-TYPE-NUMERIC     VALUE 'N'.
+              88 CFGM-TYPE-TEXT        VALUE 'T'.
+              88 CFGM-TYPE-DATE        VALUE 'D'.
