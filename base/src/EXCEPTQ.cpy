@@ -0,0 +1,14 @@
+       01  EXCEPTION-RECORD.
+           05 EXC-CUSTOMER-NUM         PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 EXC-PROPERTY-TYPE        PIC X(15).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 EXC-POSTCODE             PIC X(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 EXC-RISK-SCORE           PIC ZZ9.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 EXC-TOTAL-PREMIUM        PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 EXC-STATUS               PIC X(20).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 EXC-REJECT-REASON        PIC X(50).
