@@ -0,0 +1,7 @@
+       01  TREND-HISTORY-RECORD.
+           05 TRH-RUN-DATE             PIC 9(8).
+           05 TRH-RUN-TIME             PIC X(8).
+           05 TRH-TOTAL-REC            PIC 9(7).
+           05 TRH-APPROVED-CNT         PIC 9(6).
+           05 TRH-GRAND-TOTAL-PREM     PIC 9(13)V99.
+           05 TRH-AVG-RISK-SCORE       PIC 999V99.
