@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAPCAN1.
+      *================================================================*
+      * PROGRAM: LGAPCAN1 - CANCELLATION / RETURN PREMIUM CALCULATION *
+      * PURPOSE: READS A FILE OF MIDTERM CANCELLATION REQUESTS,       *
+      *          LOCATES EACH POLICY'S CURRENT PREMIUM ON THE OUTPUT  *
+      *          FILE, AND CALCULATES THE UNEARNED PREMIUM TO BE      *
+      *          RETURNED FOR THE REMAINDER OF THE POLICY TERM.       *
+      *          INSURED-REQUESTED CANCELLATIONS ARE SHORT-RATED;     *
+      *          COMPANY/NONPAY CANCELLATIONS ARE RETURNED PRO-RATA.  *
+      * AUTHOR:  LGAP DEVELOPMENT TEAM                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANCEL-FILE ASSIGN TO 'CANCEL.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-CANX-STAT.
+
+           SELECT PREMIUM-FILE ASSIGN TO 'OUTPUT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PREM-STAT.
+
+           SELECT RETURN-FILE ASSIGN TO 'CANRET.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-OUT-STAT.
+
+           SELECT REPORT-FILE ASSIGN TO 'CANRPT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STAT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  CANCEL-FILE.
+           COPY CANCELREC.
+
+       FD  PREMIUM-FILE.
+           COPY OUTPUTREC.
+
+       FD  RETURN-FILE.
+       01  RETURN-LINE                 PIC X(200).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-CANX-STAT                PIC X(2).
+           88 CANCEL-OK                VALUE '00'.
+           88 CANCEL-EOF               VALUE '10'.
+
+       01  WS-PREM-STAT                PIC X(2).
+           88 PREMIUM-OK               VALUE '00'.
+           88 PREMIUM-EOF              VALUE '10'.
+
+       01  WS-OUT-STAT                 PIC X(2).
+           88 RETURN-FILE-OK           VALUE '00'.
+
+       01  WS-RPT-STAT                 PIC X(2).
+           88 REPORT-OK                VALUE '00'.
+
+      *----------------------------------------------------------------*
+      * THE SHORT-RATE PENALTY APPLIED TO INSURED-REQUESTED            *
+      * CANCELLATIONS -- THE COMPANY RETAINS THIS SHARE OF THE         *
+      * UNEARNED PREMIUM RATHER THAN RETURNING IT IN FULL.             *
+      *----------------------------------------------------------------*
+       01  WS-SHORT-RATE-PENALTY-PCT   PIC V99 VALUE .10.
+
+       01  WS-COUNTERS.
+           05 WS-TOTAL-TRANS           PIC 9(7) VALUE ZERO.
+           05 WS-MATCHED-CNT           PIC 9(6) VALUE ZERO.
+           05 WS-NOT-FOUND-CNT         PIC 9(6) VALUE ZERO.
+           05 WS-SHORT-RATED-CNT       PIC 9(6) VALUE ZERO.
+           05 WS-PRO-RATA-CNT          PIC 9(6) VALUE ZERO.
+
+       01  WS-CANCELLATION-TOTALS.
+           05 WS-TOTAL-RETURN-PREM     PIC 9(10)V99 VALUE ZERO.
+
+       01  WS-POLICY-FOUND             PIC X VALUE 'N'.
+           88 POLICY-WAS-FOUND         VALUE 'Y'.
+
+       01  WS-TOTAL-PREM               PIC 9(8)V99.
+       01  WS-UNEARNED-PREM            PIC 9(8)V99.
+       01  WS-RETURN-PREMIUM           PIC 9(8)V99.
+       01  WS-PRORATE-FRACTION         PIC V9(4).
+
+       01  WS-DATE-INTEGERS            COMP.
+           05 WS-EFF-INT               PIC 9(9).
+           05 WS-EXP-INT               PIC 9(9).
+           05 WS-CAN-INT               PIC 9(9).
+           05 WS-TERM-DAYS             PIC 9(9).
+           05 WS-REMAIN-DAYS           PIC 9(9).
+
+       01  OUT-EFFECTIVE-DATE-HOLD     PIC 9(8).
+       01  WS-EFFECTIVE-DATE-X REDEFINES OUT-EFFECTIVE-DATE-HOLD.
+           05 WS-EFF-YYYY              PIC 9(4).
+           05 WS-EFF-MMDD              PIC 9(4).
+
+       01  WS-EXPIRE-DATE-NUM          PIC 9(8).
+       01  WS-EXPIRE-DATE-X REDEFINES WS-EXPIRE-DATE-NUM.
+           05 WS-EXPIRE-YYYY           PIC 9(4).
+           05 WS-EXPIRE-MMDD           PIC 9(4).
+
+       01  WS-CANX-RESULT              PIC X(15).
+       01  WS-CANX-METHOD              PIC X(10).
+
+       PROCEDURE DIVISION.
+
+       P100-MAIN.
+           PERFORM P200-INIT
+           PERFORM P300-OPEN-FILES
+           PERFORM P400-WRITE-RETURN-HEADER
+           PERFORM P500-PROCESS-CANCELLATIONS
+           PERFORM P600-WRITE-SUMMARY
+           PERFORM P700-CLOSE-FILES
+           STOP RUN.
+
+       P200-INIT.
+           CONTINUE.
+
+       P300-OPEN-FILES.
+           OPEN INPUT CANCEL-FILE
+           IF NOT CANCEL-OK
+               DISPLAY 'ERROR: Cannot open cancellation file: '
+                       WS-CANX-STAT
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RETURN-FILE
+           IF NOT RETURN-FILE-OK
+               DISPLAY 'ERROR: Cannot open return premium file: '
+                       WS-OUT-STAT
+               CLOSE CANCEL-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR: Cannot open cancellation report file: '
+                       WS-RPT-STAT
+               CLOSE CANCEL-FILE
+               CLOSE RETURN-FILE
+               STOP RUN
+           END-IF.
+
+       P400-WRITE-RETURN-HEADER.
+           STRING 'CUSTOMER_NUM' ',' 'CANCEL_REASON' ',' 'METHOD' ','
+                  'RETURN_PREMIUM' ',' 'RESULT'
+                  DELIMITED BY SIZE INTO RETURN-LINE
+           WRITE RETURN-LINE.
+
+       P500-PROCESS-CANCELLATIONS.
+           PERFORM P510-READ-CANCEL
+           PERFORM UNTIL CANCEL-EOF
+               PERFORM P520-PROCESS-CANCELLATION
+               PERFORM P510-READ-CANCEL
+           END-PERFORM.
+
+       P510-READ-CANCEL.
+           READ CANCEL-FILE
+           END-READ.
+
+       P520-PROCESS-CANCELLATION.
+           ADD 1 TO WS-TOTAL-TRANS
+           MOVE 'N' TO WS-POLICY-FOUND
+           MOVE ZERO TO WS-RETURN-PREMIUM
+
+           PERFORM P530-LOOKUP-POLICY
+
+           IF POLICY-WAS-FOUND
+               ADD 1 TO WS-MATCHED-CNT
+               PERFORM P540-CALC-RETURN-PREMIUM
+               ADD WS-RETURN-PREMIUM TO WS-TOTAL-RETURN-PREM
+               MOVE 'PROCESSED' TO WS-CANX-RESULT
+           ELSE
+               ADD 1 TO WS-NOT-FOUND-CNT
+               MOVE 'NOT FOUND' TO WS-CANX-RESULT
+           END-IF
+
+           PERFORM P560-WRITE-RETURN-RECORD.
+
+      *----------------------------------------------------------------*
+      * THE PREMIUM FILE HAS NO KEYED ACCESS, SO EACH CANCELLATION RE- *
+      * SCANS IT FROM THE TOP FOR THE MATCHING CUSTOMER, THE SAME      *
+      * TECHNIQUE LGAPEND1 USES FOR ENDORSEMENT LOOKUPS.               *
+      *----------------------------------------------------------------*
+       P530-LOOKUP-POLICY.
+           OPEN INPUT PREMIUM-FILE
+           IF NOT PREMIUM-OK
+               DISPLAY 'ERROR: Cannot open premium output file: '
+                       WS-PREM-STAT
+               GO TO P530-EXIT
+           END-IF
+
+           PERFORM P531-SCAN-PREMIUM-FILE
+                   UNTIL PREMIUM-EOF OR POLICY-WAS-FOUND
+
+           CLOSE PREMIUM-FILE.
+
+       P530-EXIT.
+           EXIT.
+
+       P531-SCAN-PREMIUM-FILE.
+           READ PREMIUM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF OUT-CUSTOMER-NUM = CANX-CUSTOMER-NUM AND
+                      OUT-STATUS = 'APPROVED'
+                       MOVE 'Y' TO WS-POLICY-FOUND
+                   END-IF
+           END-READ.
+
+       P540-CALC-RETURN-PREMIUM.
+           COMPUTE WS-TOTAL-PREM =
+               FUNCTION NUMVAL(OUT-TOTAL-PREMIUM)
+
+           PERFORM P541-CALC-PRORATE-FRACTION
+
+           COMPUTE WS-UNEARNED-PREM ROUNDED =
+               WS-TOTAL-PREM * WS-PRORATE-FRACTION
+
+           IF CANX-REASON-INSURED
+               COMPUTE WS-RETURN-PREMIUM ROUNDED =
+                   WS-UNEARNED-PREM *
+                   (1 - WS-SHORT-RATE-PENALTY-PCT)
+               MOVE 'SHORT RATE' TO WS-CANX-METHOD
+               ADD 1 TO WS-SHORT-RATED-CNT
+           ELSE
+               MOVE WS-UNEARNED-PREM TO WS-RETURN-PREMIUM
+               MOVE 'PRO RATA' TO WS-CANX-METHOD
+               ADD 1 TO WS-PRO-RATA-CNT
+           END-IF.
+
+       P541-CALC-PRORATE-FRACTION.
+      *    Prorate the unearned premium by the share of the policy
+      *    term still remaining after the cancellation date -- the
+      *    same effective-date-plus-term expiration logic LGAPREN1
+      *    and LGAPEND1 use.
+           MOVE 1 TO WS-PRORATE-FRACTION
+           IF OUT-EFFECTIVE-DATE = ZERO OR OUT-POLICY-TERM = ZERO
+               GO TO P541-EXIT
+           END-IF
+
+           MOVE OUT-EFFECTIVE-DATE TO OUT-EFFECTIVE-DATE-HOLD
+           COMPUTE WS-EXPIRE-YYYY = WS-EFF-YYYY + OUT-POLICY-TERM
+           MOVE WS-EFF-MMDD TO WS-EXPIRE-MMDD
+
+           COMPUTE WS-EFF-INT = FUNCTION INTEGER-OF-DATE
+                                  (OUT-EFFECTIVE-DATE)
+           COMPUTE WS-EXP-INT = FUNCTION INTEGER-OF-DATE
+                                  (WS-EXPIRE-DATE-NUM)
+           COMPUTE WS-CAN-INT = FUNCTION INTEGER-OF-DATE
+                                  (CANX-CANCEL-DATE)
+
+           COMPUTE WS-TERM-DAYS = WS-EXP-INT - WS-EFF-INT
+           IF WS-TERM-DAYS = ZERO
+               GO TO P541-EXIT
+           END-IF
+
+           IF WS-CAN-INT >= WS-EXP-INT
+               MOVE ZERO TO WS-PRORATE-FRACTION
+               GO TO P541-EXIT
+           END-IF
+
+           IF WS-CAN-INT <= WS-EFF-INT
+               MOVE 1 TO WS-PRORATE-FRACTION
+               GO TO P541-EXIT
+           END-IF
+
+           COMPUTE WS-REMAIN-DAYS = WS-EXP-INT - WS-CAN-INT
+           COMPUTE WS-PRORATE-FRACTION ROUNDED =
+               WS-REMAIN-DAYS / WS-TERM-DAYS.
+
+       P541-EXIT.
+           EXIT.
+
+       P560-WRITE-RETURN-RECORD.
+           STRING FUNCTION TRIM(CANX-CUSTOMER-NUM) ','
+                  FUNCTION TRIM(CANX-CANCEL-REASON) ','
+                  FUNCTION TRIM(WS-CANX-METHOD) ','
+                  FUNCTION TRIM(WS-RETURN-PREMIUM) ','
+                  FUNCTION TRIM(WS-CANX-RESULT)
+                  DELIMITED BY SIZE INTO RETURN-LINE
+           WRITE RETURN-LINE.
+
+       P600-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '   CANCELLATION / RETURN PREMIUM SUMMARY REPORT'
+                TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Transactions Processed: ' WS-TOTAL-TRANS
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Policies Matched:       ' WS-MATCHED-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Policies Not Found:     ' WS-NOT-FOUND-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Short-Rated Returns:    ' WS-SHORT-RATED-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Pro-Rata Returns:       ' WS-PRO-RATA-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Total Return Premium:   ' WS-TOTAL-RETURN-PREM
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '              END OF REPORT' TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       P700-CLOSE-FILES.
+           CLOSE CANCEL-FILE
+           CLOSE RETURN-FILE
+           CLOSE REPORT-FILE.
