@@ -15,13 +15,15 @@
        01  WS-CRIME-FACTOR             PIC V99 VALUE 0.60.
        01  WS-FLOOD-FACTOR             PIC V99 VALUE 1.20.
        01  WS-WEATHER-FACTOR           PIC V99 VALUE 0.90.
-       
+       01  WS-LIABILITY-FACTOR         PIC V99 VALUE 0.70.
+
        LINKAGE SECTION.
        01  LK-RISK-SCORE               PIC 999.
        01  LK-FIRE-PERIL               PIC 9(4).
        01  LK-CRIME-PERIL              PIC 9(4).
        01  LK-FLOOD-PERIL              PIC 9(4).
        01  LK-WEATHER-PERIL            PIC 9(4).
+       01  LK-LIABILITY-PERIL          PIC 9(4).
        01  LK-STAT                     PIC 9.
        01  LK-STAT-DESC                PIC X(20).
        01  LK-REJ-RSN                  PIC X(50).
@@ -29,14 +31,18 @@
        01  LK-CRIME-PREMIUM            PIC 9(8)V99.
        01  LK-FLOOD-PREMIUM            PIC 9(8)V99.
        01  LK-WEATHER-PREMIUM          PIC 9(8)V99.
+       01  LK-LIABILITY-PREMIUM        PIC 9(8)V99.
        01  LK-TOTAL-PREMIUM            PIC 9(9)V99.
        01  LK-DISC-FACT                PIC V99.
-       
-       PROCEDURE DIVISION USING LK-RISK-SCORE, LK-FIRE-PERIL, LK-CRIME-PERIL,
-                                LK-FLOOD-PERIL, LK-WEATHER-PERIL, LK-STAT,
-                                LK-STAT-DESC, LK-REJ-RSN, LK-FIRE-PREMIUM,
-                                LK-CRIME-PREMIUM, LK-FLOOD-PREMIUM,
-                                LK-WEATHER-PREMIUM, LK-TOTAL-PREMIUM,
+
+       PROCEDURE DIVISION USING LK-RISK-SCORE, LK-FIRE-PERIL,
+                                LK-CRIME-PERIL,
+                                LK-FLOOD-PERIL, LK-WEATHER-PERIL,
+                                LK-LIABILITY-PERIL, LK-STAT,
+                                LK-STAT-DESC, LK-REJ-RSN,
+                                LK-FIRE-PREMIUM, LK-CRIME-PREMIUM,
+                                LK-FLOOD-PREMIUM, LK-WEATHER-PREMIUM,
+                                LK-LIABILITY-PREMIUM, LK-TOTAL-PREMIUM,
                                 LK-DISC-FACT.
        
        MAIN-LOGIC.
@@ -69,7 +75,19 @@
            ELSE
                MOVE 0.60 TO WS-CRIME-FACTOR
            END-IF.
-       
+
+           EXEC SQL
+               SELECT FACTOR_VALUE INTO :WS-LIABILITY-FACTOR
+               FROM RISK_FACTORS
+               WHERE PERIL_TYPE = 'LIABILITY'
+           END-EXEC.
+
+           IF SQLCODE = 0
+               CONTINUE
+           ELSE
+               MOVE 0.70 TO WS-LIABILITY-FACTOR
+           END-IF.
+
        CALCULATE-VERDICT.
            IF LK-RISK-SCORE > 200
              MOVE 2 TO LK-STAT
@@ -102,19 +120,24 @@
            COMPUTE LK-FIRE-PREMIUM =
              ((LK-RISK-SCORE * WS-FIRE-FACTOR) * LK-FIRE-PERIL *
                LK-DISC-FACT)
-           
+
            COMPUTE LK-CRIME-PREMIUM =
              ((LK-RISK-SCORE * WS-CRIME-FACTOR) * LK-CRIME-PERIL *
                LK-DISC-FACT)
-           
+
            COMPUTE LK-FLOOD-PREMIUM =
              ((LK-RISK-SCORE * WS-FLOOD-FACTOR) * LK-FLOOD-PERIL *
                LK-DISC-FACT)
-           
+
            COMPUTE LK-WEATHER-PREMIUM =
              ((LK-RISK-SCORE * WS-WEATHER-FACTOR) * LK-WEATHER-PERIL *
                LK-DISC-FACT)
 
-           COMPUTE LK-TOTAL-PREMIUM = 
-             LK-FIRE-PREMIUM + LK-CRIME-PREMIUM + 
-             LK-FLOOD-PREMIUM + LK-WEATHER-PREMIUM. 
\ No newline at end of file
+           COMPUTE LK-LIABILITY-PREMIUM =
+             ((LK-RISK-SCORE * WS-LIABILITY-FACTOR) *
+               LK-LIABILITY-PERIL * LK-DISC-FACT)
+
+           COMPUTE LK-TOTAL-PREMIUM =
+             LK-FIRE-PREMIUM + LK-CRIME-PREMIUM +
+             LK-FLOOD-PREMIUM + LK-WEATHER-PREMIUM +
+             LK-LIABILITY-PREMIUM. 
\ No newline at end of file
