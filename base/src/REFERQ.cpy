@@ -0,0 +1,14 @@
+       01  REFERRAL-RECORD.
+           05 REF-CUSTOMER-NUM         PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 REF-PROPERTY-TYPE        PIC X(15).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 REF-POSTCODE             PIC X(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 REF-RISK-SCORE           PIC ZZ9.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 REF-TOTAL-PREMIUM        PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 REF-RATE-FACTOR          PIC 9.999999.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 REF-REASON               PIC X(50).
