@@ -86,6 +86,7 @@
                  15 IN-CRIME-PERIL     PIC 9(4).
                  15 IN-FLOOD-PERIL     PIC 9(4).
                  15 IN-WEATHER-PERIL   PIC 9(4).
+                 15 IN-EARTHQUAKE-PERIL PIC 9(4).
                  15 IN-LIABILITY-PERIL PIC 9(4).
               
               10 IN-COVERAGE-MODIFIERS.
@@ -115,7 +116,12 @@
               10 IN-LARGEST-CLAIM-DATE PIC 9(8).
               10 IN-CLAIMS-FREE-YEARS  PIC 99.
 
-           05 FILLER                   PIC X(10).
+           05 IN-MULTI-POLICY-IND      PIC X(1).
+              88 MULTI-POLICY-IND-YES  VALUE 'Y'.
+           05 IN-SAFETY-PROGRAM-IND    PIC X(1).
+              88 SAFETY-PROGRAM-IND-YES VALUE 'Y'.
+
+           05 IN-AGENCY-CODE           PIC X(4).
 
       *----------------------------------------------------------------*
       * VARIABLE LENGTH DETAIL RECORDS                                *
@@ -129,46 +135,43 @@
            05 VIR-CUSTOMER-NUM         PIC X(10).
            05 VIR-SEQUENCE             PIC 999.
            05 VIR-DATA                 PIC X(4000).
-           
-       01  VIR-BUILDING-DATA REDEFINES VIR-DATA.
-           05 VIR-BUILDING-COUNT       PIC 99.
-           05 VIR-BUILDING-ARRAY       OCCURS 1 TO 50 TIMES 
-                                      DEPENDING ON VIR-BUILDING-COUNT
+
+           05 VIR-BUILDING-DATA REDEFINES VIR-DATA.
+              10 VIR-BUILDING-COUNT    PIC 99.
+              10 VIR-BUILDING-ARRAY    OCCURS 50 TIMES
                                       INDEXED BY BLDG-IDX.
-              10 VIR-BUILDING-ID       PIC X(5).
-              10 VIR-BUILDING-TYPE     PIC X(20).
-              10 VIR-BUILDING-USE      PIC X(30).
-              10 VIR-SQ-FOOTAGE        PIC 9(8).
-              10 VIR-CONSTRUCTION-YR   PIC 9(4).
-              10 VIR-BUILDING-VALUE    PIC 9(9)V99.
-              10 VIR-CONTENTS-VALUE    PIC 9(9)V99.
-              10 VIR-SPECIAL-HAZARDS   PIC X(100).
+                 15 VIR-BUILDING-ID       PIC X(5).
+                 15 VIR-BUILDING-TYPE     PIC X(20).
+                 15 VIR-BUILDING-USE      PIC X(30).
+                 15 VIR-SQ-FOOTAGE        PIC 9(8).
+                 15 VIR-CONSTRUCTION-YR   PIC 9(4).
+                 15 VIR-BUILDING-VALUE    PIC 9(9)V99.
+                 15 VIR-CONTENTS-VALUE    PIC 9(9)V99.
+                 15 VIR-SPECIAL-HAZARDS   PIC X(100).
 
-       01  VIR-CLAIMS-DATA REDEFINES VIR-DATA.
-           05 VIR-CLAIMS-COUNT         PIC 99.
-           05 VIR-CLAIMS-ARRAY         OCCURS 1 TO 25 TIMES 
-                                      DEPENDING ON VIR-CLAIMS-COUNT
+           05 VIR-CLAIMS-DATA REDEFINES VIR-DATA.
+              10 VIR-CLAIMS-COUNT      PIC 99.
+              10 VIR-CLAIMS-ARRAY      OCCURS 25 TIMES
                                       INDEXED BY CLAIMS-IDX.
-              10 VIR-CLAIM-NUMBER      PIC X(15).
-              10 VIR-CLAIM-DATE        PIC 9(8).
-              10 VIR-LOSS-DATE         PIC 9(8).
-              10 VIR-CLAIM-TYPE        PIC X(10).
-              10 VIR-CAUSE-OF-LOSS     PIC X(20).
-              10 VIR-CLAIM-STATUS      PIC X(10).
-              10 VIR-PAID-AMOUNT       PIC 9(8)V99.
-              10 VIR-RESERVE-AMOUNT    PIC 9(8)V99.
-              10 VIR-CLAIM-NOTES       PIC X(100).
+                 15 VIR-CLAIM-NUMBER      PIC X(15).
+                 15 VIR-CLAIM-DATE        PIC 9(8).
+                 15 VIR-LOSS-DATE         PIC 9(8).
+                 15 VIR-CLAIM-TYPE        PIC X(10).
+                 15 VIR-CAUSE-OF-LOSS     PIC X(20).
+                 15 VIR-CLAIM-STATUS      PIC X(10).
+                 15 VIR-PAID-AMOUNT       PIC 9(8)V99.
+                 15 VIR-RESERVE-AMOUNT    PIC 9(8)V99.
+                 15 VIR-CLAIM-NOTES       PIC X(100).
 
-       01  VIR-EQUIPMENT-DATA REDEFINES VIR-DATA.
-           05 VIR-EQUIPMENT-COUNT      PIC 99.
-           05 VIR-EQUIPMENT-ARRAY      OCCURS 1 TO 30 TIMES 
-                                      DEPENDING ON VIR-EQUIPMENT-COUNT
+           05 VIR-EQUIPMENT-DATA REDEFINES VIR-DATA.
+              10 VIR-EQUIPMENT-COUNT   PIC 99.
+              10 VIR-EQUIPMENT-ARRAY   OCCURS 30 TIMES
                                       INDEXED BY EQUIP-IDX.
-              10 VIR-EQUIPMENT-ID      PIC X(10).
-              10 VIR-EQUIPMENT-TYPE    PIC X(30).
-              10 VIR-MANUFACTURER      PIC X(25).
-              10 VIR-MODEL-NUMBER      PIC X(20).
-              10 VIR-SERIAL-NUMBER     PIC X(25).
-              10 VIR-PURCHASE-DATE     PIC 9(8).
-              10 VIR-EQUIPMENT-VALUE   PIC 9(8)V99.
-              10 VIR-REPLACEMENT-COST  PIC 9(8)V99.
\ No newline at end of file
+                 15 VIR-EQUIPMENT-ID      PIC X(10).
+                 15 VIR-EQUIPMENT-TYPE    PIC X(30).
+                 15 VIR-MANUFACTURER      PIC X(25).
+                 15 VIR-MODEL-NUMBER      PIC X(20).
+                 15 VIR-SERIAL-NUMBER     PIC X(25).
+                 15 VIR-PURCHASE-DATE     PIC 9(8).
+                 15 VIR-EQUIPMENT-VALUE   PIC 9(8)V99.
+                 15 VIR-REPLACEMENT-COST  PIC 9(8)V99.
\ No newline at end of file
