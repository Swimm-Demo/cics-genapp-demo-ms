@@ -0,0 +1,22 @@
+       01  AUDIT-RECORD.
+           05 AUD-PROCESS-DATE         PIC 9(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 AUD-PROCESS-TIME         PIC 9(8).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 AUD-CUSTOMER-NUM         PIC X(10).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 AUD-RISK-SCORE           PIC ZZ9.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 AUD-MAX-RISK-SCORE       PIC ZZ9.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 AUD-PENDING-THRESHOLD    PIC ZZ9.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 AUD-TOT-PREMIUM          PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 AUD-MIN-PREMIUM          PIC Z,ZZZ,ZZ9.99.
+           05 FILLER                   PIC X VALUE SPACE.
+           05 AUD-DB03-VERDICT         PIC X(20).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 AUD-FINAL-VERDICT        PIC X(20).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 AUD-REJECT-REASON        PIC X(50).
