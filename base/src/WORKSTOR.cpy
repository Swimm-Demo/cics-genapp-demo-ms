@@ -15,6 +15,7 @@
        01  WS-PROCESSING-COUNTERS.
            05 WS-REC-CNT               PIC 9(7) VALUE ZERO.
            05 WS-ERR-CNT               PIC 9(6) VALUE ZERO.
+           05 WS-ERR-REC-CNT           PIC 9(7) VALUE ZERO.
            05 WS-PROC-CNT              PIC 9(7) VALUE ZERO.
            05 WS-REJECTED-CNT          PIC 9(6) VALUE ZERO.
            05 WS-WARNING-CNT           PIC 9(6) VALUE ZERO.
@@ -103,6 +104,8 @@
               10 WS-CR-PREM            PIC 9(8)V99.
               10 WS-FL-PREM            PIC 9(8)V99.
               10 WS-WE-PREM            PIC 9(8)V99.
+              10 WS-EQ-PREM            PIC 9(8)V99.
+              10 WS-LI-PREM            PIC 9(8)V99.
               10 WS-TOT-PREM           PIC 9(9)V99.
            
            05 WS-TAXES-FEES.
@@ -133,6 +136,9 @@
            05 WS-DISC-FACT             PIC V99 VALUE 1.00.
            05 WS-TOTAL-DISC-FACT       PIC V99 VALUE 1.00.
 
+           05 WS-RATE-CAPPED-IND       PIC X VALUE 'N'.
+              88 RATE-CAPPED-YES       VALUE 'Y'.
+
        01  WS-RATE-TABLE-DATA.
            05 WS-RATE-EFFECTIVE-DATE   PIC 9(8).
            05 WS-RATE-TERRITORY        PIC X(5).
@@ -140,6 +146,22 @@
            05 WS-RATE-OCCUPANCY        PIC X(5).
            05 WS-RATE-PROTECTION       PIC X(2).
 
+       01  WS-MULTI-RECORD-CONTROL.
+           05 WS-HELD-POLICY-RECORD    PIC X(600).
+           05 WS-POLICY-PENDING        PIC X(1) VALUE 'N'.
+              88 POLICY-IS-PENDING     VALUE 'Y'.
+
+       01  WS-BUILDING-SCHEDULE.
+           05 WS-SCHED-BUILDING-COUNT  PIC 999 VALUE ZERO.
+           05 WS-SCHED-BUILDING-VALUE  PIC 9(10)V99 VALUE ZERO.
+           05 WS-SCHED-CONTENTS-VALUE  PIC 9(10)V99 VALUE ZERO.
+
+       01  WS-CLAIMS-SCHEDULE.
+           05 WS-SCHED-CLAIMS-COUNT    PIC 99 VALUE ZERO.
+           05 WS-SCHED-CLAIMS-AMOUNT   PIC 9(8)V99 VALUE ZERO.
+           05 WS-SCHED-LARGE-LOSS-CNT  PIC 9 VALUE ZERO.
+           05 WS-CLAIM-INCURRED-AMT    PIC 9(8)V99 VALUE ZERO.
+
        01  WS-ERROR-HANDLING.
            05 WS-ERROR-ARRAY           OCCURS 20 TIMES
                                        INDEXED BY ERR-IDX.
@@ -155,13 +177,19 @@
            05 WS-WARNING-COUNT         PIC 99.
            05 WS-ERR-MSG               PIC X(100).
 
+       01  WS-ERROR-STAGING.
+           05 WS-STAGE-ERROR-CODE      PIC X(6).
+           05 WS-STAGE-ERROR-SEVERITY  PIC X(1).
+           05 WS-STAGE-ERROR-FIELD     PIC X(20).
+           05 WS-STAGE-ERROR-MESSAGE   PIC X(80).
+
        01  WS-CALCULATION-WORK.
            05 WS-TEMP-AMOUNT           PIC 9(10)V99.
            05 WS-TEMP-RATE             PIC V9(8).
            05 WS-TEMP-FACTOR           PIC V9999.
            05 WS-TEMP-PERCENTAGE       PIC 999V99.
            05 WS-WORK-DATE             PIC 9(8).
-           05 WS-WORK-COUNTER          PIC 9(4).
+           05 WS-WORK-COUNTER          PIC 9(8).
 
        01  WS-CONTROL-TOTALS.
            05 WS-INPUT-HASH-TOTAL      PIC 9(12)V99.
