@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAPEND1.
+      *================================================================*
+      * PROGRAM: LGAPEND1 - ENDORSEMENT / MIDTERM CHANGE PROCESSING   *
+      * PURPOSE: READS A FILE OF MIDTERM COVERAGE-CHANGE REQUESTS,    *
+      *          LOCATES EACH POLICY'S CURRENT PREMIUM ON THE OUTPUT  *
+      *          FILE, AND CALCULATES THE ADDITIONAL OR RETURN        *
+      *          PREMIUM THE CHANGE GENERATES FOR THE REMAINDER OF    *
+      *          THE POLICY TERM                                      *
+      * AUTHOR:  LGAP DEVELOPMENT TEAM                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENDORSEMENT-FILE ASSIGN TO 'ENDORSE.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-ENDO-STAT.
+
+           SELECT PREMIUM-FILE ASSIGN TO 'OUTPUT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PREM-STAT.
+
+           SELECT ENDORSED-FILE ASSIGN TO 'ENDORSED.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-OUT-STAT.
+
+           SELECT REPORT-FILE ASSIGN TO 'ENDORPT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STAT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ENDORSEMENT-FILE.
+           COPY ENDORSEREC.
+
+       FD  PREMIUM-FILE.
+           COPY OUTPUTREC.
+
+       FD  ENDORSED-FILE.
+       01  ENDORSED-LINE               PIC X(200).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ENDO-STAT                PIC X(2).
+           88 ENDORSEMENT-OK           VALUE '00'.
+           88 ENDORSEMENT-EOF          VALUE '10'.
+
+       01  WS-PREM-STAT                PIC X(2).
+           88 PREMIUM-OK               VALUE '00'.
+           88 PREMIUM-EOF              VALUE '10'.
+
+       01  WS-OUT-STAT                 PIC X(2).
+           88 ENDORSED-FILE-OK         VALUE '00'.
+
+       01  WS-RPT-STAT                 PIC X(2).
+           88 REPORT-OK                VALUE '00'.
+
+       01  WS-COUNTERS.
+           05 WS-TOTAL-TRANS           PIC 9(7) VALUE ZERO.
+           05 WS-MATCHED-CNT           PIC 9(6) VALUE ZERO.
+           05 WS-NOT-FOUND-CNT         PIC 9(6) VALUE ZERO.
+
+       01  WS-ENDORSEMENT-TOTALS.
+           05 WS-TOTAL-ADDL-PREM       PIC S9(10)V99 VALUE ZERO.
+
+       01  WS-POLICY-FOUND             PIC X VALUE 'N'.
+           88 POLICY-WAS-FOUND         VALUE 'Y'.
+
+       01  WS-BASE-PERIL-PREM          PIC 9(8)V99.
+       01  WS-ADDL-PREMIUM             PIC S9(8)V99.
+       01  WS-PRORATE-FRACTION         PIC V9(4).
+
+       01  WS-DATE-INTEGERS            COMP.
+           05 WS-EFF-INT               PIC 9(9).
+           05 WS-EXP-INT               PIC 9(9).
+           05 WS-CHG-INT               PIC 9(9).
+           05 WS-TERM-DAYS             PIC 9(9).
+           05 WS-REMAIN-DAYS           PIC 9(9).
+
+       01  OUT-EFFECTIVE-DATE-HOLD     PIC 9(8).
+       01  WS-EFFECTIVE-DATE-X REDEFINES OUT-EFFECTIVE-DATE-HOLD.
+           05 WS-EFF-YYYY              PIC 9(4).
+           05 WS-EFF-MMDD              PIC 9(4).
+
+       01  WS-EXPIRE-DATE-NUM          PIC 9(8).
+       01  WS-EXPIRE-DATE-X REDEFINES WS-EXPIRE-DATE-NUM.
+           05 WS-EXPIRE-YYYY           PIC 9(4).
+           05 WS-EXPIRE-MMDD           PIC 9(4).
+
+       01  WS-ENDO-RESULT              PIC X(15).
+
+       PROCEDURE DIVISION.
+
+       P100-MAIN.
+           PERFORM P200-INIT
+           PERFORM P300-OPEN-FILES
+           PERFORM P400-WRITE-ENDORSED-HEADER
+           PERFORM P500-PROCESS-ENDORSEMENTS
+           PERFORM P600-WRITE-SUMMARY
+           PERFORM P700-CLOSE-FILES
+           STOP RUN.
+
+       P200-INIT.
+           CONTINUE.
+
+       P300-OPEN-FILES.
+           OPEN INPUT ENDORSEMENT-FILE
+           IF NOT ENDORSEMENT-OK
+               DISPLAY 'ERROR: Cannot open endorsement file: '
+                       WS-ENDO-STAT
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT ENDORSED-FILE
+           IF NOT ENDORSED-FILE-OK
+               DISPLAY 'ERROR: Cannot open endorsed extract file: '
+                       WS-OUT-STAT
+               CLOSE ENDORSEMENT-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR: Cannot open endorsement report file: '
+                       WS-RPT-STAT
+               CLOSE ENDORSEMENT-FILE
+               CLOSE ENDORSED-FILE
+               STOP RUN
+           END-IF.
+
+       P400-WRITE-ENDORSED-HEADER.
+           STRING 'CUSTOMER_NUM' ',' 'PERIL_TYPE' ','
+                  'COVERAGE_CHANGE_PCT' ',' 'ADDITIONAL_PREMIUM' ','
+                  'RESULT'
+                  DELIMITED BY SIZE INTO ENDORSED-LINE
+           WRITE ENDORSED-LINE.
+
+       P500-PROCESS-ENDORSEMENTS.
+           PERFORM P510-READ-ENDORSEMENT
+           PERFORM UNTIL ENDORSEMENT-EOF
+               PERFORM P520-PROCESS-ENDORSEMENT
+               PERFORM P510-READ-ENDORSEMENT
+           END-PERFORM.
+
+       P510-READ-ENDORSEMENT.
+           READ ENDORSEMENT-FILE
+           END-READ.
+
+       P520-PROCESS-ENDORSEMENT.
+           ADD 1 TO WS-TOTAL-TRANS
+           MOVE 'N' TO WS-POLICY-FOUND
+           MOVE ZERO TO WS-ADDL-PREMIUM
+
+           PERFORM P530-LOOKUP-POLICY
+
+           IF POLICY-WAS-FOUND
+               ADD 1 TO WS-MATCHED-CNT
+               PERFORM P540-CALC-ADDITIONAL-PREMIUM
+               ADD WS-ADDL-PREMIUM TO WS-TOTAL-ADDL-PREM
+               MOVE 'PROCESSED' TO WS-ENDO-RESULT
+           ELSE
+               ADD 1 TO WS-NOT-FOUND-CNT
+               MOVE 'NOT FOUND' TO WS-ENDO-RESULT
+           END-IF
+
+           PERFORM P550-WRITE-ENDORSED-RECORD.
+
+      *----------------------------------------------------------------*
+      * THE PREMIUM FILE HAS NO KEYED ACCESS, SO EACH ENDORSEMENT RE-  *
+      * SCANS IT FROM THE TOP FOR THE MATCHING CUSTOMER.  ENDORSEMENT  *
+      * VOLUMES ARE A SMALL FRACTION OF THE DAILY BOOK, SO A SORT/     *
+      * MERGE JOIN ISN'T WARRANTED HERE.                               *
+      *----------------------------------------------------------------*
+       P530-LOOKUP-POLICY.
+           OPEN INPUT PREMIUM-FILE
+           IF NOT PREMIUM-OK
+               DISPLAY 'ERROR: Cannot open premium output file: '
+                       WS-PREM-STAT
+               GO TO P530-EXIT
+           END-IF
+
+           PERFORM P531-SCAN-PREMIUM-FILE
+                   UNTIL PREMIUM-EOF OR POLICY-WAS-FOUND
+
+           CLOSE PREMIUM-FILE.
+
+       P530-EXIT.
+           EXIT.
+
+       P531-SCAN-PREMIUM-FILE.
+           READ PREMIUM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF OUT-CUSTOMER-NUM = ENDO-CUSTOMER-NUM AND
+                      OUT-STATUS = 'APPROVED'
+                       MOVE 'Y' TO WS-POLICY-FOUND
+                   END-IF
+           END-READ.
+
+       P540-CALC-ADDITIONAL-PREMIUM.
+           EVALUATE TRUE
+               WHEN ENDO-FIRE-PERIL
+                   COMPUTE WS-BASE-PERIL-PREM =
+                       FUNCTION NUMVAL(OUT-FIRE-PREMIUM)
+               WHEN ENDO-CRIME-PERIL
+                   COMPUTE WS-BASE-PERIL-PREM =
+                       FUNCTION NUMVAL(OUT-CRIME-PREMIUM)
+               WHEN ENDO-FLOOD-PERIL
+                   COMPUTE WS-BASE-PERIL-PREM =
+                       FUNCTION NUMVAL(OUT-FLOOD-PREMIUM)
+               WHEN ENDO-WEATHER-PERIL
+                   COMPUTE WS-BASE-PERIL-PREM =
+                       FUNCTION NUMVAL(OUT-WEATHER-PREMIUM)
+               WHEN OTHER
+                   MOVE ZERO TO WS-BASE-PERIL-PREM
+           END-EVALUATE
+
+           PERFORM P541-CALC-PRORATE-FRACTION
+
+           COMPUTE WS-ADDL-PREMIUM ROUNDED =
+               WS-BASE-PERIL-PREM * (ENDO-COVERAGE-CHANGE-PCT / 100)
+                                   * WS-PRORATE-FRACTION.
+
+       P541-CALC-PRORATE-FRACTION.
+      *    Prorate the additional/return premium by the share of the
+      *    policy term still remaining after the change's effective
+      *    date -- the same effective-date-plus-term expiration logic
+      *    LGAPREN1 uses for renewal projection.
+           MOVE 1 TO WS-PRORATE-FRACTION
+           IF OUT-EFFECTIVE-DATE = ZERO OR OUT-POLICY-TERM = ZERO
+               GO TO P541-EXIT
+           END-IF
+
+           MOVE OUT-EFFECTIVE-DATE TO OUT-EFFECTIVE-DATE-HOLD
+           COMPUTE WS-EXPIRE-YYYY = WS-EFF-YYYY + OUT-POLICY-TERM
+           MOVE WS-EFF-MMDD TO WS-EXPIRE-MMDD
+
+           COMPUTE WS-EFF-INT = FUNCTION INTEGER-OF-DATE
+                                  (OUT-EFFECTIVE-DATE)
+           COMPUTE WS-EXP-INT = FUNCTION INTEGER-OF-DATE
+                                  (WS-EXPIRE-DATE-NUM)
+           COMPUTE WS-CHG-INT = FUNCTION INTEGER-OF-DATE
+                                  (ENDO-EFFECTIVE-DATE)
+
+           COMPUTE WS-TERM-DAYS = WS-EXP-INT - WS-EFF-INT
+           IF WS-TERM-DAYS = ZERO
+               GO TO P541-EXIT
+           END-IF
+
+           IF WS-CHG-INT >= WS-EXP-INT
+               MOVE ZERO TO WS-PRORATE-FRACTION
+               GO TO P541-EXIT
+           END-IF
+
+           IF WS-CHG-INT <= WS-EFF-INT
+               MOVE 1 TO WS-PRORATE-FRACTION
+               GO TO P541-EXIT
+           END-IF
+
+           COMPUTE WS-REMAIN-DAYS = WS-EXP-INT - WS-CHG-INT
+           COMPUTE WS-PRORATE-FRACTION ROUNDED =
+               WS-REMAIN-DAYS / WS-TERM-DAYS.
+
+       P541-EXIT.
+           EXIT.
+
+       P550-WRITE-ENDORSED-RECORD.
+           STRING FUNCTION TRIM(ENDO-CUSTOMER-NUM) ','
+                  FUNCTION TRIM(ENDO-PERIL-TYPE) ','
+                  FUNCTION TRIM(ENDO-COVERAGE-CHANGE-PCT) ','
+                  FUNCTION TRIM(WS-ADDL-PREMIUM) ','
+                  FUNCTION TRIM(WS-ENDO-RESULT)
+                  DELIMITED BY SIZE INTO ENDORSED-LINE
+           WRITE ENDORSED-LINE.
+
+       P600-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '     ENDORSEMENT / MIDTERM CHANGE SUMMARY REPORT'
+                TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Transactions Processed: ' WS-TOTAL-TRANS
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Policies Matched:       ' WS-MATCHED-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Policies Not Found:     ' WS-NOT-FOUND-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Net Additional Premium: ' WS-TOTAL-ADDL-PREM
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '              END OF REPORT' TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       P700-CLOSE-FILES.
+           CLOSE ENDORSEMENT-FILE
+           CLOSE ENDORSED-FILE
+           CLOSE REPORT-FILE.
