@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGAPREN1.
+      *================================================================*
+      * PROGRAM: LGAPREN1 - RENEWAL / EXPIRATION EXTRACT              *
+      * PURPOSE: READS THE PREMIUM OUTPUT FILE, PROJECTS EACH APPROVED*
+      *          POLICY'S EXPIRATION DATE FROM ITS EFFECTIVE DATE AND *
+      *          TERM, AND EXTRACTS POLICIES THAT HAVE ALREADY LAPSED *
+      *          OR ARE DUE FOR RENEWAL WITHIN THE RENEWAL WINDOW     *
+      * AUTHOR:  LGAP DEVELOPMENT TEAM                                 *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PREMIUM-FILE ASSIGN TO 'OUTPUT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-PREM-STAT.
+
+           SELECT RENEWAL-FILE ASSIGN TO 'RENEWAL.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-REN-STAT.
+
+           SELECT REPORT-FILE ASSIGN TO 'RENRPT.DAT'
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS WS-RPT-STAT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  PREMIUM-FILE.
+           COPY OUTPUTREC.
+
+       FD  RENEWAL-FILE.
+       01  RENEWAL-LINE                PIC X(200).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-PREM-STAT                PIC X(2).
+           88 PREMIUM-OK               VALUE '00'.
+           88 PREMIUM-EOF              VALUE '10'.
+
+       01  WS-REN-STAT                 PIC X(2).
+           88 RENEWAL-OK               VALUE '00'.
+
+       01  WS-RPT-STAT                 PIC X(2).
+           88 REPORT-OK                VALUE '00'.
+
+      *----------------------------------------------------------------*
+      * A POLICY IS PULLED INTO THE EXTRACT WHEN ITS PROJECTED         *
+      * EXPIRATION DATE FALLS WITHIN THIS MANY DAYS OF THE RUN DATE,   *
+      * OR HAS ALREADY PASSED.                                         *
+      *----------------------------------------------------------------*
+       01  WS-RENEWAL-WINDOW-DAYS      PIC 9(3) VALUE 60.
+
+       01  WS-COUNTERS.
+           05 WS-TOTAL-REC             PIC 9(7) VALUE ZERO.
+           05 WS-HEADER-CNT            PIC 9(2) VALUE ZERO.
+           05 WS-DUE-FOR-RENEWAL-CNT   PIC 9(6) VALUE ZERO.
+           05 WS-EXPIRED-CNT           PIC 9(6) VALUE ZERO.
+
+       01  WS-DATE-TIME.
+           05 WS-CURRENT-DATE          PIC 9(8).
+
+       01  WS-DATE-INTEGERS            COMP.
+           05 WS-TODAY-INT             PIC 9(9).
+           05 WS-CUTOFF-INT            PIC 9(9).
+           05 WS-EXPIRE-INT            PIC 9(9).
+
+       01  WS-EXPIRE-DATE-NUM          PIC 9(8).
+       01  WS-EXPIRE-DATE-X REDEFINES WS-EXPIRE-DATE-NUM.
+           05 WS-EXPIRE-YYYY           PIC 9(4).
+           05 WS-EXPIRE-MMDD           PIC 9(4).
+
+       01  OUT-EFFECTIVE-DATE-HOLD     PIC 9(8).
+       01  WS-EFFECTIVE-DATE-X REDEFINES OUT-EFFECTIVE-DATE-HOLD.
+           05 WS-EFF-YYYY              PIC 9(4).
+           05 WS-EFF-MMDD              PIC 9(4).
+
+       01  WS-POLICY-STATUS            PIC X(15).
+
+       PROCEDURE DIVISION.
+
+       P100-MAIN.
+           PERFORM P200-INIT
+           PERFORM P300-OPEN-FILES
+           PERFORM P400-WRITE-RENEWAL-HEADER
+           PERFORM P500-PROCESS-RECORDS
+           PERFORM P600-WRITE-SUMMARY
+           PERFORM P700-CLOSE-FILES
+           STOP RUN.
+
+       P200-INIT.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE
+                                   (WS-CURRENT-DATE)
+           COMPUTE WS-CUTOFF-INT =
+               WS-TODAY-INT + WS-RENEWAL-WINDOW-DAYS.
+
+       P300-OPEN-FILES.
+           OPEN INPUT PREMIUM-FILE
+           IF NOT PREMIUM-OK
+               DISPLAY 'ERROR: Cannot open premium output file: '
+                       WS-PREM-STAT
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RENEWAL-FILE
+           IF NOT RENEWAL-OK
+               DISPLAY 'ERROR: Cannot open renewal extract file: '
+                       WS-REN-STAT
+               CLOSE PREMIUM-FILE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF NOT REPORT-OK
+               DISPLAY 'ERROR: Cannot open renewal report file: '
+                       WS-RPT-STAT
+               CLOSE PREMIUM-FILE
+               CLOSE RENEWAL-FILE
+               STOP RUN
+           END-IF.
+
+       P400-WRITE-RENEWAL-HEADER.
+           STRING 'CUSTOMER_NUM' ',' 'PROPERTY_TYPE' ','
+                  'EXPIRATION_DATE' ',' 'POLICY_STATUS'
+                  DELIMITED BY SIZE INTO RENEWAL-LINE
+           WRITE RENEWAL-LINE.
+
+       P500-PROCESS-RECORDS.
+           PERFORM P510-READ-PREMIUM
+           PERFORM UNTIL PREMIUM-EOF
+               PERFORM P520-PROCESS-RECORD
+               PERFORM P510-READ-PREMIUM
+           END-PERFORM.
+
+       P510-READ-PREMIUM.
+           READ PREMIUM-FILE
+           END-READ.
+
+       P520-PROCESS-RECORD.
+           ADD 1 TO WS-TOTAL-REC
+
+      *    Skip header record
+           IF WS-TOTAL-REC = 1
+               ADD 1 TO WS-HEADER-CNT
+               GO TO P520-EXIT
+           END-IF
+
+           IF OUT-STATUS NOT = 'APPROVED'
+               GO TO P520-EXIT
+           END-IF
+
+           IF OUT-EFFECTIVE-DATE = ZERO OR OUT-POLICY-TERM = ZERO
+               GO TO P520-EXIT
+           END-IF
+
+           PERFORM P530-PROJECT-EXPIRATION
+           PERFORM P540-CHECK-RENEWAL-WINDOW.
+
+       P520-EXIT.
+           EXIT.
+
+       P530-PROJECT-EXPIRATION.
+      *    A policy renews annually on its effective month/day, so the
+      *    projected expiration is the effective date with the term
+      *    (in years) added to the year.
+           MOVE OUT-EFFECTIVE-DATE TO OUT-EFFECTIVE-DATE-HOLD
+           COMPUTE WS-EXPIRE-YYYY = WS-EFF-YYYY + OUT-POLICY-TERM
+           MOVE WS-EFF-MMDD TO WS-EXPIRE-MMDD
+           COMPUTE WS-EXPIRE-INT = FUNCTION INTEGER-OF-DATE
+                                    (WS-EXPIRE-DATE-NUM).
+
+       P540-CHECK-RENEWAL-WINDOW.
+           EVALUATE TRUE
+               WHEN WS-EXPIRE-INT < WS-TODAY-INT
+                   MOVE 'EXPIRED' TO WS-POLICY-STATUS
+                   ADD 1 TO WS-EXPIRED-CNT
+                   PERFORM P550-WRITE-RENEWAL-RECORD
+               WHEN WS-EXPIRE-INT <= WS-CUTOFF-INT
+                   MOVE 'DUE FOR RENEWAL' TO WS-POLICY-STATUS
+                   ADD 1 TO WS-DUE-FOR-RENEWAL-CNT
+                   PERFORM P550-WRITE-RENEWAL-RECORD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       P550-WRITE-RENEWAL-RECORD.
+           STRING FUNCTION TRIM(OUT-CUSTOMER-NUM) ','
+                  FUNCTION TRIM(OUT-PROPERTY-TYPE) ','
+                  WS-EXPIRE-DATE-NUM ','
+                  FUNCTION TRIM(WS-POLICY-STATUS)
+                  DELIMITED BY SIZE INTO RENEWAL-LINE
+           WRITE RENEWAL-LINE.
+
+       P600-WRITE-SUMMARY.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '        RENEWAL / EXPIRATION SUMMARY REPORT' TO
+                REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Run Date:            ' WS-CURRENT-DATE
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Renewal Window Days: ' WS-RENEWAL-WINDOW-DAYS
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Policies Due For Renewal: '
+                  WS-DUE-FOR-RENEWAL-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+
+           STRING 'Policies Already Expired: ' WS-EXPIRED-CNT
+                  DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE '              END OF REPORT' TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       P700-CLOSE-FILES.
+           CLOSE PREMIUM-FILE
+           CLOSE RENEWAL-FILE
+           CLOSE REPORT-FILE.
